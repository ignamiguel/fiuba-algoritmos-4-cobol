@@ -0,0 +1,395 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RubroSrtXRef.
+      * AUTHOR:  nacho.
+      * Comercio-cod-rubro (sale-control-sample) and CONS-SRT
+      * (TPALGO4PARTE2) both drive a category-based price - a
+      * discount rate and an hourly tariff respectively - but they
+      * are two separate codes out of two separate masters, not one
+      * shared key: Rubro-codigo is PIC 9(4) out of rubros.dat, SRT
+      * is PIC X(2) out of TARIFAS. There is no common code to join
+      * them on, so this lists both category tables side by side in
+      * one report instead of pretending they are the same axis -
+      * one section per rubro showing its comercios, one section per
+      * SRT category showing its consultores, so a rate change on
+      * either side shows everything tied to it in one place.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT RubrosFile ASSIGN TO "..\files\rubros.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS RubrosStatus.
+
+          SELECT ComerciosFile ASSIGN TO
+          "..\files\comercios_indexed.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS Comercio-key
+          FILE STATUS IS ComerciosStatus.
+
+          *> Same physical CONSind2.DAT / TARind2.DAT TPALGO4PARTE2
+          *> keeps consultores and tariff history in - not under
+          *> files\ like the sales-side tables, so the path points
+          *> straight into that cluster directory.
+          SELECT ConsultoresFile ASSIGN TO
+          "..\TPALGO4PARTE2\CONSind2.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS CONS-NUMERO
+          FILE STATUS IS ConsultoresStatus.
+
+          SELECT TarifasFile ASSIGN TO
+          "..\TPALGO4PARTE2\TARind2.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS SEQUENTIAL
+          RECORD KEY IS TAR-SVD
+          FILE STATUS IS TarifasStatus.
+
+          SELECT XRefFile ASSIGN TO
+          "..\files\RUBRO-SRT-XREF.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RubrosFile.
+       01 RubrosRecord.
+           88 Rubros-EOF                 VALUE HIGH-VALUE.
+         02 Rubro-codigo                 PIC 9(4).
+         02 Rubro-descripcion            PIC X(30).
+         02 Rubro-descuento              PIC 9(2).
+         02 Rubro-campo1                 PIC 9(2).
+         02 Rubro-campo2                 PIC 9(2).
+         02 Rubro-campo3                 PIC 9(2).
+         02 Rubro-campo4                 PIC 9(2).
+
+       FD ComerciosFile.
+       01 ComercioRecord.
+           88 Comercios-EOF              VALUE HIGH-VALUE.
+         02 Comercio-key.
+           03 Comercio-num               PIC 9(6).
+         02 Comercio-razon-social        PIC X(30).
+         02 Comercio-direccion           PIC X(20).
+         02 Comercio-cod-rubro           PIC 9(4).
+         02 Comercio-limite-venta        PIC X(1).
+
+       FD ConsultoresFile.
+       01 REG-CONSULTORES.
+           88 Consultores-EOF            VALUE HIGH-VALUE.
+          03 CONS-NUMERO                 PIC X(5).
+          03 CONS-DNI                    PIC 9(8).
+          03 CONS-SRT                    PIC X(2).
+          03 CONS-NOMBRE                 PIC X(25).
+          03 CONS-DIRE                   PIC X(20).
+          03 CONS-TEL                    PIC X(20).
+
+       FD TarifasFile.
+       01 REG-TARIFAS.
+           88 Tarifas-EOF                VALUE HIGH-VALUE.
+          03 TAR-SVD.
+              05 TAR-SRT                 PIC X(2).
+              05 TAR-VIG-DES             PIC 9(8).
+          03 TAR-TARIFA                  PIC 9(5)V99.
+
+       FD XRefFile.
+       01 XRefRecord                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01   RubrosStatus                  PIC X(2).
+       01   ComerciosStatus               PIC X(2).
+       01   ConsultoresStatus             PIC X(2).
+       01   TarifasStatus                 PIC X(2).
+
+       01   WS-EOF-RUBROS                 PIC X(1) VALUE "N".
+          88 EOF-RUBROS VALUE "S".
+       01   WS-EOF-COMERCIOS              PIC X(1) VALUE "N".
+          88 EOF-COMERCIOS VALUE "S".
+       01   WS-EOF-CONSULTORES            PIC X(1) VALUE "N".
+          88 EOF-CONSULTORES VALUE "S".
+       01   WS-EOF-TARIFAS                PIC X(1) VALUE "N".
+          88 EOF-TARIFAS VALUE "S".
+
+      *> Rubro master, loaded once from rubros.dat - the same table
+      *> shape sale-control-sample itself keeps for the same file.
+       01   Rubros_xref_table.
+         02 Rubros_xref_entry OCCURS 20 TIMES INDEXED BY RX.
+           03 rx_codigo                  PIC 9(4).
+           03 rx_descripcion             PIC X(30).
+           03 rx_descuento               PIC 9(2).
+           03 rx_comercios_count         PIC 9(4) VALUE ZERO.
+
+      *> SRT categories, discovered as TARIFAS is scanned - TAR-SVD
+      *> sorts a category's history oldest-first, so the last tariff
+      *> seen for a code when the scan moves to the next code is its
+      *> current one.
+       01   Srt_xref_table.
+         02 Srt_xref_entry OCCURS 20 TIMES INDEXED BY SX.
+           03 sx_codigo                  PIC X(2).
+           03 sx_tarifa                  PIC 9(5)V99.
+           03 sx_consultores_count       PIC 9(4) VALUE ZERO.
+
+       01   WS-RUBROS-COUNT               PIC 9(2) VALUE ZERO.
+       01   WS-SRT-COUNT                  PIC 9(2) VALUE ZERO.
+       01   WS-FOUND-IX                   PIC 9(2) VALUE ZERO.
+
+       01   xref_title_line.
+         02 FILLER                       PIC X(38) VALUE
+         "CRUCE DE CATEGORIAS - RUBROS Y SRT".
+         02 FILLER                       PIC X(42) VALUE SPACES.
+
+       01   xref_blank_line               PIC X(80) VALUE SPACES.
+
+       01   xref_section_line.
+         02 FILLER                       PIC X(80) VALUE SPACES.
+
+       01   xref_rubro_header_line.
+         02 FILLER                       PIC X(7) VALUE "Rubro: ".
+         02 xr_rubro_codigo              PIC 9(4).
+         02 FILLER                       PIC X(3) VALUE " - ".
+         02 xr_rubro_descripcion         PIC X(30).
+         02 FILLER                       PIC X(12) VALUE
+         " Desc.: ".
+         02 xr_rubro_descuento           PIC Z9.
+         02 FILLER                       PIC X(21) VALUE SPACES.
+
+       01   xref_comercio_line.
+         02 FILLER                       PIC X(6) VALUE SPACES.
+         02 FILLER                       PIC X(9) VALUE "Comercio ".
+         02 xr_comercio_num              PIC 9(6).
+         02 FILLER                       PIC X(3) VALUE " - ".
+         02 xr_comercio_razon            PIC X(30).
+         02 FILLER                       PIC X(26) VALUE SPACES.
+
+       01   xref_none_line.
+         02 FILLER                       PIC X(6) VALUE SPACES.
+         02 xn_texto                     PIC X(50) VALUE SPACES.
+         02 FILLER                       PIC X(24) VALUE SPACES.
+
+       01   xref_srt_header_line.
+         02 FILLER                       PIC X(5) VALUE "SRT: ".
+         02 xr_srt_codigo                PIC X(2).
+         02 FILLER                       PIC X(15) VALUE
+         "  Tarifa: ".
+         02 xr_srt_tarifa                PIC ZZZZ9.99.
+         02 FILLER                       PIC X(48) VALUE SPACES.
+
+       01   xref_consultor_line.
+         02 FILLER                       PIC X(6) VALUE SPACES.
+         02 FILLER                       PIC X(11) VALUE "Consultor ".
+         02 xr_consultor_numero          PIC X(5).
+         02 FILLER                       PIC X(3) VALUE " - ".
+         02 xr_consultor_nombre          PIC X(25).
+         02 FILLER                       PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM Open_files.
+          PERFORM Load_Rubros.
+          PERFORM Scan_Comercios.
+          PERFORM Load_Srt_Categories.
+          PERFORM Scan_Consultores.
+          PERFORM Write_Report.
+          PERFORM Close_files.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_files.
+          OPEN INPUT RubrosFile.
+          OPEN INPUT ComerciosFile.
+          OPEN INPUT ConsultoresFile.
+          OPEN INPUT TarifasFile.
+          OPEN OUTPUT XRefFile.
+      *-----------------------------------------------------------*
+      *   Rubro master - one entry per code, in file order, same as
+      *   sale-control-sample's own Rubros_table load.
+      *-----------------------------------------------------------*
+       Load_Rubros.
+          READ RubrosFile
+             AT END SET EOF-RUBROS TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-RUBROS OR WS-RUBROS-COUNT = 20
+             ADD 1 TO WS-RUBROS-COUNT
+             MOVE Rubro-codigo TO rx_codigo (WS-RUBROS-COUNT)
+             MOVE Rubro-descripcion
+                TO rx_descripcion (WS-RUBROS-COUNT)
+             MOVE Rubro-descuento TO rx_descuento (WS-RUBROS-COUNT)
+             READ RubrosFile
+                AT END SET EOF-RUBROS TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   One pass over ComerciosFile, tallying each comercio under
+      *   its rubro's table entry.
+      *-----------------------------------------------------------*
+       Scan_Comercios.
+          READ ComerciosFile NEXT RECORD
+             AT END SET EOF-COMERCIOS TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-COMERCIOS
+             SET WS-FOUND-IX TO ZERO
+             SET RX TO 1
+             SEARCH Rubros_xref_entry
+                WHEN rx_codigo (RX) = Comercio-cod-rubro
+                   SET WS-FOUND-IX TO RX
+             END-SEARCH
+             IF WS-FOUND-IX > ZERO
+                ADD 1 TO rx_comercios_count (WS-FOUND-IX)
+             END-IF
+             READ ComerciosFile NEXT RECORD
+                AT END SET EOF-COMERCIOS TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   SRT categories are not listed anywhere on their own - the
+      *   only master for them is TARIFAS' own tariff history, so a
+      *   new code is added to the table the first time it is seen
+      *   and its tariff is kept updated as later, more current
+      *   history rows for that same code go by.
+      *-----------------------------------------------------------*
+       Load_Srt_Categories.
+          READ TarifasFile NEXT RECORD
+             AT END SET EOF-TARIFAS TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-TARIFAS
+             SET WS-FOUND-IX TO ZERO
+             SET SX TO 1
+             SEARCH Srt_xref_entry
+                WHEN sx_codigo (SX) = TAR-SRT
+                   SET WS-FOUND-IX TO SX
+             END-SEARCH
+             IF WS-FOUND-IX = ZERO AND WS-SRT-COUNT < 20
+                ADD 1 TO WS-SRT-COUNT
+                MOVE TAR-SRT TO sx_codigo (WS-SRT-COUNT)
+                MOVE TAR-TARIFA TO sx_tarifa (WS-SRT-COUNT)
+             ELSE
+                IF WS-FOUND-IX > ZERO
+                   MOVE TAR-TARIFA TO sx_tarifa (WS-FOUND-IX)
+                END-IF
+             END-IF
+             READ TarifasFile NEXT RECORD
+                AT END SET EOF-TARIFAS TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   One pass over ConsultoresFile, tallying each consultant
+      *   under its SRT category's table entry.
+      *-----------------------------------------------------------*
+       Scan_Consultores.
+          READ ConsultoresFile NEXT RECORD
+             AT END SET EOF-CONSULTORES TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CONSULTORES
+             SET WS-FOUND-IX TO ZERO
+             SET SX TO 1
+             SEARCH Srt_xref_entry
+                WHEN sx_codigo (SX) = CONS-SRT
+                   SET WS-FOUND-IX TO SX
+             END-SEARCH
+             IF WS-FOUND-IX > ZERO
+                ADD 1 TO sx_consultores_count (WS-FOUND-IX)
+             END-IF
+             READ ConsultoresFile NEXT RECORD
+                AT END SET EOF-CONSULTORES TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   Reports each table built above, one section per code, then
+      *   re-reads each source in a second pass to list the members
+      *   under the section for their code.
+      *-----------------------------------------------------------*
+       Write_Report.
+          WRITE XRefRecord FROM xref_title_line.
+          WRITE XRefRecord FROM xref_blank_line.
+
+          SET RX TO 1
+          PERFORM UNTIL RX > WS-RUBROS-COUNT
+             MOVE SPACES TO xref_rubro_header_line
+             MOVE rx_codigo (RX) TO xr_rubro_codigo
+             MOVE rx_descripcion (RX) TO xr_rubro_descripcion
+             MOVE rx_descuento (RX) TO xr_rubro_descuento
+             WRITE XRefRecord FROM xref_rubro_header_line
+
+             IF rx_comercios_count (RX) = ZERO
+                MOVE SPACES TO xref_none_line
+                MOVE "(sin comercios asignados a este rubro)"
+                   TO xn_texto
+                WRITE XRefRecord FROM xref_none_line
+             ELSE
+                PERFORM Print_Comercios_For_Current_Rubro
+             END-IF
+
+             WRITE XRefRecord FROM xref_blank_line
+             SET RX UP BY 1
+          END-PERFORM.
+
+          SET SX TO 1
+          PERFORM UNTIL SX > WS-SRT-COUNT
+             MOVE SPACES TO xref_srt_header_line
+             MOVE sx_codigo (SX) TO xr_srt_codigo
+             MOVE sx_tarifa (SX) TO xr_srt_tarifa
+             WRITE XRefRecord FROM xref_srt_header_line
+
+             IF sx_consultores_count (SX) = ZERO
+                MOVE SPACES TO xref_none_line
+                MOVE "(sin consultores asignados a esta categoria)"
+                   TO xn_texto
+                WRITE XRefRecord FROM xref_none_line
+             ELSE
+                PERFORM Print_Consultores_For_Current_Srt
+             END-IF
+
+             WRITE XRefRecord FROM xref_blank_line
+             SET SX UP BY 1
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   RX still points at the rubro this section is for -
+      *   re-reads ComerciosFile from the top for its members.
+      *-----------------------------------------------------------*
+       Print_Comercios_For_Current_Rubro.
+          CLOSE ComerciosFile.
+          OPEN INPUT ComerciosFile.
+          MOVE "N" TO WS-EOF-COMERCIOS.
+          READ ComerciosFile NEXT RECORD
+             AT END SET EOF-COMERCIOS TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-COMERCIOS
+             IF Comercio-cod-rubro = rx_codigo (RX)
+                MOVE SPACES TO xref_comercio_line
+                MOVE Comercio-num TO xr_comercio_num
+                MOVE Comercio-razon-social TO xr_comercio_razon
+                WRITE XRefRecord FROM xref_comercio_line
+             END-IF
+             READ ComerciosFile NEXT RECORD
+                AT END SET EOF-COMERCIOS TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *   SX still points at the SRT category this section is for -
+      *   re-reads ConsultoresFile from the top for its members.
+      *-----------------------------------------------------------*
+       Print_Consultores_For_Current_Srt.
+          CLOSE ConsultoresFile.
+          OPEN INPUT ConsultoresFile.
+          MOVE "N" TO WS-EOF-CONSULTORES.
+          READ ConsultoresFile NEXT RECORD
+             AT END SET EOF-CONSULTORES TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CONSULTORES
+             IF CONS-SRT = sx_codigo (SX)
+                MOVE SPACES TO xref_consultor_line
+                MOVE CONS-NUMERO TO xr_consultor_numero
+                MOVE CONS-NOMBRE TO xr_consultor_nombre
+                WRITE XRefRecord FROM xref_consultor_line
+             END-IF
+             READ ConsultoresFile NEXT RECORD
+                AT END SET EOF-CONSULTORES TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Close_files.
+          CLOSE RubrosFile.
+          CLOSE ComerciosFile.
+          CLOSE ConsultoresFile.
+          CLOSE TarifasFile.
+          CLOSE XRefFile.
+       END PROGRAM RubroSrtXRef.
