@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  DailySummary.
+      * AUTHOR:  nacho.
+      * Management wants one number to look at each morning instead
+      * of three separate printouts. This reads the grand total off
+      * the end of cc_report.dat, sales_report.dat and
+      * LISTADOdelSORT.DAT and writes them all to one consolidated
+      * daily summary.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CCReportFile ASSIGN TO "..\files\cc_report.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CCReportStatus.
+
+          SELECT SalesReportFile ASSIGN TO "..\files\sales_report.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS SalesReportStatus.
+
+          *> Written by TPALGO4PARTE2 - not under files\ like the
+          *> other two, it is a PRINTER-assigned output in its own
+          *> cluster directory.
+          SELECT HorasReportFile ASSIGN TO
+          "..\TPALGO4PARTE2\LISTADOdelSORT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS HorasReportStatus.
+
+          SELECT SummaryFile ASSIGN TO
+          "..\files\RESUMEN-GERENCIAL.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CCReportFile.
+       01 CCReportRecord                 PIC X(60).
+
+       FD SalesReportFile.
+       01 SalesReportRecord              PIC X(70).
+
+       FD HorasReportFile.
+       01 HorasReportRecord              PIC X(70).
+
+       FD SummaryFile.
+       01 SummaryRecord                  PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01   CCReportStatus                PIC X(2).
+       01   SalesReportStatus             PIC X(2).
+       01   HorasReportStatus             PIC X(2).
+
+       01   WS-EOF-CC                     PIC X(1) VALUE "N".
+          88 EOF-CC VALUE "S".
+       01   WS-EOF-SALES                  PIC X(1) VALUE "N".
+          88 EOF-SALES VALUE "S".
+       01   WS-EOF-HORAS                  PIC X(1) VALUE "N".
+          88 EOF-HORAS VALUE "S".
+
+      *> Amounts are pulled off the report line at the same column
+      *> positions each report writer lays its grand-total line out
+      *> at (see the Report_grand_total_line / total_general_line /
+      *> LINEA-TOTAL-GRAL records in the three source programs).
+       01   WS-CC-TOTAL-TXT               PIC X(13).
+       01   WS-CC-TOTAL                   PIC 9(9)V99 VALUE ZERO.
+
+       01   WS-SALES-TOTAL-TXT            PIC X(11).
+       01   WS-SALES-TOTAL                PIC 9(7)V99 VALUE ZERO.
+
+       01   WS-HORAS-TOTAL-TXT            PIC X(11).
+       01   WS-HORAS-TOTAL                PIC 9(6)V99 VALUE ZERO.
+
+       01   WS-TOTAL-GENERAL              PIC 9(9)V99 VALUE ZERO.
+
+       01   WS-CURRENT-DATE-FIELDS.
+          02 WS-DATE-YEAR                 PIC X(4).
+          02 WS-DATE-MONTH                PIC X(2).
+          02 WS-DATE-DAY                  PIC X(2).
+
+       01   summary_title_line.
+          02 FILLER                       PIC X(28) VALUE
+          "RESUMEN GERENCIAL DIARIO - ".
+          02 st_dia                       PIC X(2).
+          02 FILLER                       PIC X(1) VALUE "/".
+          02 st_mes                       PIC X(2).
+          02 FILLER                       PIC X(1) VALUE "/".
+          02 st_anio                      PIC X(4).
+          02 FILLER                       PIC X(30) VALUE SPACES.
+
+       01   summary_cc_line.
+          02 FILLER                       PIC X(35) VALUE
+          "Total tarjetas de credito:        $".
+          02 sc_cc_total                  PIC Z(7)9.99.
+          02 FILLER                       PIC X(24) VALUE SPACES.
+
+       01   summary_sales_line.
+          02 FILLER                       PIC X(35) VALUE
+          "Total ventas por comercio:        $".
+          02 sc_sales_total               PIC Z(5)9.99.
+          02 FILLER                       PIC X(26) VALUE SPACES.
+
+       01   summary_horas_line.
+          02 FILLER                       PIC X(35) VALUE
+          "Total horas facturadas:           $".
+          02 sc_horas_total               PIC Z(4)9.99.
+          02 FILLER                       PIC X(27) VALUE SPACES.
+
+       01   summary_general_line.
+          02 FILLER                       PIC X(35) VALUE
+          "TOTAL GENERAL DEL DIA:            $".
+          02 sc_general_total             PIC Z(7)9.99.
+          02 FILLER                       PIC X(24) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM Open_files.
+          PERFORM Read_CC_Total.
+          PERFORM Read_Sales_Total.
+          PERFORM Read_Horas_Total.
+          PERFORM Write_Summary.
+          PERFORM Close_files.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_files.
+          OPEN INPUT CCReportFile.
+          IF CCReportStatus NOT = "00"
+             DISPLAY "** cc_report.dat no disponible - status "
+                CCReportStatus " - total tarjetas queda en cero"
+          END-IF.
+          OPEN INPUT SalesReportFile.
+          IF SalesReportStatus NOT = "00"
+             DISPLAY "** sales_report.dat no disponible - status "
+                SalesReportStatus " - total ventas queda en cero"
+          END-IF.
+          OPEN INPUT HorasReportFile.
+          IF HorasReportStatus NOT = "00"
+             DISPLAY "** LISTADOdelSORT.DAT no disponible - status "
+                HorasReportStatus " - total horas queda en cero"
+          END-IF.
+          OPEN OUTPUT SummaryFile.
+      *-----------------------------------------------------------*
+      *   The grand total is the last line written by the credit
+      *   card sort - the whole file is scanned so a rerun with a
+      *   different report layout still finds it.
+      *-----------------------------------------------------------*
+       Read_CC_Total.
+          PERFORM UNTIL EOF-CC
+             READ CCReportFile
+                AT END SET EOF-CC TO TRUE
+             END-READ
+             IF NOT EOF-CC
+                IF CCReportRecord(1:21) = "TOTAL GENERAL LOTE: $"
+                   MOVE CCReportRecord(22:13) TO WS-CC-TOTAL-TXT
+                   COMPUTE WS-CC-TOTAL =
+                      FUNCTION NUMVAL(WS-CC-TOTAL-TXT)
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Read_Sales_Total.
+          PERFORM UNTIL EOF-SALES
+             READ SalesReportFile
+                AT END SET EOF-SALES TO TRUE
+             END-READ
+             IF NOT EOF-SALES
+                IF SalesReportRecord(11:15) = "Total General: "
+                   MOVE SalesReportRecord(26:11) TO WS-SALES-TOTAL-TXT
+                   COMPUTE WS-SALES-TOTAL =
+                      FUNCTION NUMVAL(WS-SALES-TOTAL-TXT)
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Read_Horas_Total.
+          PERFORM UNTIL EOF-HORAS
+             READ HorasReportFile
+                AT END SET EOF-HORAS TO TRUE
+             END-READ
+             IF NOT EOF-HORAS
+                IF HorasReportRecord(1:14) = "TOTAL GENERAL:"
+                   MOVE HorasReportRecord(59:11) TO WS-HORAS-TOTAL-TXT
+                   COMPUTE WS-HORAS-TOTAL =
+                      FUNCTION NUMVAL(WS-HORAS-TOTAL-TXT)
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Write_Summary.
+          COMPUTE WS-TOTAL-GENERAL =
+             WS-CC-TOTAL + WS-SALES-TOTAL + WS-HORAS-TOTAL.
+
+          MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
+          MOVE SPACES TO summary_title_line.
+          MOVE WS-DATE-DAY TO st_dia.
+          MOVE WS-DATE-MONTH TO st_mes.
+          MOVE WS-DATE-YEAR TO st_anio.
+          WRITE SummaryRecord FROM summary_title_line.
+
+          MOVE SPACES TO summary_cc_line.
+          MOVE WS-CC-TOTAL TO sc_cc_total.
+          WRITE SummaryRecord FROM summary_cc_line.
+
+          MOVE SPACES TO summary_sales_line.
+          MOVE WS-SALES-TOTAL TO sc_sales_total.
+          WRITE SummaryRecord FROM summary_sales_line.
+
+          MOVE SPACES TO summary_horas_line.
+          MOVE WS-HORAS-TOTAL TO sc_horas_total.
+          WRITE SummaryRecord FROM summary_horas_line.
+
+          MOVE SPACES TO summary_general_line.
+          MOVE WS-TOTAL-GENERAL TO sc_general_total.
+          WRITE SummaryRecord FROM summary_general_line.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Close_files.
+          CLOSE CCReportFile, SalesReportFile, HorasReportFile,
+                SummaryFile.
+       END PROGRAM DailySummary.
