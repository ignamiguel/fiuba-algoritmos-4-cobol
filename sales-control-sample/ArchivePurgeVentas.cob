@@ -0,0 +1,113 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchivePurgeVentas.
+      * AUTHOR.  nacho.
+      * Year-end housekeeping for ventas_indexed.dat - sales never got
+      * pruned out of it, so it only grows and the Ventas-key lookups
+      * done throughout sale-control-sample.cob get slower every year.
+      * Sales dated before the cutoff in VENTAS-ARCHIVE-PARAMETROS.DAT
+      * are copied to a history file and removed from VentasFile.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT VentasFile ASSIGN TO "..\files\ventas_indexed.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Ventas-key
+          FILE STATUS IS VentasFS.
+
+          SELECT VentasHistFile ASSIGN TO
+          "..\files\VENTAS-HISTORICO.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+      *   Archive cutoff date for this run.
+          SELECT ParametrosFile ASSIGN TO
+          "..\files\VENTAS-ARCHIVE-PARAMETROS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VentasFile.
+       01 VentasRecord.
+           88  Ventas-EOF                VALUE HIGH-VALUE.
+         02 Ventas-key.
+          04 Ventas-comercio-num         PIC 9(6).
+          04 Ventas-moneda               PIC 9(1).
+          04 Ventas-fecha                PIC X(8).
+         02 Ventas-nro-card              PIC 9(4).
+         02 Ventas-importe               PIC 9(3)V99.
+
+       FD VentasHistFile.
+       01 VentasHistRecord.
+         02 VHIST-comercio-num           PIC 9(6).
+         02 VHIST-moneda                 PIC 9(1).
+         02 VHIST-fecha                  PIC X(8).
+         02 VHIST-nro-card               PIC 9(4).
+         02 VHIST-importe                PIC 9(3)V99.
+
+       FD ParametrosFile.
+       01 REG-PARAM-ARCHIVE.
+         03 PAR-FECHA-CORTE              PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01   VentasFS                     PIC X(2).
+          88 ventas_success              VALUE "00".
+
+       01   WS-FECHA-CORTE               PIC X(8).
+       01   WS-EOF-VENTAS                PIC X(1) VALUE "N".
+          88 EOF-VENTAS VALUE "S".
+
+       01   CONTADOR-VENTAS-ARCH         PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM Open_files.
+          PERFORM Leer_Parametros.
+          PERFORM Archivar_Ventas.
+          PERFORM Close_files.
+          DISPLAY "Ventas archivadas: " CONTADOR-VENTAS-ARCH.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_files.
+          OPEN I-O VentasFile.
+          IF NOT ventas_success
+             DISPLAY "** Error abriendo VentasFile - status " VentasFS
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT VentasHistFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Leer_Parametros.
+          OPEN INPUT ParametrosFile.
+          READ ParametrosFile.
+          MOVE PAR-FECHA-CORTE TO WS-FECHA-CORTE.
+          CLOSE ParametrosFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *   Browses VentasFile in key order; a sale dated before the
+      *   cutoff is copied to history and removed from the live file.
+       Archivar_Ventas.
+          MOVE LOW-VALUES TO Ventas-key.
+          START VentasFile KEY IS NOT LESS THAN Ventas-key
+             INVALID KEY SET EOF-VENTAS TO TRUE
+          END-START.
+          PERFORM UNTIL EOF-VENTAS
+             READ VentasFile NEXT RECORD
+                AT END SET EOF-VENTAS TO TRUE
+             END-READ
+             IF NOT EOF-VENTAS
+                IF Ventas-fecha < WS-FECHA-CORTE
+                   MOVE VentasRecord TO VentasHistRecord
+                   WRITE VentasHistRecord
+                   DELETE VentasFile RECORD
+                   ADD 1 TO CONTADOR-VENTAS-ARCH
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Close_files.
+          CLOSE VentasFile, VentasHistFile.
+       END PROGRAM ArchivePurgeVentas.
