@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MantComercios.
+      * AUTHOR:  nacho.
+      * Online add/update/inquire maintenance for the commerce master,
+      * keyed on Comercio-num - so a single commerce no longer needs a
+      * full reload of comercios-input.dat through CreateIndexedFromSeq.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT ComerciosFile ASSIGN TO
+          "..\files\comercios_indexed.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Comercio-key
+          FILE STATUS IS ComercioStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ComerciosFile.
+       01 ComercioRecord.
+         02 Comercio-key.
+           03 Comercio-num               PIC 9(6).
+         02 Comercio-razon-social        PIC X(30).
+         02 Comercio-direccion           PIC X(20).
+         02 Comercio-cod-rubro           PIC 9(4).
+         02 Comercio-limite-venta        PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01   ComercioStatus           PIC X(2).
+          88 ComercioFound       VALUE "00".
+          88 ComercioNotFound    VALUE "23".
+          88 ComercioDuplicate   VALUE "22".
+
+       01   WS-MENU-OPTION           PIC 9(1) VALUE 0.
+       01   WS-KEEP-GOING            PIC X(1) VALUE "S".
+          88 WS-DONE VALUE "N".
+
+       PROCEDURE DIVISION.
+       Begin.
+          OPEN I-O ComerciosFile.
+          IF NOT ComercioFound
+             DISPLAY "** Error abriendo ComerciosFile - status "
+                ComercioStatus
+             STOP RUN
+          END-IF.
+
+          PERFORM UNTIL WS-DONE
+             PERFORM Print_Menu
+             ACCEPT WS-MENU-OPTION
+             EVALUATE WS-MENU-OPTION
+                WHEN 1 PERFORM Add_Comercio
+                WHEN 2 PERFORM Update_Comercio
+                WHEN 3 PERFORM Inquire_Comercio
+                WHEN 4 MOVE "N" TO WS-KEEP-GOING
+                WHEN OTHER DISPLAY "Opcion invalida"
+             END-EVALUATE
+          END-PERFORM.
+
+          CLOSE ComerciosFile.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Menu.
+          DISPLAY "------------------------------------".
+          DISPLAY "Mantenimiento de Comercios".
+          DISPLAY "1 - Alta".
+          DISPLAY "2 - Modificacion".
+          DISPLAY "3 - Consulta".
+          DISPLAY "4 - Salir".
+          DISPLAY "Opcion -> " WITH NO ADVANCING.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Add_Comercio.
+          DISPLAY "Nro de comercio -> " WITH NO ADVANCING.
+          ACCEPT Comercio-num.
+          DISPLAY "Razon social -> " WITH NO ADVANCING.
+          ACCEPT Comercio-razon-social.
+          DISPLAY "Direccion -> " WITH NO ADVANCING.
+          ACCEPT Comercio-direccion.
+          DISPLAY "Codigo de rubro -> " WITH NO ADVANCING.
+          ACCEPT Comercio-cod-rubro.
+          DISPLAY "Letra de limite de venta -> " WITH NO ADVANCING.
+          ACCEPT Comercio-limite-venta.
+
+          WRITE ComercioRecord
+             INVALID KEY
+                DISPLAY "** El comercio " Comercio-num " ya existe"
+             NOT INVALID KEY
+                DISPLAY "Comercio " Comercio-num " dado de alta"
+          END-WRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Comercio.
+          DISPLAY "Nro de comercio -> " WITH NO ADVANCING.
+          ACCEPT Comercio-num.
+
+          READ ComerciosFile
+             INVALID KEY
+                DISPLAY "** El comercio " Comercio-num " no existe"
+             NOT INVALID KEY
+                PERFORM Update_Comercio_Fields
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Comercio_Fields.
+          DISPLAY "Razon social [" Comercio-razon-social "] -> "
+             WITH NO ADVANCING.
+          ACCEPT Comercio-razon-social.
+          DISPLAY "Direccion [" Comercio-direccion "] -> "
+             WITH NO ADVANCING.
+          ACCEPT Comercio-direccion.
+          DISPLAY "Codigo de rubro [" Comercio-cod-rubro "] -> "
+             WITH NO ADVANCING.
+          ACCEPT Comercio-cod-rubro.
+          DISPLAY "Letra de limite [" Comercio-limite-venta "] -> "
+             WITH NO ADVANCING.
+          ACCEPT Comercio-limite-venta.
+
+          REWRITE ComercioRecord
+             INVALID KEY
+                DISPLAY "** No se pudo actualizar el comercio"
+             NOT INVALID KEY
+                DISPLAY "Comercio " Comercio-num " actualizado"
+          END-REWRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Inquire_Comercio.
+          DISPLAY "Nro de comercio -> " WITH NO ADVANCING.
+          ACCEPT Comercio-num.
+
+          READ ComerciosFile
+             INVALID KEY
+                DISPLAY "** El comercio " Comercio-num " no existe"
+             NOT INVALID KEY
+                DISPLAY "Razon social: " Comercio-razon-social
+                DISPLAY "Direccion: " Comercio-direccion
+                DISPLAY "Codigo de rubro: " Comercio-cod-rubro
+                DISPLAY "Letra de limite: " Comercio-limite-venta
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM MantComercios.
