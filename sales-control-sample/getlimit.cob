@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. getlimit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          SELECT LimiteVentaFile ASSIGN TO
+          "..\files\limite_venta_indexed.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS LimiteVenta-key
+          FILE STATUS IS LimiteVentaFS.
+
+          *> One-off overrides for a single Comercio, checked before
+          *> the shared per-letra table below - a promotion for
+          *> Comercio 000123 shouldn't move the limit for every other
+          *> Comercio that happens to share its rubro letra. Plain
+          *> LINE SEQUENTIAL like PARAMETROS.DAT/PAGINACION.DAT, so
+          *> Risk can add or pull a line without regenerating an
+          *> indexed file for it.
+          SELECT LimiteOverrideFile ASSIGN TO
+          "..\files\limite_venta_override.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS LimiteOverrideFS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD LimiteVentaFile.
+       01 LimiteVentaRecord.
+            88 LimiteVenta-EOF           VALUE HIGH-VALUES.
+         02 LimiteVenta-key.
+           03 LimiteVenta-letra          PIC X(1).
+           03 LimiteVenta-fecha-desde    PIC 9(8).
+           03 LimiteVenta-fecha-hasta    PIC 9(8).
+         02 LimiteVenta-valor            PIC 9(6)V99.
+
+       FD LimiteOverrideFile.
+       01 LimiteOverrideRecord.
+         02 LimiteOverride-comercio-num  PIC 9(6).
+         02 LimiteOverride-fecha-desde   PIC 9(8).
+         02 LimiteOverride-fecha-hasta   PIC 9(8).
+         02 LimiteOverride-valor         PIC 9(6)V99.
+
+       WORKING-STORAGE SECTION.
+       01   LimiteVentaFS                PIC X(2).
+          88 LimiteVenta-OK           VALUE "00".
+
+       01   LimiteOverrideFS             PIC X(2).
+          88 LimiteOverride-OK        VALUE "00".
+
+       01   WS-OVERRIDE-EOF              PIC X(1) VALUE "N".
+          88 OVERRIDE-EOF             VALUE "S".
+       01   WS-OVERRIDE-FOUND            PIC X(1) VALUE "N".
+          88 OVERRIDE-FOUND           VALUE "S".
+
+       LINKAGE SECTION.
+       01 LS-LIMITE-LETRA-INPUT          PIC X(1).
+       01 LS-LIMITE-FECHA-INPUT          PIC X(8).
+       01 LS-LIMITE-COMERCIO-INPUT       PIC 9(6).
+
+       01 LS-LIMITE-ENCONTRADO           PIC X(1).
+          88 LS-LIMITE-OK VALUE HIGH-VALUE.
+          88 LS-LIMITE-NOTFOUND VALUE LOW-VALUE.
+
+       01 LS-LIMITE-VALOR                PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING LS-LIMITE-LETRA-INPUT,
+                                LS-LIMITE-FECHA-INPUT,
+                                LS-LIMITE-COMERCIO-INPUT,
+                                LS-LIMITE-ENCONTRADO,
+                                LS-LIMITE-VALOR.
+
+          *> Check the override file first - if this Comercio has a
+          *> one-off exception on file for this date, it wins outright
+          *> and the standard letra lookup below never runs.
+          OPEN INPUT LimiteOverrideFile.
+          IF LimiteOverride-OK
+             PERFORM UNTIL OVERRIDE-EOF OR OVERRIDE-FOUND
+                READ LimiteOverrideFile
+                   AT END SET OVERRIDE-EOF TO TRUE
+                END-READ
+                IF NOT OVERRIDE-EOF
+                   AND LimiteOverride-comercio-num =
+                       LS-LIMITE-COMERCIO-INPUT
+                   AND LS-LIMITE-FECHA-INPUT >=
+                       LimiteOverride-fecha-desde
+                   AND LS-LIMITE-FECHA-INPUT <=
+                       LimiteOverride-fecha-hasta
+                   SET OVERRIDE-FOUND TO TRUE
+                END-IF
+             END-PERFORM
+             CLOSE LimiteOverrideFile
+          END-IF.
+
+          IF OVERRIDE-FOUND
+             SET LS-LIMITE-OK TO TRUE
+             MOVE LimiteOverride-valor TO LS-LIMITE-VALOR
+             EXIT PROGRAM
+          END-IF.
+
+          OPEN INPUT LimiteVentaFile.
+
+          *> This is a called subprogram, not a batch mainline - a
+          *> STOP RUN here would kill the caller's whole run unit, so
+          *> an OPEN failure just degrades to "no limit found" instead
+          *> of aborting.
+          IF NOT LimiteVenta-OK
+             SET LS-LIMITE-NOTFOUND TO TRUE
+             MOVE ZERO TO LS-LIMITE-VALOR
+             EXIT PROGRAM
+          END-IF.
+
+          MOVE LS-LIMITE-LETRA-INPUT TO LimiteVenta-letra.
+
+          *> LimiteVentaFile can hold several concurrent windows for
+          *> the same letra (e.g. an old rate and its replacement) -
+          *> find the one whose date range covers this sale, instead
+          *> of assuming there is only ever one window per letra.
+          START LimiteVentaFile KEY IS EQUAL TO LimiteVenta-letra
+             INVALID KEY SET LimiteVenta-EOF TO TRUE
+          END-START.
+
+          IF NOT LimiteVenta-EOF
+             READ LimiteVentaFile NEXT RECORD
+                AT END SET LimiteVenta-EOF TO TRUE
+             END-READ
+          END-IF.
+
+          PERFORM UNTIL LimiteVenta-EOF
+             OR LimiteVenta-letra <> LS-LIMITE-LETRA-INPUT
+             OR (LS-LIMITE-FECHA-INPUT >= LimiteVenta-fecha-desde AND
+                 LS-LIMITE-FECHA-INPUT <= LimiteVenta-fecha-hasta)
+
+             READ LimiteVentaFile NEXT RECORD
+                AT END SET LimiteVenta-EOF TO TRUE
+             END-READ
+          END-PERFORM.
+
+          IF LimiteVenta-EOF
+             OR LimiteVenta-letra <> LS-LIMITE-LETRA-INPUT
+             SET LS-LIMITE-NOTFOUND TO TRUE
+             MOVE ZERO TO LS-LIMITE-VALOR
+          ELSE
+             SET LS-LIMITE-OK TO TRUE
+             MOVE LimiteVenta-valor TO LS-LIMITE-VALOR
+          END-IF.
+
+          CLOSE LimiteVentaFile.
+       EXIT PROGRAM.
