@@ -38,6 +38,14 @@
           "..\files\limite-venta-input.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+          *> A duplicate key or a malformed row is silently lost by
+          *> the WRITE ... INVALID KEY below - this keeps a record of
+          *> what didn't load and why, the same way creditCard-sample's
+          *> own create_indexed_files.cob keeps CC-CARGA-RECHAZOS.DAT.
+          SELECT RejectFile ASSIGN TO
+          "..\files\VENTAS-CARGA-RECHAZOS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD VentasFile.
@@ -81,6 +89,12 @@
           88   EOF-LimiteVenta VALUE HIGH-VALUES.
           02 FILLER                      PIC X(25).
 
+       FD RejectFile.
+       01 RejectRecord.
+         02 REJ-TIPO                     PIC X(11).
+         02 REJ-KEY                      PIC X(17).
+         02 REJ-STATUS                   PIC X(2).
+
        WORKING-STORAGE SECTION.
        01   VentasStatus                 PIC X(2).
        01   ComercioStatus               PIC X(2).
@@ -105,6 +119,7 @@
           OPEN OUTPUT ComercioFile.
           OPEN INPUT SeqLimiteVentaFile.
           OPEN OUTPUT LimiteVentaFile.
+          OPEN OUTPUT RejectFile.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Read_files.
@@ -123,7 +138,12 @@
           PERFORM UNTIL EOF-Ventas
           DISPLAY SeqVentaRecord
              WRITE VentasRecord FROM SeqVentaRecord
-             INVALID KEY DISPLAY "Venta STATUS :- ", VentasStatus
+             INVALID KEY
+                DISPLAY "Venta STATUS :- ", VentasStatus
+                MOVE "VENTA" TO REJ-TIPO
+                MOVE Ventas-key TO REJ-KEY
+                MOVE VentasStatus TO REJ-STATUS
+                WRITE RejectRecord
              END-WRITE
              READ SeqVentasFile
              AT END SET EOF-Ventas TO TRUE
@@ -133,7 +153,12 @@
           PERFORM UNTIL EOF-Comercio
           DISPLAY SeqTarjetaRecord
              WRITE ComercioRecord FROM SeqTarjetaRecord
-             INVALID KEY DISPLAY "Comercio STATUS :- ", ComercioStatus
+             INVALID KEY
+                DISPLAY "Comercio STATUS :- ", ComercioStatus
+                MOVE "COMERCIO" TO REJ-TIPO
+                MOVE Comercio-key TO REJ-KEY
+                MOVE ComercioStatus TO REJ-STATUS
+                WRITE RejectRecord
              END-WRITE
              READ SeqComercioFile
              AT END SET EOF-Comercio TO TRUE
@@ -143,8 +168,13 @@
           PERFORM UNTIL EOF-LimiteVenta
           DISPLAY SeqLimiteVentaRecord
              WRITE LimiteVentaRecord FROM SeqLimiteVentaRecord
-             INVALID KEY DISPLAY "LimiteVenta STATUS :- ",
-             LimiteVentaStatus
+             INVALID KEY
+                DISPLAY "LimiteVenta STATUS :- ",
+                LimiteVentaStatus
+                MOVE "LIMITEVENTA" TO REJ-TIPO
+                MOVE LimiteVenta-key TO REJ-KEY
+                MOVE LimiteVentaStatus TO REJ-STATUS
+                WRITE RejectRecord
              END-WRITE
              READ SeqLimiteVentaFile
              AT END SET EOF-LimiteVenta TO TRUE
@@ -156,4 +186,5 @@
           CLOSE VentasFile, SeqVentasFile.
           CLOSE ComercioFile, SeqComercioFile.
           CLOSE LimiteVentaFile, SeqLimiteVentaFile.
+          CLOSE RejectFile.
        END PROGRAM CreateIndexedFromSeq.
