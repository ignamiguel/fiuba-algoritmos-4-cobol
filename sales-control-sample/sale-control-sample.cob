@@ -20,19 +20,35 @@
           RECORD KEY IS Comercio-key
           FILE STATUS IS ComercioFS.
 
-          SELECT LimiteVentaFile ASSIGN TO
-          "..\files\limite_venta_indexed.dat"
-          ORGANIZATION IS INDEXED
-          ACCESS MODE IS DYNAMIC
-          RECORD KEY IS LimiteVenta-key
-          FILE STATUS IS LimiteVentaFS.
-
           SELECT WorkFile ASSIGN TO "..\files\work_file.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
           SELECT OutputReportFile ASSIGN TO "..\files\sales_report.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+          *> Sale-limit evaluation window for this run.
+          SELECT ParametrosFile ASSIGN TO
+          "..\files\VENTAS-PARAMETROS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Sales for a commerce number not found in ComerciosFile.
+          SELECT OrphanSalesFile ASSIGN TO
+          "..\files\VENTAS-HUERFANAS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Over-limit sales awaiting the authorization desk.
+          SELECT HoldFile ASSIGN TO "..\files\VENTAS-EN-ESPERA.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS Hold-key
+          FILE STATUS IS HoldFS.
+
+          *> Lines-per-page for the sales listing - shared with
+          *> credit_card-sample-sort so both reports honor one setting.
+          SELECT PaginacionFile ASSIGN TO "..\files\PAGINACION.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS PaginacionStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD VentasFile.
@@ -41,6 +57,8 @@
          02 Ventas-key.
           04 Ventas-comercio-num         PIC 9(6).
           04 Ventas-moneda               PIC 9(1).
+            88 Ventas-moneda-pesos       VALUE 0.
+            88 Ventas-moneda-extranjera  VALUE 1.
           04 Ventas-fecha                PIC X(8).
          02 Ventas-nro-card              PIC 9(4).
          02 Ventas-importe               PIC 9(3)V99.
@@ -61,36 +79,64 @@
          02 Rubro-codigo                 PIC 9(4).
          02 Rubro-descripcion            PIC X(30).
          02 Rubro-descuento              PIC 9(2).
-         02 Rubro-descuento              PIC 9(2).
+         02 Rubro-campo1                 PIC 9(2).
          02 Rubro-campo2                 PIC 9(2).
          02 Rubro-campo3                 PIC 9(2).
          02 Rubro-campo4                 PIC 9(2).
 
-       FD LimiteVentaFile.
-       01 LimiteVentaRecord.
-            88 LimiteVenta-EOF           VALUE HIGH-VALUES.
-         02 LimiteVenta-key.
-           03 LimiteVenta-letra          PIC X(1).
-           03 LimiteVenta-fecha-desde    PIC 9(8).
-           03 LimiteVenta-fecha-hasta    PIC 9(8).
-         02 LimiteVenta-valor            PIC 9(6)V99.
-
        SD WorkFile.
        01 SortRecord.
            88 WorkFile-EOF               VALUE HIGH-VALUE.
-         02 sort-key                     PIC X(6).
-         02 FILLER                       PIC X(64).
+         02 sort-rubro                   PIC 9(4).
+         02 sort-comercio-num            PIC 9(6).
+         02 sort-razon-social            PIC X(30).
+         02 sort-importe                 PIC 9(3)V99.
+         02 FILLER                       PIC X(25).
 
        FD OutputReportFile.
        01 OutputReportRecord.
          02 FILLER                       PIC X(70).
 
+       FD ParametrosFile.
+       01 REG-PARAM-VENTAS.
+         03 PAR-FECHA-DESDE              PIC 9(8).
+         03 PAR-FECHA-HASTA              PIC 9(8).
+         03 PAR-TASA-CAMBIO              PIC 9(4)V99.
+
+       FD OrphanSalesFile.
+       01 OrphanSaleRecord.
+         03 HUE-COMERCIO-NUM             PIC 9(6).
+         03 HUE-NRO-CARD                 PIC 9(4).
+         03 HUE-FECHA                    PIC X(8).
+         03 HUE-IMPORTE                  PIC 9(3)V99.
+         03 HUE-MOTIVO                   PIC X(20).
+
+       FD HoldFile.
+       01 HoldRecord.
+         02 Hold-key.
+           03 Hold-comercio-num          PIC 9(6).
+           03 Hold-nro-card              PIC 9(4).
+         02 Hold-fecha                   PIC X(8).
+         02 Hold-importe                 PIC 9(3)V99.
+         02 Hold-estado                  PIC X(1).
+           88 Hold-pendiente             VALUE "P".
+           88 Hold-aprobada              VALUE "A".
+           88 Hold-rechazada             VALUE "R".
+
+       FD PaginacionFile.
+       01 REG-PAGINACION-VENTAS.
+         03 PAR-LINEAS-POR-PAGINA        PIC 9(3).
+
        WORKING-STORAGE SECTION.
        01 VentasFS                       PIC X(2).
-       01 LimiteVentaFS                  PIC X(2).
-          88 LimiteVenta_success         VALUE "00".
+          88 ventas_success               VALUE "00".
        01 ComercioFS                     PIC X(2).
           88 comercio_success            VALUE "00".
+       01 HoldFS                         PIC X(2).
+          88 hold_success                 VALUE "00".
+       01 PaginacionStatus               PIC X(2).
+       01 WS-Lines-Per-Page              PIC 9(3) VALUE 60.
+       01 lines_written                  PIC 9(3) VALUE 0.
 
        01 Comercio_valid                 PIC X(1).
           88  commerce_ok                VALUE HIGH-VALUE.
@@ -137,11 +183,64 @@
        01 empty_line.
          02 FILLER                       PIC X(70) VALUE ALL SPACES.
 
+       01 ws_rubro                       PIC 9(4).
+       01 WS-VENTA-IMPORTE                PIC 9(6)V99.
+
+       01 WS-LIMITE-ENCONTRADO            PIC X(1).
+          88 WS-LIMITE-OK VALUE HIGH-VALUE.
+          88 WS-LIMITE-NOTFOUND VALUE LOW-VALUE.
+       01 WS-LIMITE-VALOR                 PIC 9(6)V99.
+
+       01 rubro_title_line.
+         02 FILLER                       PIC X(7) VALUE "Rubro: ".
+         02 rt_codigo                    PIC 9(4).
+         02 FILLER                       PIC X(2) VALUE SPACES.
+         02 rt_descripcion               PIC X(30).
+         02 FILLER                       PIC X(27) VALUE SPACES.
+
+       01 detail_line.
+         02 FILLER                       PIC X(4) VALUE SPACES.
+         02 dl_comercio                  PIC 9(6).
+         02 FILLER                       PIC X(4) VALUE SPACES.
+         02 dl_razon_social              PIC X(30).
+         02 FILLER                       PIC X(4) VALUE SPACES.
+         02 dl_importe                   PIC ZZZ9.99.
+         02 FILLER                       PIC X(15) VALUE SPACES.
+
+       01 ws_comercio                    PIC 9(6).
+       01 comercio_subtotal              PIC 9(6)V99.
+       01 rubro_total                    PIC 9(7)V99.
+
+       01 comercio_subtotal_line.
+         02 FILLER                       PIC X(10) VALUE SPACES.
+         02 FILLER                       PIC X(20) VALUE
+         "Subtotal comercio: ".
+         02 cs_comercio                  PIC 9(6).
+         02 FILLER                       PIC X(2) VALUE SPACES.
+         02 cs_importe                   PIC ZZZZ9.99.
+         02 FILLER                       PIC X(24) VALUE SPACES.
+
+       01 rubro_total_line.
+         02 FILLER                       PIC X(7) VALUE SPACES.
+         02 FILLER                       PIC X(13) VALUE
+         "Total Rubro: ".
+         02 rt_total_importe             PIC ZZZZZ9.99.
+         02 FILLER                       PIC X(41) VALUE SPACES.
+
+       01 WS-TOTAL-GENERAL                PIC 9(8)V99 VALUE ZERO.
+       01 total_general_line.
+         02 FILLER                       PIC X(10) VALUE SPACES.
+         02 FILLER                       PIC X(15) VALUE
+         "Total General: ".
+         02 tg_total_importe             PIC ZZZZZZZ9.99.
+         02 FILLER                       PIC X(34) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
 
        Main.
-            SORT WorkFile ON DESCENDING KEY sort-key
+            SORT WorkFile ON ASCENDING KEY sort-rubro
+                              ASCENDING KEY sort-comercio-num
                               INPUT PROCEDURE IS Input_Process
                               OUTPUT PROCEDURE IS Output_Process.
 
@@ -158,31 +257,103 @@
        Output_Process SECTION.
          OPEN OUTPUT OutputReportFile.
          INITIALIZE page_num.
+         PERFORM Load_Paginacion.
          PERFORM Print_header.
 
          PERFORM Get_record_from_sort_file.
 
          PERFORM UNTIL WorkFile-EOF
 
-            MOVE sort_rubro TO ws_rubro
+            MOVE sort-rubro TO ws_rubro
             PERFORM Copy_rubro_detals
+            PERFORM Print_rubro_title
+            MOVE ZERO TO rubro_total
+
+            PERFORM UNTIL WorkFile-EOF OR sort-rubro <> ws_rubro
+
+               MOVE sort-comercio-num TO ws_comercio
+               MOVE ZERO TO comercio_subtotal
+
+               PERFORM UNTIL WorkFile-EOF
+                  OR sort-rubro <> ws_rubro
+                  OR sort-comercio-num <> ws_comercio
+                  IF lines_written >= WS-Lines-Per-Page
+                     PERFORM Print_header
+                     MOVE ZERO TO lines_written
+                  END-IF
+                  PERFORM Print_sale_detail
+                  ADD 1 TO lines_written
+                  ADD sort-importe TO comercio_subtotal
+                  PERFORM Get_record_from_sort_file
+               END-PERFORM
+
+               PERFORM Print_comercio_subtotal
+               ADD comercio_subtotal TO rubro_total
 
-            PERFORM UNTIL sort-rubro <> ws_rubro
             END-PERFORM
 
-            WRITE OutputReportRecord FROM SortRecord
+            PERFORM Print_rubro_total
+            ADD rubro_total TO WS-TOTAL-GENERAL
 
-            PERFORM Get_record_from_sort_file
          END-PERFORM.
+         PERFORM Print_Total_General.
          CLOSE OutputReportFile.
        EXIT SECTION.
 
+       Print_rubro_title.
+          MOVE SPACES TO rubro_title_line.
+          MOVE ws_rubro TO rt_codigo.
+          WRITE OutputReportRecord FROM rubro_title_line.
+
+       Print_sale_detail.
+          MOVE SPACES TO detail_line.
+          MOVE sort-comercio-num TO dl_comercio.
+          MOVE sort-razon-social TO dl_razon_social.
+          MOVE sort-importe TO dl_importe.
+          WRITE OutputReportRecord FROM detail_line.
+
+       Print_comercio_subtotal.
+          MOVE SPACES TO comercio_subtotal_line.
+          MOVE ws_comercio TO cs_comercio.
+          MOVE comercio_subtotal TO cs_importe.
+          WRITE OutputReportRecord FROM comercio_subtotal_line.
+
+       Print_rubro_total.
+          MOVE SPACES TO rubro_total_line.
+          MOVE rubro_total TO rt_total_importe.
+          WRITE OutputReportRecord FROM rubro_total_line.
+
+      *   Grand total across every rubro in this run, for the daily
+      *   management summary to pull out of sales_report.dat.
+       Print_Total_General.
+          MOVE SPACES TO total_general_line.
+          MOVE WS-TOTAL-GENERAL TO tg_total_importe.
+          WRITE OutputReportRecord FROM total_general_line.
+
        Copy_rubro_detals.
-       *> To do...
+          MOVE SPACES TO rt_descripcion.
+          PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+             IF rubros_code(I) = ws_rubro
+                MOVE rubros_description(I) TO rt_descripcion
+             END-IF
+          END-PERFORM.
 
        Get_record_from_sort_file.
           RETURN WorkFile AT END SET WorkFile-EOF TO TRUE.
 
+      *   Defaults to 60 if PAGINACION.DAT is missing or empty.
+       Load_Paginacion.
+          OPEN INPUT PaginacionFile.
+          IF PaginacionStatus = "00"
+             READ PaginacionFile
+                AT END CONTINUE
+             END-READ
+             IF PaginacionStatus = "00" AND PAR-LINEAS-POR-PAGINA > ZERO
+                MOVE PAR-LINEAS-POR-PAGINA TO WS-Lines-Per-Page
+             END-IF
+             CLOSE PaginacionFile
+          END-IF.
+
        Print_header.
           ADD 1 TO page_num.
           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-FIELDS.
@@ -197,12 +368,29 @@
 
        Open_files.
          OPEN INPUT VentasFile.
-         *> file status = 35
-         *> not found
-         *>DISPLAY VentasFS.
+         IF NOT ventas_success
+            DISPLAY "** Error abriendo VentasFile - status " VentasFS
+            STOP RUN
+         END-IF.
          OPEN INPUT RubrosFile.
          OPEN INPUT ComerciosFile.
-         OPEN INPUT LimiteVentaFile.
+         IF NOT comercio_success
+            DISPLAY "** Error abriendo ComerciosFile - status "
+               ComercioFS
+            STOP RUN
+         END-IF.
+         OPEN OUTPUT OrphanSalesFile.
+         OPEN OUTPUT HoldFile.
+         IF NOT hold_success
+            DISPLAY "** Error abriendo HoldFile - status " HoldFS
+            STOP RUN
+         END-IF.
+         PERFORM Load_Parametros.
+
+       Load_Parametros.
+          OPEN INPUT ParametrosFile.
+          READ ParametrosFile.
+          CLOSE ParametrosFile.
 
        Read_files.
           READ VentasFile NEXT RECORD
@@ -218,7 +406,19 @@
           END-READ.
 
        Load_tables.
-       *> To do...
+          MOVE 1 TO I.
+          PERFORM UNTIL Rubros-EOF OR I > 3
+             MOVE Rubro-codigo TO rubros_code (I)
+             MOVE Rubro-descripcion TO rubros_description (I)
+             MOVE Rubro-descuento TO rubros_scount (I)
+             MOVE Rubro-campo1 TO rubros_campo2 (I)
+             MOVE Rubro-campo2 TO rubros_campo3 (I)
+             MOVE Rubro-campo3 TO rubros_campo4 (I)
+             ADD 1 TO I
+             READ RubrosFile NEXT RECORD
+                AT END SET Rubros-EOF TO TRUE
+             END-READ
+          END-PERFORM.
 
        Process_files.
           PERFORM UNTIL Ventas-EOF
@@ -234,7 +434,11 @@
           PERFORM Validate_commerce.
 
           IF commerce_ok
-             PERFORM Evalute_sale
+             *> Only sales within this run's statement period count.
+             IF Ventas-fecha >= PAR-FECHA-DESDE AND
+                Ventas-fecha <= PAR-FECHA-HASTA
+                PERFORM Evalute_sale
+             END-IF
           END-IF.
 
        Validate_commerce.
@@ -254,53 +458,69 @@
          ELSE
             DISPLAY "commerce not found"
             MOVE LOW-VALUES  TO Comercio_valid
-            STOP RUN
+            PERFORM Write_Orphan_Sale
          END-IF.
 
-       Evalute_sale.
-          *> Set parameters
-          *> ...
+       Write_Orphan_Sale.
+          MOVE Ventas-comercio-num TO HUE-COMERCIO-NUM.
+          MOVE Ventas-nro-card TO HUE-NRO-CARD.
+          MOVE Ventas-fecha TO HUE-FECHA.
+          MOVE Ventas-importe TO HUE-IMPORTE.
+          MOVE "Comercio no encontrado" TO HUE-MOTIVO.
+          WRITE OrphanSaleRecord.
 
+       Evalute_sale.
           *> Get limits
-          *> CALL "getlimit" USING BY CONTENT XXX,
-                      *> BY REFERNCE
-                       *> BY REFERENCE XXX.
-           PERFORM Get_limits.
+          CALL "getlimit" USING BY CONTENT Comercio-limite-venta,
+                       BY CONTENT Ventas-fecha,
+                       BY CONTENT Ventas-comercio-num,
+                       BY REFERENCE WS-LIMITE-ENCONTRADO,
+                       BY REFERENCE WS-LIMITE-VALOR.
+
+          *> Convert a foreign-currency sale to pesos before comparing
+          *> it against the peso-denominated limit.
+          IF Ventas-moneda-extranjera
+             COMPUTE WS-VENTA-IMPORTE ROUNDED =
+                     Ventas-importe * PAR-TASA-CAMBIO
+          ELSE
+             MOVE Ventas-importe TO WS-VENTA-IMPORTE
+          END-IF.
 
-          *> Decide if record must be stored
-          IF (Ventas-importe > LimiteVenta-valor) AND
-             Ventas-fecha >= LimiteVenta-fecha-desde AND
-             Ventas-fecha <= LimiteVenta-fecha-hasta THEN
+          *> The date-range match already happened inside getlimit, so
+          *> a WS-LIMITE-OK result already covers this sale's date.
+          IF WS-LIMITE-OK AND WS-VENTA-IMPORTE > WS-LIMITE-VALOR
 
              DISPLAY VentasRecord
-             MOVE VentasRecord TO SortRecord
+             MOVE Comercio-cod-rubro TO sort-rubro
+             MOVE Ventas-comercio-num TO sort-comercio-num
+             MOVE Comercio-razon-social TO sort-razon-social
+             MOVE Ventas-importe TO sort-importe
              RELEASE SortRecord
+             PERFORM Write_Hold_Sale
 
           END-IF.
 
-       Get_limits.
-          *> Set search filter
-          MOVE Comercio-limite-venta TO LimiteVenta-letra.
-          *> Force since date and upto date parameters
-          MOVE "20160701" TO LimiteVenta-fecha-desde.
-          MOVE "20160801" TO LimiteVenta-fecha-hasta.
-
-          START LimiteVentaFile KEY IS EQUAL TO LimiteVenta-key
-          END-START.
-
-          IF LimiteVenta_success
-             READ LimiteVentaFile NEXT RECORD
-                AT END SET LimiteVenta-EOF TO TRUE
-             END-READ
-          ELSE
-              *> To do error handeling
-              DISPLAY "limite venta not found"
+          IF WS-LIMITE-NOTFOUND
+             *> To do error handeling
+             DISPLAY "limite venta not found for this sale's date"
           END-IF.
 
+       Write_Hold_Sale.
+          MOVE Ventas-comercio-num TO Hold-comercio-num.
+          MOVE Ventas-nro-card TO Hold-nro-card.
+          MOVE Ventas-fecha TO Hold-fecha.
+          MOVE Ventas-importe TO Hold-importe.
+          SET Hold-pendiente TO TRUE.
+          WRITE HoldRecord
+             INVALID KEY
+                DISPLAY "Ya existe una espera para " Hold-key
+          END-WRITE.
+
        Close_files.
          CLOSE VentasFile.
          CLOSE RubrosFile.
          CLOSE ComerciosFile.
-         CLOSE LimiteVentaFile.
+         CLOSE OrphanSalesFile.
+         CLOSE HoldFile.
 
        END PROGRAM SaleControl-sample.
