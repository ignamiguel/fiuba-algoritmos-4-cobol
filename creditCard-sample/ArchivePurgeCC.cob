@@ -0,0 +1,183 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchivePurgeCC.
+      * AUTHOR.  nacho.
+      * Year-end housekeeping for the credit card master files -
+      * SALDOS.dat and TARJETAS.dat only ever grow, and START/READ
+      * lookups against them (like checkcc.cob's START on TJ-KEY) get
+      * slower every year with nothing ever coming back out.  Balances
+      * dated before the cutoff in CC-ARCHIVE-PARAMETROS.DAT are copied
+      * to a history file and removed from SaldoFile; TarjetasFile has
+      * no date of its own to age off, so cancelled cards (TJ-CANCELADA)
+      * are what gets archived out of it instead.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT SaldoFile ASSIGN TO "..\files\SALDOS.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS SALD-KEY
+          FILE STATUS IS SaldoStatus.
+
+          SELECT SaldoHistFile ASSIGN TO "..\files\SALDOS-HISTORICO.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT TarjetasFile ASSIGN TO "..\files\TARJETAS.dat"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS TJ-DOCUMENTO
+             WITH DUPLICATES
+          FILE STATUS IS TarjetaStatus.
+
+          SELECT TarjetasHistFile ASSIGN TO
+          "..\files\TARJETAS-HISTORICO.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+      *   Archive cutoff date for this run.
+          SELECT ParametrosFile ASSIGN TO
+          "..\files\CC-ARCHIVE-PARAMETROS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SaldoFile.
+       01 SaldoRecord.
+         02 SALD-KEY.
+          04 SALD-NRO-TARJ            PIC 9(10).
+          04 SALD-FECHA               PIC X(10).
+         02 SALD-IMPORTE             PIC 9(6)V99.
+
+       FD SaldoHistFile.
+       01 SaldoHistRecord.
+         02 SALDHIST-NRO-TARJ         PIC 9(10).
+         02 SALDHIST-FECHA            PIC X(10).
+         02 SALDHIST-IMPORTE         PIC 9(6)V99.
+
+       FD TarjetasFile.
+       01 TarjetaRecord.
+         02 TJ-KEY.
+           03 TJ-NRO-TARJ        PIC 9(10).
+         02 TJ-TITULAR           PIC X(30).
+         02 TJ-DOCUMENTO         PIC 9(11).
+         02 TJ-LIMITE            PIC 9(10)V99.
+         02 TJ-ESTADO            PIC X(01).
+           88 TJ-ACTIVA VALUE "A".
+           88 TJ-BLOQUEADA VALUE "B".
+           88 TJ-CANCELADA VALUE "C".
+
+       FD TarjetasHistFile.
+       01 TarjetaHistRecord.
+         02 TJHIST-NRO-TARJ      PIC 9(10).
+         02 TJHIST-TITULAR       PIC X(30).
+         02 TJHIST-DOCUMENTO     PIC 9(11).
+         02 TJHIST-LIMITE        PIC 9(10)V99.
+         02 TJHIST-ESTADO        PIC X(01).
+
+       FD ParametrosFile.
+       01 REG-PARAM-ARCHIVE.
+         03 PAR-FECHA-CORTE      PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01   SaldoStatus               PIC X(2).
+          88 SaldoFound             VALUE "00".
+       01   TarjetaStatus               PIC X(2).
+          88 TarjetaFound           VALUE "00".
+
+       01   WS-FECHA-CORTE            PIC X(10).
+       01   WS-EOF-SALDOS             PIC X(1) VALUE "N".
+          88 EOF-SALDOS VALUE "S".
+       01   WS-EOF-TARJETAS           PIC X(1) VALUE "N".
+          88 EOF-TARJETAS VALUE "S".
+
+       01   CONTADOR-SALDOS-ARCH      PIC 9(6) VALUE ZERO.
+       01   CONTADOR-TARJETAS-ARCH    PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM OPEN-FILES.
+          PERFORM LEER-PARAMETROS.
+          PERFORM ARCHIVAR-SALDOS.
+          PERFORM ARCHIVAR-TARJETAS.
+          PERFORM CLOSE-FILES.
+          DISPLAY "Saldos archivados: " CONTADOR-SALDOS-ARCH.
+          DISPLAY "Tarjetas archivadas: " CONTADOR-TARJETAS-ARCH.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       OPEN-FILES.
+      *   Start open files.
+          OPEN I-O SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT SaldoHistFile.
+          OPEN I-O TarjetasFile.
+          IF NOT TarjetaFound
+             DISPLAY "** Error abriendo TarjetasFile - status "
+                TarjetaStatus
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT TarjetasHistFile.
+      *   End open files.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       LEER-PARAMETROS.
+          OPEN INPUT ParametrosFile.
+          READ ParametrosFile.
+          MOVE PAR-FECHA-CORTE TO WS-FECHA-CORTE.
+          CLOSE ParametrosFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *   Browses SaldoFile in key order; a balance dated before the
+      *   cutoff is copied to history and removed from the live file.
+       ARCHIVAR-SALDOS.
+          MOVE LOW-VALUES TO SALD-KEY.
+          START SaldoFile KEY IS NOT LESS THAN SALD-KEY
+             INVALID KEY SET EOF-SALDOS TO TRUE
+          END-START.
+          PERFORM UNTIL EOF-SALDOS
+             READ SaldoFile NEXT RECORD
+                AT END SET EOF-SALDOS TO TRUE
+             END-READ
+             IF NOT EOF-SALDOS
+                IF SALD-FECHA < WS-FECHA-CORTE
+                   MOVE SaldoRecord TO SaldoHistRecord
+                   WRITE SaldoHistRecord
+                   DELETE SaldoFile RECORD
+                   ADD 1 TO CONTADOR-SALDOS-ARCH
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *   Browses TarjetasFile in key order; a cancelled card is
+      *   copied to history and removed from the live file.  There is
+      *   no date on TJ-KEY to compare against the cutoff, so
+      *   TJ-CANCELADA is the archive criterion for this file.
+       ARCHIVAR-TARJETAS.
+          MOVE LOW-VALUES TO TJ-KEY.
+          START TarjetasFile KEY IS NOT LESS THAN TJ-KEY
+             INVALID KEY SET EOF-TARJETAS TO TRUE
+          END-START.
+          PERFORM UNTIL EOF-TARJETAS
+             READ TarjetasFile NEXT RECORD
+                AT END SET EOF-TARJETAS TO TRUE
+             END-READ
+             IF NOT EOF-TARJETAS
+                IF TJ-CANCELADA
+                   MOVE TarjetaRecord TO TarjetaHistRecord
+                   WRITE TarjetaHistRecord
+                   DELETE TarjetasFile RECORD
+                   ADD 1 TO CONTADOR-TARJETAS-ARCH
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       CLOSE-FILES.
+          CLOSE SaldoFile, SaldoHistFile.
+          CLOSE TarjetasFile, TarjetasHistFile.
+       END PROGRAM ArchivePurgeCC.
