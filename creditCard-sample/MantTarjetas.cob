@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MantTarjetas.
+      * AUTHOR:  nacho.
+      * Online add/update/inquire maintenance for TARJETAS.DAT, keyed
+      * on TJ-NRO-TARJ - so a single card no longer needs a full
+      * reload of INPUT-TARJETAS.dat through CreateIndexedFromSeq_2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT TarjetasFile ASSIGN TO "..\files\TARJETAS.DAT"
+          ORGANIZATION IS INDEXED
+          ACCESS MODE IS DYNAMIC
+          RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS TJ-DOCUMENTO
+             WITH DUPLICATES
+          FILE STATUS IS TarjetaStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TarjetasFile.
+       01 TarjetaRecord.
+         02 TJ-KEY.
+           03 TJ-NRO-TARJ        PIC 9(10).
+         02 TJ-TITULAR           PIC X(30).
+         02 TJ-DOCUMENTO         PIC 9(11).
+         02 TJ-LIMITE            PIC 9(10)V99.
+         02 TJ-ESTADO            PIC X(01).
+           88 TJ-ACTIVA VALUE "A".
+           88 TJ-BLOQUEADA VALUE "B".
+           88 TJ-CANCELADA VALUE "C".
+
+       WORKING-STORAGE SECTION.
+       01   TarjetaStatus            PIC X(2).
+          88 TarjetaFound       VALUE "00".
+          88 TarjetaNotFound    VALUE "23".
+          88 TarjetaDuplicate   VALUE "22".
+
+       01   WS-MENU-OPTION           PIC 9(1) VALUE 0.
+       01   WS-KEEP-GOING            PIC X(1) VALUE "S".
+          88 WS-DONE VALUE "N".
+
+       01   WS-DOC-INPUT             PIC 9(11).
+       01   WS-EOF-TARJETA           PIC X(1) VALUE "N".
+          88 EOF-TARJETA VALUE "S".
+
+       PROCEDURE DIVISION.
+       Begin.
+          OPEN I-O TarjetasFile.
+          IF NOT TarjetaFound
+             DISPLAY "** Error abriendo TarjetasFile - status "
+                TarjetaStatus
+             STOP RUN
+          END-IF.
+
+          PERFORM UNTIL WS-DONE
+             PERFORM Print_Menu
+             ACCEPT WS-MENU-OPTION
+             EVALUATE WS-MENU-OPTION
+                WHEN 1 PERFORM Add_Tarjeta
+                WHEN 2 PERFORM Update_Tarjeta
+                WHEN 3 PERFORM Inquire_Tarjeta
+                WHEN 4 PERFORM Inquire_Tarjeta_By_Documento
+                WHEN 5 MOVE "N" TO WS-KEEP-GOING
+                WHEN OTHER DISPLAY "Opcion invalida"
+             END-EVALUATE
+          END-PERFORM.
+
+          CLOSE TarjetasFile.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Menu.
+          DISPLAY "------------------------------------".
+          DISPLAY "Mantenimiento de TARJETAS.DAT".
+          DISPLAY "1 - Alta".
+          DISPLAY "2 - Modificacion".
+          DISPLAY "3 - Consulta por numero de tarjeta".
+          DISPLAY "4 - Consulta por documento".
+          DISPLAY "5 - Salir".
+          DISPLAY "Opcion -> " WITH NO ADVANCING.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Add_Tarjeta.
+          DISPLAY "Nro de tarjeta -> " WITH NO ADVANCING.
+          ACCEPT TJ-NRO-TARJ.
+          DISPLAY "Titular -> " WITH NO ADVANCING.
+          ACCEPT TJ-TITULAR.
+          DISPLAY "Documento -> " WITH NO ADVANCING.
+          ACCEPT TJ-DOCUMENTO.
+          DISPLAY "Limite -> " WITH NO ADVANCING.
+          ACCEPT TJ-LIMITE.
+          MOVE "A" TO TJ-ESTADO.
+
+          WRITE TarjetaRecord
+             INVALID KEY
+                DISPLAY "** La tarjeta " TJ-NRO-TARJ " ya existe"
+             NOT INVALID KEY
+                DISPLAY "Tarjeta " TJ-NRO-TARJ " dada de alta"
+          END-WRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Tarjeta.
+          DISPLAY "Nro de tarjeta -> " WITH NO ADVANCING.
+          ACCEPT TJ-NRO-TARJ.
+
+          READ TarjetasFile
+             INVALID KEY
+                DISPLAY "** La tarjeta " TJ-NRO-TARJ " no existe"
+             NOT INVALID KEY
+                PERFORM Update_Tarjeta_Fields
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Tarjeta_Fields.
+          DISPLAY "Titular [" TJ-TITULAR "] -> " WITH NO ADVANCING.
+          ACCEPT TJ-TITULAR.
+          DISPLAY "Documento [" TJ-DOCUMENTO "] -> " WITH NO ADVANCING.
+          ACCEPT TJ-DOCUMENTO.
+          DISPLAY "Limite [" TJ-LIMITE "] -> " WITH NO ADVANCING.
+          ACCEPT TJ-LIMITE.
+          DISPLAY "Estado A/B/C [" TJ-ESTADO "] -> " WITH NO ADVANCING.
+          ACCEPT TJ-ESTADO.
+
+          REWRITE TarjetaRecord
+             INVALID KEY
+                DISPLAY "** No se pudo actualizar la tarjeta"
+             NOT INVALID KEY
+                DISPLAY "Tarjeta " TJ-NRO-TARJ " actualizada"
+          END-REWRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Inquire_Tarjeta.
+          DISPLAY "Nro de tarjeta -> " WITH NO ADVANCING.
+          ACCEPT TJ-NRO-TARJ.
+
+          READ TarjetasFile
+             INVALID KEY
+                DISPLAY "** La tarjeta " TJ-NRO-TARJ " no existe"
+             NOT INVALID KEY
+                DISPLAY "Titular: " TJ-TITULAR
+                DISPLAY "Documento: " TJ-DOCUMENTO
+                DISPLAY "Limite: " TJ-LIMITE
+                DISPLAY "Estado: " TJ-ESTADO
+          END-READ.
+      *-----------------------------------------------------------*
+      *   Support staff often only have the cardholder's document
+      *   number, not the card number - TJ-DOCUMENTO is an alternate
+      *   key WITH DUPLICATES, since one document can hold more than
+      *   one card, so every matching card is listed.
+      *-----------------------------------------------------------*
+       Inquire_Tarjeta_By_Documento.
+          DISPLAY "Documento -> " WITH NO ADVANCING.
+          ACCEPT WS-DOC-INPUT.
+          MOVE WS-DOC-INPUT TO TJ-DOCUMENTO.
+          MOVE "N" TO WS-EOF-TARJETA.
+
+          START TarjetasFile KEY IS EQUAL TO TJ-DOCUMENTO
+             INVALID KEY SET EOF-TARJETA TO TRUE
+          END-START.
+
+          IF NOT EOF-TARJETA
+             READ TarjetasFile NEXT RECORD
+                AT END SET EOF-TARJETA TO TRUE
+             END-READ
+          END-IF.
+
+          IF EOF-TARJETA OR TJ-DOCUMENTO <> WS-DOC-INPUT
+             DISPLAY "** No hay tarjetas para el documento "
+                WS-DOC-INPUT
+          END-IF.
+
+          PERFORM UNTIL EOF-TARJETA OR TJ-DOCUMENTO <> WS-DOC-INPUT
+             DISPLAY "Nro de tarjeta: " TJ-NRO-TARJ
+             DISPLAY "Titular: " TJ-TITULAR
+             DISPLAY "Limite: " TJ-LIMITE
+             DISPLAY "Estado: " TJ-ESTADO
+             READ TarjetasFile NEXT RECORD
+                AT END SET EOF-TARJETA TO TRUE
+             END-READ
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM MantTarjetas.
