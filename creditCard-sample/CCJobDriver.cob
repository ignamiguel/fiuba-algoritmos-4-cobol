@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CCJobDriver.
+      * AUTHOR:  nacho.
+      * Chains the credit card load and balance/report steps and
+      * checks each one's RETURN-CODE before starting the next one,
+      * instead of relying on someone noticing by hand that the load
+      * half-failed only once the report comes out with cards missing.
+      *
+      * "CreateIndexedFromSeq-2" (the load step) and
+      * "CreditCard-Sample-Full" (the balance/report step) are the
+      * PROGRAM-IDs of CreateIndexedFromSeq_2.cob and
+      * CreditCard-sample-full.cob respectively - both names are
+      * unique to this folder, so the CALL below can only resolve to
+      * these two source files. Older/alternate versions of the same
+      * two steps (create_indexed_files.cob, CreditCard-read-files.cob,
+      * credit_card-sample-sort.cob) keep their own PROGRAM-IDs and
+      * are not part of this chain.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-STEP-NAME              PIC X(30).
+
+       PROCEDURE DIVISION.
+       Begin.
+          MOVE "carga (CreateIndexedFromSeq-2)" TO WS-STEP-NAME.
+          CALL "CreateIndexedFromSeq-2".
+          IF RETURN-CODE NOT = 0
+             PERFORM Abort_Job
+          END-IF.
+
+          MOVE "balance y reporte (CreditCard-Sample-Full)"
+             TO WS-STEP-NAME.
+          CALL "CreditCard-Sample-Full".
+          IF RETURN-CODE NOT = 0
+             PERFORM Abort_Job
+          END-IF.
+
+          DISPLAY "Cadena de procesos de tarjetas de credito OK".
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Abort_Job.
+          DISPLAY "** Paso '" WS-STEP-NAME "' termino con RETURN-CODE "
+             RETURN-CODE " - se aborta la cadena".
+          MOVE 16 TO RETURN-CODE.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM CCJobDriver.
