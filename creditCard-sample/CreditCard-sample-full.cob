@@ -1,19 +1,30 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CreditCard-Sample.
+       PROGRAM-ID.  CreditCard-Sample-Full.
       * AUTHOR:  nacho.
-
+      * Named CreditCard-Sample-Full, not CreditCard-Sample, so it
+      * can't collide with CreditCard-read-files.cob or
+      * credit_card-sample-sort.cob's PROGRAM-ID - this is the
+      * variant CCJobDriver actually CALLs by name.
+      * Modification history:
+      *  - Cupon feeds are no longer wired to three fixed files.
+      *    A control file lists the acquirer feeds for the run and
+      *    they are merged (by card number/cupon number) through a
+      *    SORT instead of being hand-merged into CUPON1/2/3 first.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          *>Cupons
-          SELECT Cupon1_file ASSIGN TO '..\files\CUPON1.dat'
+          *> List of acquirer cupon feeds to process this run, one
+          *> file path per line.
+          SELECT CuponFeedListFile ASSIGN TO "..\files\CUPON-FEEDS.DAT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Cupon2_file ASSIGN TO '..\files\CUPON2.dat'
-          ORGANIZATION IS LINE SEQUENTIAL.
+          *> Re-opened once per feed listed in CuponFeedListFile.
+          SELECT CuponFile ASSIGN TO WS-CUPON-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CuponStatus.
 
-          SELECT Cupon3_file ASSIGN TO '..\files\CUPON3.dat'
+          SELECT CuponSortFile ASSIGN TO "..\files\cuponsort.tmp"
           ORGANIZATION IS LINE SEQUENTIAL.
 
           SELECT SaldoFile ASSIGN TO "..\files\SALDOS.DAT"
@@ -26,47 +37,72 @@
           ORGANIZATION IS INDEXED
           ACCESS MODE IS DYNAMIC
           RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS TJ-DOCUMENTO
+             WITH DUPLICATES
           FILE STATUS IS TarjetaStatus.
 
+          *> Statement closing date for this run.
+          SELECT ParametrosFile ASSIGN TO "..\files\CC-PARAMETROS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Cupones swept out of the batch for a blocked/canceled card.
+          SELECT RejectedFile ASSIGN TO "..\files\CC-RECHAZOS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Installments still owed from a prior run's cupones en
+          *> cuotas - shared with credit_card-sample-sort.cob, see
+          *> that program's FILE-CONTROL entry for the full comment.
+          SELECT PendingCuotasFile ASSIGN TO
+          "..\files\CC-CUOTAS-PENDIENTES.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS PendingCuotasStatus.
+
 
        DATA DIVISION.
        FILE SECTION.
 
-       FD Cupon1_file.
-       01 Cupon1_Record.
-         88 EOF-CUPON-1 VALUE HIGH-VALUE.
-        03 C1-NRO-TARJ            PIC 9(10).
-        03 C1-NRO-CUPON           PIC 9(5).
-        03 C1-FECHA-COMPRA.
-          06 C1-FILLER            PIC X(2).
-          06 C1-DAY               PIC X(2).
-          06 C1-MONTH             PIC X(2).
-          06 C1-YEAR              PIC X(4).
-        03 C1-IMPORTE            PIC 9(6)V99.
-
-       FD Cupon2_file.
-       01 Cupon2_Record.
-         88 EOF-CUPON-2 VALUE HIGH-VALUE.
-        03 C2-NRO-TARJ            PIC 9(10).
-        03 C2-NRO-CUPON           PIC 9(5).
-        03 C2-FECHA-COMPRA.
-          06 C2-FILLER            PIC X(2).
-          06 C2-DAY               PIC X(2).
-          06 C2-MONTH             PIC X(2).
-          06 C2-YEAR              PIC X(4).
-        03 C2-IMPORTE            PIC 9(6)V99.
-
-       FD Cupon3_file.
-       01 Cupon3_Record.
-         88 EOF-CUPON-3 VALUE HIGH-VALUE.
-        03 C3-NRO-TARJ            PIC 9(10).
-        03 C3-NRO-CUPON           PIC 9(5).
-        03 C3-FECHA-COMPRA.
-          06 C3-FILLER            PIC X(2).
-          06 C3-DAY               PIC X(2).
-          06 C3-MONTH             PIC X(2).
-          06 C3-YEAR              PIC X(4).
-        03 C3-IMPORTE            PIC 9(6)V99.
+       FD CuponFeedListFile.
+       01 CuponFeedListRecord.
+         88 EOF-CUPON-FEED-LIST VALUE HIGH-VALUES.
+        03 CuponFeedListPath     PIC X(60).
+
+       FD CuponFile.
+       01 Cupon_File_Record.
+         88 EOF-CUPON VALUE HIGH-VALUE.
+        03 C-NRO-TARJ            PIC 9(10).
+        03 C-NRO-CUPON           PIC 9(5).
+        03 C-FECHA-COMPRA.
+          06 C-FILLER            PIC X(2).
+          06 C-DAY               PIC X(2).
+          06 C-MONTH             PIC X(2).
+          06 C-YEAR              PIC X(4).
+        03 C-IMPORTE            PIC 9(6)V99.
+        03 C-MONEDA              PIC 9(1).
+          88 C-MONEDA-PESOS VALUE 0.
+          88 C-MONEDA-DOLAR VALUE 1.
+        03 C-CUOTAS              PIC 9(2).
+        03 C-TIPO                PIC 9(1).
+          88 C-TIPO-COMPRA VALUE 0.
+          88 C-TIPO-NOTA-CREDITO VALUE 1.
+
+       SD CuponSortFile.
+       01 CuponSortRecord.
+         88 EOF-CUPON-SORT VALUE HIGH-VALUE.
+        03 CS-NRO-TARJ            PIC 9(10).
+        03 CS-NRO-CUPON           PIC 9(5).
+        03 CS-FECHA-COMPRA.
+          06 CS-FILLER            PIC X(2).
+          06 CS-DAY               PIC X(2).
+          06 CS-MONTH             PIC X(2).
+          06 CS-YEAR              PIC X(4).
+        03 CS-IMPORTE            PIC 9(6)V99.
+        03 CS-MONEDA              PIC 9(1).
+          88 CS-MONEDA-PESOS VALUE 0.
+          88 CS-MONEDA-DOLAR VALUE 1.
+        03 CS-CUOTAS              PIC 9(2).
+        03 CS-TIPO                PIC 9(1).
+          88 CS-TIPO-COMPRA VALUE 0.
+          88 CS-TIPO-NOTA-CREDITO VALUE 1.
 
        FD SaldoFile.
        01 SaldoRecord.
@@ -83,11 +119,38 @@
            03 TJ-NRO-TARJ        PIC 9(10).
          02 TJ-TITULAR           PIC X(30).
          02 TJ-DOCUMENTO         PIC 9(11).
+         02 TJ-LIMITE            PIC 9(10)V99.
+         02 TJ-ESTADO            PIC X(01).
+           88 TJ-ACTIVA VALUE "A".
+           88 TJ-BLOQUEADA VALUE "B".
+           88 TJ-CANCELADA VALUE "C".
+
+       FD RejectedFile.
+       01 RejectedRecord.
+         03 REJ-NRO-TARJ          PIC 9(10).
+         03 REJ-NRO-CUPON         PIC 9(5).
+         03 REJ-IMPORTE           PIC 9(6)V99.
+         03 REJ-MOTIVO            PIC X(20).
+
+       FD ParametrosFile.
+       01 REG-PARAM-CC.
+         03 PAR-FECHA-CIERRE     PIC X(10).
+         03 PAR-TASA-CAMBIO      PIC 9(4)V99.
+
+       FD PendingCuotasFile.
+       01 PendingCuotaRecord.
+         03 PC-NRO-TARJ                  PIC 9(10).
+         03 PC-NRO-CUPON                 PIC 9(5).
+         03 PC-IMPORTE                   PIC 9(6)V99.
+         03 PC-CUOTAS-REST               PIC 9(2).
 
        WORKING-STORAGE SECTION.
        01   VideoStatus              PIC X(2).
        01   SaldoStatus              PIC X(2).
+          88 SaldoFound            VALUE "00".
        01   TarjetaStatus            PIC X(2).
+          88 TarjetaFound          VALUE "00".
+       01   CuponStatus              PIC X(2).
        01   WS-CreditCardValid       PIC X(1).
           88 CC-VALID VALUE HIGH-VALUE.
           88 CC-INVALID VALUE LOW-VALUE.
@@ -95,6 +158,25 @@
        01   WS-Saldo-amount          PIC 9(10)V99.
        01   WS-total-amount          PIC 9(10)V99.
        01   WS-cupon-counter         PIC 9(2).
+       01   WS-Limit-Flag            PIC X(1) VALUE "N".
+          88 CC-LIMITE-EXCEDIDO VALUE "S".
+       01   WS-Prev-Nro-Cupon        PIC 9(5).
+       01   WS-Duplicate-Flag        PIC X(1) VALUE "N".
+          88 CC-CUPON-DUPLICADO VALUE "S".
+
+       *> Batch control totals - records/importe read vs posted.
+       01   WS-CTL-CUPONES-LEIDOS      PIC 9(6) VALUE 0.
+       01   WS-CTL-IMPORTE-LEIDO       PIC 9(10)V99 VALUE 0.
+       01   WS-CTL-CUPONES-PROCESADOS  PIC 9(6) VALUE 0.
+       01   WS-CTL-IMPORTE-PROCESADO   PIC 9(10)V99 VALUE 0.
+
+       01   WS-CUPON-PATH            PIC X(60).
+       01   WS-MAX-CUPON-FEEDS       PIC 9(2) VALUE 20.
+       01   WS-CUPON-FEED-COUNT      PIC 9(2) VALUE 0.
+       01   WS-CUPON-FEED-TABLE.
+            02 WS-CUPON-FEED-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY WS-CUPON-FEED-IX.
+               03 WS-CUPON-FEED-PATH   PIC X(60).
 
        01 Cupon_Record.
         03 WS-nro-tarjeta            PIC 9(10).
@@ -105,8 +187,25 @@
           06 WS-MONTH             PIC X(2).
           06 WS-YEAR              PIC X(4).
         03 WS-IMPORTE          PIC 9(6)V99.
+        03 WS-MONEDA            PIC 9(1).
+        03 WS-CUOTAS            PIC 9(2).
+        03 WS-TIPO               PIC 9(1).
+          88 WS-TIPO-COMPRA VALUE 0.
+          88 WS-TIPO-NOTA-CREDITO VALUE 1.
 
        01 WS-C1-IMPORTE             PIC 9(6)V99.
+       01 WS-CUOTA-IMPORTE          PIC 9(6)V99.
+
+       01   PendingCuotasStatus          PIC X(2).
+       01   WS-MAX-PENDING-CUOTAS        PIC 9(3) VALUE 200.
+       01   WS-PENDING-CUOTAS-COUNT      PIC 9(3) VALUE 0.
+       01   WS-PENDING-CUOTAS-TABLE.
+            02 WS-PENDING-CUOTA-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-PC-IX.
+               03 WS-PC-NRO-TARJ         PIC 9(10).
+               03 WS-PC-NRO-CUPON        PIC 9(5).
+               03 WS-PC-IMPORTE          PIC 9(6)V99.
+               03 WS-PC-CUOTAS-REST      PIC 9(2).
 
        01 WS-TJ-KEY.
          03 WS-TJ-NRO-TARJ              PIC 9(10).
@@ -117,41 +216,198 @@
 
        PROCEDURE DIVISION.
        Begin.
+          PERFORM Load_Parametros.
+          PERFORM Load_Pending_Cuotas.
+          SORT CuponSortFile ON ASCENDING KEY CS-NRO-TARJ
+                                ASCENDING KEY CS-NRO-CUPON
+                              INPUT PROCEDURE IS Load_Cupon_Feeds
+                              OUTPUT PROCEDURE IS Process_Sorted_Cupons.
+          PERFORM Save_Pending_Cuotas.
+          PERFORM Print_Control_Totals.
+
+      *   GOBACK rather than STOP RUN so a driving program can CALL
+      *   this as the balance/report step and check RETURN-CODE - it
+      *   still ends the run the same way STOP RUN would when this is
+      *   executed on its own.
+          MOVE 0 TO RETURN-CODE.
+          GOBACK.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Parametros.
+          OPEN INPUT ParametrosFile.
+          READ ParametrosFile.
+          CLOSE ParametrosFile.
+      *-----------------------------------------------------------*
+      *   Cuotas pendientes left over from a prior run - each one
+      *   posts one more cuota this run (see
+      *   Process_Pending_Cuotas_For_CC), same table shape as
+      *   credit_card-sample-sort.cob.
+      *-----------------------------------------------------------*
+       Load_Pending_Cuotas.
+          MOVE 0 TO WS-PENDING-CUOTAS-COUNT.
+          OPEN INPUT PendingCuotasFile.
+          IF PendingCuotasStatus = "00"
+             READ PendingCuotasFile NEXT RECORD
+                AT END CONTINUE
+             END-READ
+             PERFORM UNTIL PendingCuotasStatus NOT = "00"
+                    OR WS-PENDING-CUOTAS-COUNT = WS-MAX-PENDING-CUOTAS
+                ADD 1 TO WS-PENDING-CUOTAS-COUNT
+                MOVE PC-NRO-TARJ
+                   TO WS-PC-NRO-TARJ(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-NRO-CUPON
+                   TO WS-PC-NRO-CUPON(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-IMPORTE
+                   TO WS-PC-IMPORTE(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-CUOTAS-REST
+                   TO WS-PC-CUOTAS-REST(WS-PENDING-CUOTAS-COUNT)
+                READ PendingCuotasFile NEXT RECORD
+                   AT END MOVE "10" TO PendingCuotasStatus
+                END-READ
+             END-PERFORM
+             CLOSE PendingCuotasFile
+          END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Save_Pending_Cuotas.
+          OPEN OUTPUT PendingCuotasFile.
+          PERFORM VARYING WS-PC-IX FROM 1 BY 1
+             UNTIL WS-PC-IX > WS-PENDING-CUOTAS-COUNT
+             IF WS-PC-CUOTAS-REST(WS-PC-IX) > 0
+                MOVE WS-PC-NRO-TARJ(WS-PC-IX) TO PC-NRO-TARJ
+                MOVE WS-PC-NRO-CUPON(WS-PC-IX) TO PC-NRO-CUPON
+                MOVE WS-PC-IMPORTE(WS-PC-IX) TO PC-IMPORTE
+                MOVE WS-PC-CUOTAS-REST(WS-PC-IX) TO PC-CUOTAS-REST
+                WRITE PendingCuotaRecord
+             END-IF
+          END-PERFORM.
+          CLOSE PendingCuotasFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Add_Pending_Cuota.
+          IF WS-PENDING-CUOTAS-COUNT < WS-MAX-PENDING-CUOTAS
+             ADD 1 TO WS-PENDING-CUOTAS-COUNT
+             MOVE WS-CC-Key TO WS-PC-NRO-TARJ(WS-PENDING-CUOTAS-COUNT)
+             MOVE WS-NRO-CUPON TO
+                WS-PC-NRO-CUPON(WS-PENDING-CUOTAS-COUNT)
+             MOVE WS-CUOTA-IMPORTE TO
+                WS-PC-IMPORTE(WS-PENDING-CUOTAS-COUNT)
+             COMPUTE WS-PC-CUOTAS-REST(WS-PENDING-CUOTAS-COUNT) =
+                WS-CUOTAS - 1
+          ELSE
+             DISPLAY "** TABLA DE CUOTAS PENDIENTES LLENA - CUPON "
+                     WS-NRO-CUPON " TARJETA " WS-CC-Key
+                     " NO SE REGISTRO PARA FUTURAS CUOTAS"
+          END-IF.
+      *-----------------------------------------------------------*
+      *   Cuotas pendientes de un cupon en cuotas de un run
+      *   anterior que todavia corresponden a esta tarjeta.
+      *-----------------------------------------------------------*
+       Process_Pending_Cuotas_For_CC.
+         PERFORM VARYING WS-PC-IX FROM 1 BY 1
+            UNTIL WS-PC-IX > WS-PENDING-CUOTAS-COUNT
+            IF WS-PC-NRO-TARJ(WS-PC-IX) = WS-CC-Key
+                  AND WS-PC-CUOTAS-REST(WS-PC-IX) > 0
+               DISPLAY "   Cuota pendiente cupon "
+                       WS-PC-NRO-CUPON(WS-PC-IX)
+                       " - Importe: " WS-PC-IMPORTE(WS-PC-IX)
+               ADD WS-PC-IMPORTE(WS-PC-IX) TO WS-total-amount
+               ADD WS-PC-IMPORTE(WS-PC-IX) TO WS-CTL-IMPORTE-PROCESADO
+               ADD 1 TO WS-CTL-CUPONES-PROCESADOS
+               SUBTRACT 1 FROM WS-PC-CUOTAS-REST(WS-PC-IX)
+            END-IF
+         END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Cupon_Feeds SECTION.
+          PERFORM Load_Cupon_Feed_List.
+          PERFORM VARYING WS-CUPON-FEED-IX FROM 1 BY 1
+             UNTIL WS-CUPON-FEED-IX > WS-CUPON-FEED-COUNT
+             MOVE WS-CUPON-FEED-PATH(WS-CUPON-FEED-IX) TO WS-CUPON-PATH
+             PERFORM Release_One_Cupon_Feed
+          END-PERFORM.
+       EXIT SECTION.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Cupon_Feed_List.
+          MOVE 0 TO WS-CUPON-FEED-COUNT.
+          OPEN INPUT CuponFeedListFile.
+          READ CuponFeedListFile NEXT RECORD
+             AT END SET EOF-CUPON-FEED-LIST TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CUPON-FEED-LIST
+                    OR WS-CUPON-FEED-COUNT = WS-MAX-CUPON-FEEDS
+             ADD 1 TO WS-CUPON-FEED-COUNT
+             MOVE CuponFeedListPath
+                TO WS-CUPON-FEED-PATH(WS-CUPON-FEED-COUNT)
+             READ CuponFeedListFile NEXT RECORD
+                AT END SET EOF-CUPON-FEED-LIST TO TRUE
+             END-READ
+          END-PERFORM.
+          CLOSE CuponFeedListFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Release_One_Cupon_Feed.
+          INITIALIZE Cupon_File_Record.
+          OPEN INPUT CuponFile.
+          READ CuponFile NEXT RECORD
+             AT END SET EOF-CUPON TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CUPON
+             MOVE C-NRO-TARJ TO CS-NRO-TARJ
+             MOVE C-NRO-CUPON TO CS-NRO-CUPON
+             MOVE C-FECHA-COMPRA TO CS-FECHA-COMPRA
+             MOVE C-IMPORTE TO CS-IMPORTE
+             MOVE C-MONEDA TO CS-MONEDA
+             MOVE C-CUOTAS TO CS-CUOTAS
+             MOVE C-TIPO TO CS-TIPO
+             RELEASE CuponSortRecord
+             ADD 1 TO WS-CTL-CUPONES-LEIDOS
+             ADD C-IMPORTE TO WS-CTL-IMPORTE-LEIDO
+             READ CuponFile NEXT RECORD
+                AT END SET EOF-CUPON TO TRUE
+             END-READ
+          END-PERFORM.
+          CLOSE CuponFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Process_Sorted_Cupons SECTION.
           PERFORM Open_All_Files.
-          PERFORM Read_Sequential_Files.
-          PERFORM Process_All_Files.
+          PERFORM Get_Cupon_From_Sort.
+          PERFORM Process_All_Cupons_Sorted.
           PERFORM Close_All_Files.
-          STOP RUN.
+       EXIT SECTION.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Open_All_Files.
           OPEN INPUT SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+      *      A CALLing CCJobDriver needs control back to see this
+      *      failure in RETURN-CODE - STOP RUN here would end the
+      *      whole run unit and never let the driver issue its own
+      *      abort message.
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+          END-IF.
           OPEN INPUT TarjetasFile.
-          OPEN INPUT Cupon1_file.
-          OPEN INPUT Cupon2_file.
-          OPEN INPUT Cupon3_file.
-
+          IF NOT TarjetaFound
+             DISPLAY "** Error abriendo TarjetasFile - status "
+                TarjetaStatus
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+          END-IF.
+          OPEN OUTPUT RejectedFile.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Read_Sequential_Files.
-          READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-          END-READ.
-
-          READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-          END-READ.
-
-          READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
-          END-READ.
-
+       Get_Cupon_From_Sort.
+          RETURN CuponSortFile AT END SET EOF-CUPON-SORT TO TRUE.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_All_Files.
+       Process_All_Cupons_Sorted.
 
-         PERFORM UNTIL EOF-CUPON-1 AND EOF-CUPON-2 AND EOF-CUPON-3
-             PERFORM Set_lovest_CC_Key
+         PERFORM UNTIL EOF-CUPON-SORT
+             MOVE CS-NRO-TARJ TO WS-CC-Key
 
              DISPLAY "Processing CC -> " WS-CC-Key
              PERFORM Process-CreditCard
@@ -159,24 +415,6 @@
           END-PERFORM.
 
       *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Set_lovest_CC_Key.
-        INITIALIZE WS-CC-Key.
-        MOVE C1-NRO-TARJ TO WS-CC-Key.
-        *> A=1 B=2 C=3
-
-        IF C1-NRO-TARJ > C2-NRO-TARJ THEN
-           IF C2-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           ELSE
-              MOVE C2-NRO-TARJ TO WS-CC-Key
-           END-IF
-        ELSE
-           IF C1-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           END-IF
-        END-IF.
-      *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Process-CreditCard.
           PERFORM Check_CreditCard.
@@ -184,9 +422,16 @@
           IF CC-VALID
                 DISPLAY "VALID CC"
                 PERFORM Print_CreditCard_Details
-                PERFORM Print_Saldo
-                PERFORM Process_All_Cupons_For_CC
-                PERFORM Print_Amounts
+                IF TJ-ACTIVA
+                   PERFORM Print_Saldo
+                   PERFORM Process_All_Cupons_For_CC
+                   PERFORM Process_Pending_Cuotas_For_CC
+                   PERFORM Print_Amounts
+                ELSE
+                   DISPLAY "** TARJETA BLOQUEADA/CANCELADA - CUPONES "
+                           "RECHAZADOS"
+                   PERFORM Reject_All_Cupons_For_CC
+                END-IF
           ELSE
                 DISPLAY "INVALID CC"
                 PERFORM Move_to_Next_CC
@@ -201,6 +446,12 @@
            END-COMPUTE
            COMPUTE WS-total-amount = WS-total-amount + WS-Saldo-amount.
            DISPLAY "Saldo final: " WS-total-amount.
+
+           MOVE "N" TO WS-Limit-Flag.
+           IF WS-total-amount > TJ-LIMITE
+              MOVE "S" TO WS-Limit-Flag
+              DISPLAY "** LIMITE EXCEDIDO - LIMITE: " TJ-LIMITE
+           END-IF.
            DISPLAY "------------------------------------".
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -209,78 +460,91 @@
          DISPLAY "Cupones".
          MOVE 1 TO WS-cupon-counter.
          MOVE 0 TO WS-total-amount.
+         MOVE 0 TO WS-Prev-Nro-Cupon.
 
-         PERFORM Process_CuponFile_1.
-         PERFORM Process_CuponFile_2.
-         PERFORM Process_CuponFile_3.
-
-         *> Backup value into another variable so content
-         *> can be updated when reading next record.
-         MOVE C1-NRO-TARJ TO WS-nro-tarjeta.
+         PERFORM UNTIL EOF-CUPON-SORT OR CS-NRO-TARJ <> WS-CC-Key
 
-         DISPLAY "------------------------------------".
+            MOVE CS-NRO-CUPON TO WS-NRO-CUPON
+            MOVE CS-FECHA-COMPRA TO WS-C1-FECHA-COMPRA
+            MOVE CS-IMPORTE TO WS-IMPORTE
+            MOVE CS-MONEDA TO WS-MONEDA
+            MOVE CS-CUOTAS TO WS-CUOTAS
+            IF WS-CUOTAS = 0
+               MOVE 1 TO WS-CUOTAS
+            END-IF
+            MOVE CS-TIPO TO WS-TIPO
 
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Process_CuponFile_1.
-         DISPLAY "Processing file 1".
-         PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
+            MOVE "N" TO WS-Duplicate-Flag
+            IF WS-NRO-CUPON = WS-Prev-Nro-Cupon
+               MOVE "S" TO WS-Duplicate-Flag
+            END-IF
 
-            MOVE Cupon1_Record TO Cupon_Record
             PERFORM Print_Cupon_Details
 
-            MOVE C1-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
-
-            READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-            END-READ
+            IF CC-CUPON-DUPLICADO
+              DISPLAY "** CUPON DUPLICADO - NO SE SUMA AL TOTAL"
+            ELSE
+              MOVE CS-IMPORTE TO WS-C1-IMPORTE
+              COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
+              END-COMPUTE
+              IF CS-MONEDA-DOLAR
+                COMPUTE WS-C1-IMPORTE = WS-C1-IMPORTE * PAR-TASA-CAMBIO
+              END-IF
+              COMPUTE WS-CUOTA-IMPORTE ROUNDED =
+                      WS-C1-IMPORTE / WS-CUOTAS
+              IF WS-CUOTAS > 1
+                 DISPLAY "   Cuotas: " WS-CUOTAS
+                         " - Importe cuota: " WS-CUOTA-IMPORTE
+      *> Only one cuota posts now - the rest roll to future
+      *> statements via the pending-cuotas table.
+                 PERFORM Add_Pending_Cuota
+              END-IF
+              IF WS-TIPO-NOTA-CREDITO
+                 DISPLAY "   ** NOTA DE CREDITO - SE RESTA DEL TOTAL"
+                 COMPUTE WS-total-amount =
+                         WS-total-amount - WS-CUOTA-IMPORTE
+                 SUBTRACT WS-CUOTA-IMPORTE FROM WS-CTL-IMPORTE-PROCESADO
+              ELSE
+                 COMPUTE WS-total-amount =
+                         WS-total-amount + WS-CUOTA-IMPORTE
+                 ADD WS-CUOTA-IMPORTE TO WS-CTL-IMPORTE-PROCESADO
+              END-IF
+              ADD 1 TO WS-CTL-CUPONES-PROCESADOS
+            END-IF
+
+            MOVE WS-NRO-CUPON TO WS-Prev-Nro-Cupon
 
             ADD 1 TO WS-cupon-counter
 
-         END-PERFORM.
-      *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Process_CuponFile_2.
-         DISPLAY "Processing file 2".
-         PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-
-            PERFORM Print_Cupon_Details
+            PERFORM Get_Cupon_From_Sort
 
-            MOVE C2-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
+         END-PERFORM.
 
-            READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-            END-READ
+         *> Backup value into another variable so content
+         *> can be updated when reading next record.
+         MOVE WS-CC-Key TO WS-nro-tarjeta.
 
-            ADD 1 TO WS-cupon-counter
+         DISPLAY "------------------------------------".
 
-         END-PERFORM.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_CuponFile_3.
-         DISPLAY "Processing file 3".
-         PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
+       Reject_All_Cupons_For_CC.
+         PERFORM UNTIL EOF-CUPON-SORT OR CS-NRO-TARJ <> WS-CC-Key
 
-            PERFORM Print_Cupon_Details
-
-            MOVE C3-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
+            MOVE CS-NRO-TARJ TO REJ-NRO-TARJ
+            MOVE CS-NRO-CUPON TO REJ-NRO-CUPON
+            MOVE CS-IMPORTE TO REJ-IMPORTE
+            IF TJ-BLOQUEADA
+               MOVE "TARJETA BLOQUEADA" TO REJ-MOTIVO
+            ELSE
+               MOVE "TARJETA CANCELADA" TO REJ-MOTIVO
+            END-IF
+            WRITE RejectedRecord
 
-            READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
-            END-READ
-
-            ADD 1 TO WS-cupon-counter
+            PERFORM Get_Cupon_From_Sort
 
          END-PERFORM.
+
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Print_Cupon_Details.
@@ -288,26 +552,19 @@
          DISPLAY "   Nro Cupon: " WS-NRO-CUPON.
          DISPLAY "   Fecha compra: " WS-DAY "/" WS-MONTH "/"WS-YEAR.
          DISPLAY "   Importe: " WS-IMPORTE.
+         DISPLAY "   Moneda: " WS-MONEDA.
+         DISPLAY "   Cuotas: " WS-CUOTAS.
+         IF WS-TIPO-NOTA-CREDITO
+            DISPLAY "   Tipo: NOTA DE CREDITO"
+         END-IF.
+         IF CC-CUPON-DUPLICADO
+            DISPLAY "   ** CUPON DUPLICADO **"
+         END-IF.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Move_to_Next_CC.
-        *>MOVE C1-NRO-TARJ TO WS-nro-tarjeta.
-        PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
-             READ Cupon1_file NEXT RECORD
-              AT END SET EOF-CUPON-1 TO TRUE
-             END-READ
-        END-PERFORM.
-
-        PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-             READ Cupon2_file NEXT RECORD
-              AT END SET EOF-CUPON-2 TO TRUE
-             END-READ
-        END-PERFORM.
-
-        PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
-             READ Cupon3_file NEXT RECORD
-              AT END SET EOF-CUPON-3 TO TRUE
-             END-READ
+        PERFORM UNTIL EOF-CUPON-SORT OR CS-NRO-TARJ <> WS-CC-Key
+             PERFORM Get_Cupon_From_Sort
         END-PERFORM.
 
       *-----------------------------------------------------------*
@@ -321,7 +578,7 @@
          *>NOT INVALID KEY DISPLAY "Tarjeta Pointer Updated "TarjetaStatus
         END-START.
 
-        IF TarjetaStatus = "00"
+        IF TarjetaFound
            *>DISPLAY "HIGH-VALUE TO WS-CreditCardValid"
            MOVE HIGH-VALUE TO WS-CreditCardValid
            READ TarjetasFile NEXT RECORD
@@ -339,20 +596,22 @@
         DISPLAY "Titular: " TJ-TITULAR.
         DISPLAY "Documento: " TJ-DOCUMENTO.
         DISPLAY "Nro Tarjeta: " TJ-NRO-TARJ.
+        DISPLAY "Limite: " TJ-LIMITE.
+        DISPLAY "Estado: " TJ-ESTADO.
         DISPLAY "------------------------------------".
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Print_Saldo.
          DISPLAY "------------------------------------".
          MOVE WS-CC-Key TO SALD-NRO-TARJ.
-         MOVE "  10062016" TO SALD-FECHA.
+         MOVE PAR-FECHA-CIERRE TO SALD-FECHA.
 
          START SaldoFile KEY IS EQUAL TO SALD-KEY
           *>INVALID KEY DISPLAY "Invalid Saldo Key :- ", SaldoStatus
           *>NOT INVALID KEY DISPLAY "Saldo Pointer Updated :- "SaldoStatus
          END-START.
 
-        IF SaldoStatus = "00"
+        IF SaldoFound
            READ SaldoFile NEXT RECORD
               AT END SET EOF-SALDO TO TRUE
            END-READ
@@ -368,9 +627,17 @@
        Close_All_Files.
          CLOSE SaldoFile.
          CLOSE TarjetasFile.
-         CLOSE Cupon1_file.
-         CLOSE Cupon2_file.
-         CLOSE Cupon3_file.
+         CLOSE RejectedFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Control_Totals.
+         DISPLAY "======================================".
+         DISPLAY "CONTROL DE LOTE".
+         DISPLAY "Cupones leidos:      " WS-CTL-CUPONES-LEIDOS.
+         DISPLAY "Importe leido:       " WS-CTL-IMPORTE-LEIDO.
+         DISPLAY "Cupones procesados:  " WS-CTL-CUPONES-PROCESADOS.
+         DISPLAY "Importe procesado:   " WS-CTL-IMPORTE-PROCESADO.
+         DISPLAY "======================================".
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       END PROGRAM CreditCard-Sample.
+       END PROGRAM CreditCard-Sample-Full.
