@@ -20,11 +20,16 @@
           ORGANIZATION IS INDEXED
           ACCESS MODE IS RANDOM
           RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS SeqTJ-DOCUMENTO
+             WITH DUPLICATES
           FILE STATUS IS TarjetaStatus.
 
           SELECT SeqTarjetasFile ASSIGN TO "..\files\INPUT-TARJETAS.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+          SELECT RejectFile ASSIGN TO "..\files\CC-CARGA-RECHAZOS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD SaldoFile.
@@ -48,6 +53,8 @@
            03 SeqTJ-NRO-TARJ        PIC 9(10).
          02 SeqTJ-TITULAR           PIC X(30).
          02 SeqTJ-DOCUMENTO         PIC 9(11).
+         02 SeqTJ-LIMITE            PIC 9(10)V99.
+         02 SeqTJ-ESTADO            PIC X(01).
 
        FD SeqTarjetasFile.
        01 SeqTarjetaRecord.
@@ -56,10 +63,26 @@
             03 SeqTJ-NRO-TARJ        PIC 9(10).
           02 SeqTJ-TITULAR           PIC X(30).
           02 SeqTJ-DOCUMENTO         PIC 9(11).
+          02 SeqTJ-LIMITE            PIC 9(10)V99.
+          02 SeqTJ-ESTADO            PIC X(01).
+            88 SeqTJ-ESTADO-VALIDO VALUES "A" "B" "C".
+
+       FD RejectFile.
+       01 RejectRecord.
+         02 REJ-TIPO                 PIC X(10).
+         02 REJ-KEY                  PIC X(15).
+         02 REJ-MOTIVO               PIC X(40).
 
        WORKING-STORAGE SECTION.
        01   SaldoStatus               PIC X(2).
+          88 SaldoFound             VALUE "00".
        01   TarjetaStatus               PIC X(2).
+          88 TarjetaFound           VALUE "00".
+
+       01   WS-VALID-ROW              PIC X(1).
+          88 WS-ROW-VALID VALUE "S".
+          88 WS-ROW-INVALID VALUE "N".
+       01   WS-REJECT-MOTIVO          PIC X(40).
 
        PROCEDURE DIVISION.
        Begin.
@@ -77,8 +100,18 @@
       *   Start open file
           OPEN INPUT SeqSaldoFile.
           OPEN OUTPUT SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+             STOP RUN
+          END-IF.
           OPEN INPUT SeqTarjetasFile.
           OPEN OUTPUT TarjetasFile.
+          IF NOT TarjetaFound
+             DISPLAY "** Error abriendo TarjetasFile - status "
+                TarjetaStatus
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT RejectFile.
       *   End open files.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -97,9 +130,17 @@
       *   Start create indexed files.
           PERFORM UNTIL EOF-SALDO
           DISPLAY SeqSaldoRecord
-             WRITE SaldoRecord FROM SeqSaldoRecord
-             INVALID KEY DISPLAY "SALDO STATUS :- ", SaldoStatus
-             END-WRITE
+             PERFORM Validate_Saldo_Row
+             IF WS-ROW-VALID
+                WRITE SaldoRecord FROM SeqSaldoRecord
+                INVALID KEY DISPLAY "SALDO STATUS :- ", SaldoStatus
+                END-WRITE
+             ELSE
+                MOVE "SALDO" TO REJ-TIPO
+                MOVE SeqSALD-NRO-TARJ TO REJ-KEY
+                MOVE WS-REJECT-MOTIVO TO REJ-MOTIVO
+                WRITE RejectRecord
+             END-IF
              READ SeqSaldoFile
              AT END SET EOF-SALDO TO TRUE
              END-READ
@@ -107,19 +148,73 @@
 
           PERFORM UNTIL EOF-TARJETA
           DISPLAY SeqTarjetaRecord
-             WRITE TarjetaRecord FROM SeqTarjetaRecord
-             INVALID KEY DISPLAY "TARJETA STATUS :- ", TarjetaStatus
-             END-WRITE
+             PERFORM Validate_Tarjeta_Row
+             IF WS-ROW-VALID
+                WRITE TarjetaRecord FROM SeqTarjetaRecord
+                INVALID KEY DISPLAY "TARJETA STATUS :- ", TarjetaStatus
+                END-WRITE
+             ELSE
+                MOVE "TARJETA" TO REJ-TIPO
+                MOVE SeqTJ-NRO-TARJ OF SeqTarjetaRecord TO REJ-KEY
+                MOVE WS-REJECT-MOTIVO TO REJ-MOTIVO
+                WRITE RejectRecord
+             END-IF
              READ SeqTarjetasFile
              AT END SET EOF-TARJETA TO TRUE
              END-READ
           END-PERFORM.
       *   End create indexed files.
       *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Validate_Saldo_Row.
+          SET WS-ROW-VALID TO TRUE.
+          MOVE SPACES TO WS-REJECT-MOTIVO.
+          IF SeqSALD-NRO-TARJ NOT NUMERIC OR SeqSALD-NRO-TARJ = 0
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Nro de tarjeta invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND SeqSALD-FECHA = SPACES
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Fecha vacia" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND SeqSALD-IMPORTE NOT NUMERIC
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Importe invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Validate_Tarjeta_Row.
+          SET WS-ROW-VALID TO TRUE.
+          MOVE SPACES TO WS-REJECT-MOTIVO.
+          IF SeqTJ-NRO-TARJ OF SeqTarjetaRecord NOT NUMERIC
+             OR SeqTJ-NRO-TARJ OF SeqTarjetaRecord = 0
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Nro de tarjeta invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND SeqTJ-TITULAR OF SeqTarjetaRecord = SPACES
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Titular vacio" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID
+             AND SeqTJ-DOCUMENTO OF SeqTarjetaRecord NOT NUMERIC
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Documento invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID
+             AND SeqTJ-LIMITE OF SeqTarjetaRecord NOT NUMERIC
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Limite invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND NOT SeqTJ-ESTADO-VALIDO
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Estado invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+      *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        CLOSE-FILES.
       *   Start close files.
           CLOSE SaldoFile, SeqSaldoFile.
           CLOSE TarjetasFile, SeqTarjetasFile.
+          CLOSE RejectFile.
       *   End close files.
        END PROGRAM CreateIndexedFromSeq.
