@@ -16,6 +16,8 @@
           ORGANIZATION IS INDEXED
           ACCESS MODE IS DYNAMIC
           RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS SeqTJ-DOCUMENTO
+             WITH DUPLICATES
           FILE STATUS IS TarjetaStatus.
 
        DATA DIVISION.
@@ -36,10 +38,14 @@
           03 SeqTJ-NRO-TARJ        PIC 9(10).
          02 SeqTJ-TITULAR           PIC X(30).
          02 SeqTJ-DOCUMENTO         PIC 9(11).
+         02 SeqTJ-LIMITE            PIC 9(10)V99.
+         02 SeqTJ-ESTADO            PIC X(01).
 
        WORKING-STORAGE SECTION.
        01   SaldoStatus               PIC X(2).
+          88 SaldoFound             VALUE "00".
        01   TarjetaStatus               PIC X(2).
+          88 TarjetaFound           VALUE "00".
 
        01   RequiredSequence         PIC 9.
             88 VideoCodeSequence    VALUE 1.
@@ -75,7 +81,16 @@
        OPEN-FILES.
       *   Start open file.
           OPEN INPUT SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+             STOP RUN
+          END-IF.
           OPEN INPUT TarjetasFile.
+          IF NOT TarjetaFound
+             DISPLAY "** Error abriendo TarjetasFile - status "
+                TarjetaStatus
+             STOP RUN
+          END-IF.
       *   End open file.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
