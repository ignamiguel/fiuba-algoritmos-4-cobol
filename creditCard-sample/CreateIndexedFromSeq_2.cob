@@ -1,8 +1,11 @@
 
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. CreateIndexedFromSeq.
+       PROGRAM-ID. CreateIndexedFromSeq-2.
       * AUTHOR.  nacho.
       * Creates an indexed file  from a sequential file.
+      * Named CreateIndexedFromSeq-2, not CreateIndexedFromSeq, so it
+      * can't collide with create_indexed_files.cob's PROGRAM-ID -
+      * this is the variant CCJobDriver actually CALLs by name.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -16,6 +19,8 @@
           SELECT SeqSaldoFile ASSIGN TO "..\files\INPUT-SALDOS.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+          SELECT RejectFile ASSIGN TO "..\files\CC-CARGA-RECHAZOS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,13 +39,34 @@
           02 SeqSALD-FECHA           PIC X(10).
           02 SeqSALD-IMPORTE         PIC 9(6)V99.
 
+       FD RejectFile.
+       01 RejectRecord.
+         02 REJ-TIPO                 PIC X(10).
+         02 REJ-KEY                  PIC X(15).
+         02 REJ-MOTIVO               PIC X(40).
+
        WORKING-STORAGE SECTION.
        01   SaldoStatus               PIC X(2).
+          88 SaldoFound             VALUE "00".
+       01   WS-VALID-ROW              PIC X(1).
+          88 WS-ROW-VALID VALUE "S".
+          88 WS-ROW-INVALID VALUE "N".
+       01   WS-REJECT-MOTIVO          PIC X(40).
 
        PROCEDURE DIVISION.
        Begin.
           OPEN INPUT SeqSaldoFile.
           OPEN OUTPUT SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+      *      A CALLing CCJobDriver needs control back to see this
+      *      failure in RETURN-CODE - STOP RUN here would end the
+      *      whole run unit and never let the driver issue its own
+      *      abort message.
+             MOVE 16 TO RETURN-CODE
+             GOBACK
+          END-IF.
+          OPEN OUTPUT RejectFile.
 
           READ SeqSaldoFile
              AT END SET EndOfFile TO TRUE
@@ -48,14 +74,46 @@
 
           PERFORM UNTIL EndOfFile
       *    DISPLAY SeqSaldoRecord
-             WRITE SaldoRecord FROM SeqSaldoRecord
-             INVALID KEY DISPLAY "VIDEO STATUS :- ", SaldoStatus
-             END-WRITE
+             PERFORM Validate_Saldo_Row
+             IF WS-ROW-VALID
+                WRITE SaldoRecord FROM SeqSaldoRecord
+                INVALID KEY DISPLAY "VIDEO STATUS :- ", SaldoStatus
+                END-WRITE
+             ELSE
+                MOVE "SALDO" TO REJ-TIPO
+                MOVE SeqSALD-NRO-TARJ TO REJ-KEY
+                MOVE WS-REJECT-MOTIVO TO REJ-MOTIVO
+                WRITE RejectRecord
+             END-IF
              READ SeqSaldoFile
              AT END SET EndOfFile TO TRUE
              END-READ
           END-PERFORM.
 
           CLOSE SaldoFile, SeqSaldoFile.
-          STOP RUN.
-       END PROGRAM CreateIndexedFromSeq.
+          CLOSE RejectFile.
+
+      *   GOBACK rather than STOP RUN so a driving program can CALL
+      *   this as a load step and check RETURN-CODE before starting
+      *   the next one - GOBACK still ends the run the same way
+      *   STOP RUN would when this is executed on its own.
+          MOVE 0 TO RETURN-CODE.
+          GOBACK.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Validate_Saldo_Row.
+          SET WS-ROW-VALID TO TRUE.
+          MOVE SPACES TO WS-REJECT-MOTIVO.
+          IF SeqSALD-NRO-TARJ NOT NUMERIC OR SeqSALD-NRO-TARJ = 0
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Nro de tarjeta invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND SeqSALD-FECHA = SPACES
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Fecha vacia" TO WS-REJECT-MOTIVO
+          END-IF.
+          IF WS-ROW-VALID AND SeqSALD-IMPORTE NOT NUMERIC
+             SET WS-ROW-INVALID TO TRUE
+             MOVE "Importe invalido" TO WS-REJECT-MOTIVO
+          END-IF.
+       END PROGRAM CreateIndexedFromSeq-2.
