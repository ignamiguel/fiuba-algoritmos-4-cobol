@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AuthorizeCC.
+      * AUTHOR:  nacho.
+      * On-demand card authorization for the point of sale - calls
+      * the same checkcc used by the overnight batch, so a merchant
+      * finds out a card is invalid/blocked/cancelled right away
+      * instead of the cupon showing up rejected the next morning.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01   WS-KEEP-GOING             PIC X(1) VALUE "S".
+          88 WS-DONE                VALUE "N".
+
+       01   WS-CC-Key                 PIC 9(10).
+
+       01   WS-CreditCardValid        PIC X(1).
+          88 CC-VALID                VALUE HIGH-VALUE.
+          88 CC-INVALID              VALUE LOW-VALUE.
+
+       01   WS-CC-REASON              PIC X(1).
+          88 CC-REASON-OK           VALUE "0".
+          88 CC-REASON-NOTFOUND     VALUE "1".
+          88 CC-REASON-BLOQUEADA    VALUE "2".
+          88 CC-REASON-CANCELADA    VALUE "3".
+
+       01   WS-TarjetaRecord.
+         02 WS-TJ-KEY.
+           03 WS-TJ-NRO-TARJ         PIC 9(10).
+         02 WS-TJ-TITULAR            PIC X(30).
+         02 WS-TJ-DOCUMENTO          PIC 9(11).
+         02 WS-TJ-LIMITE             PIC 9(10)V99.
+         02 WS-TJ-ESTADO             PIC X(01).
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM UNTIL WS-DONE
+             PERFORM Get_Card_Number
+             IF NOT WS-DONE
+                PERFORM Authorize_Card
+                PERFORM Show_Result
+             END-IF
+          END-PERFORM.
+
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Get_Card_Number.
+          DISPLAY "Nro de tarjeta (0 para salir) -> "
+             WITH NO ADVANCING.
+          ACCEPT WS-CC-Key.
+          IF WS-CC-Key = ZERO
+             MOVE "N" TO WS-KEEP-GOING
+          END-IF.
+      *-----------------------------------------------------------*
+      *   Same subroutine the batch run uses per WS-CC-Key - the
+      *   only difference here is it answers a single query on
+      *   demand instead of one CC after another over a whole file.
+      *-----------------------------------------------------------*
+       Authorize_Card.
+          CALL 'checkcc' USING BY CONTENT WS-CC-Key,
+             BY REFERENCE WS-CreditCardValid,
+             BY REFERENCE WS-TarjetaRecord,
+             BY REFERENCE WS-CC-REASON.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Show_Result.
+          IF CC-VALID
+             IF CC-REASON-OK
+                DISPLAY "APROBADA - Titular: " WS-TJ-TITULAR
+                   " Limite: " WS-TJ-LIMITE
+             ELSE
+                DISPLAY "RECHAZADA - MOTIVO: " WS-CC-REASON
+             END-IF
+          ELSE
+             DISPLAY "RECHAZADA - MOTIVO: " WS-CC-REASON
+          END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM AuthorizeCC.
