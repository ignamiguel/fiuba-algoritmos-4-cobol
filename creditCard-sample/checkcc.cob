@@ -9,6 +9,8 @@
           ORGANIZATION IS INDEXED
           ACCESS MODE IS DYNAMIC
           RECORD KEY IS TJ-KEY
+          ALTERNATE RECORD KEY IS TJ-DOCUMENTO
+             WITH DUPLICATES
           FILE STATUS IS TarjetaStatus.
 
        DATA DIVISION.
@@ -21,9 +23,15 @@
            03 TJ-NRO-TARJ        PIC 9(10).
          02 TJ-TITULAR           PIC X(30).
          02 TJ-DOCUMENTO         PIC 9(11).
+         02 TJ-LIMITE            PIC 9(10)V99.
+         02 TJ-ESTADO            PIC X(01).
+           88 TJ-ACTIVA VALUE "A".
+           88 TJ-BLOQUEADA VALUE "B".
+           88 TJ-CANCELADA VALUE "C".
 
        WORKING-STORAGE SECTION.
        01   TarjetaStatus            PIC X(2).
+          88 TarjetaFound          VALUE "00".
 
        LINKAGE SECTION.
        01 LS-STUDENT-ID PIC 9(4).
@@ -33,6 +41,12 @@
           88 CC-VALID VALUE HIGH-VALUE.
           88 CC-INVALID VALUE LOW-VALUE.
 
+       01  LS-CC-REASON             PIC X(1).
+          88 CC-REASON-OK VALUE "0".
+          88 CC-REASON-NOTFOUND VALUE "1".
+          88 CC-REASON-BLOQUEADA VALUE "2".
+          88 CC-REASON-CANCELADA VALUE "3".
+
        01 LS-TJ-KEY-INPUT.
          03 LS-TJ-NRO-TARJ-INPUT  PIC 9(10).
 
@@ -41,13 +55,26 @@
            03 LS-TJ-NRO-TARJ        PIC 9(10).
          02 LS-TJ-TITULAR           PIC X(30).
          02 LS-TJ-DOCUMENTO         PIC 9(11).
+         02 LS-TJ-LIMITE            PIC 9(10)V99.
+         02 LS-TJ-ESTADO            PIC X(01).
 
        PROCEDURE DIVISION USING LS-TJ-KEY-INPUT,
                                 LS-CreditCardValid,
-                                LS-TarjetaRecord.
+                                LS-TarjetaRecord,
+                                LS-CC-REASON.
           DISPLAY 'In checkcc'.
           OPEN INPUT TarjetasFile.
 
+          *> This is a called subprogram, not a batch mainline - a
+          *> STOP RUN here would kill the caller's whole run unit, so
+          *> an OPEN failure just degrades to "card not found" instead
+          *> of aborting.
+          IF NOT TarjetaFound
+             MOVE LOW-VALUE TO LS-CreditCardValid
+             MOVE "1" TO LS-CC-REASON
+             EXIT PROGRAM
+          END-IF.
+
           MOVE LS-TJ-KEY-INPUT TO TJ-NRO-TARJ.
 
          START TarjetasFile KEY IS EQUAL TO TJ-KEY
@@ -55,16 +82,26 @@
           *>NOT INVALID KEY DISPLAY "CC Pointer Updated "TarjetaStatus
          END-START.
 
-          IF TarjetaStatus = "00"
+          IF TarjetaFound
             *>DISPLAY "HIGH-VALUE TO WS-CreditCardValid"
             MOVE HIGH-VALUE TO LS-CreditCardValid
             READ TarjetasFile NEXT RECORD
               AT END SET EOF-TARJETA TO TRUE
             END-READ
             MOVE TarjetaRecord TO LS-TarjetaRecord
+            IF TJ-BLOQUEADA
+               MOVE "2" TO LS-CC-REASON
+            ELSE
+               IF TJ-CANCELADA
+                  MOVE "3" TO LS-CC-REASON
+               ELSE
+                  MOVE "0" TO LS-CC-REASON
+               END-IF
+            END-IF
           ELSE
             *>DISPLAY "LOW-VALUE TO WS-CreditCardValid"
             MOVE LOW-VALUE TO LS-CreditCardValid
+            MOVE "1" TO LS-CC-REASON
           END-IF.
           CLOSE TarjetasFile.
        EXIT PROGRAM.
