@@ -1,18 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  CreditCard-Sample.
       * AUTHOR:  nacho.
+      * Modification history:
+      *  - Cupon feeds are no longer wired to three fixed files.
+      *    A control file lists the acquirer feeds for the run and
+      *    they are merged (by card number/cupon number) through a
+      *    SORT instead of being hand-merged into CUPON1/2/3 first.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-          *>Cupons
-          SELECT Cupon1_file ASSIGN TO '..\files\CUPON1.dat'
+          *> List of acquirer cupon feeds to process this run, one
+          *> file path per line.
+          SELECT CuponFeedListFile ASSIGN TO "..\files\CUPON-FEEDS.DAT"
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Cupon2_file ASSIGN TO '..\files\CUPON2.dat'
+          *> Re-opened once per feed listed in CuponFeedListFile.
+          SELECT CuponFile ASSIGN TO WS-CUPON-PATH
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CuponStatus.
+
+          SELECT CuponSortFile ASSIGN TO "..\files\cuponsort.tmp"
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Cupon3_file ASSIGN TO '..\files\CUPON3.dat'
+          *> Sorted, merged cupon stream (all feeds combined, in
+          *> card/cupon order) - what Input_Process actually reads.
+          SELECT MergedCuponFile ASSIGN TO "..\files\cuponmerged.tmp"
           ORGANIZATION IS LINE SEQUENTIAL.
 
           *> Debts
@@ -22,6 +35,14 @@
           RECORD KEY IS SALD-KEY
           FILE STATUS IS SaldoStatus.
 
+          *> Journal of every SALD-IMPORTE change this run makes -
+          *> so a disputed statement can be traced back to the run
+          *> and the before/after amounts instead of just the
+          *> current balance.
+          SELECT SaldoAuditFile ASSIGN TO
+          "..\files\SALDOS-AUDITORIA.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
           *> Sort temp file
           SELECT WorkFile ASSIGN TO "..\files\workfile.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
@@ -30,44 +51,104 @@
           SELECT ReportFile ASSIGN TO "..\files\cc_report.dat"
           ORGANIZATION IS LINE SEQUENTIAL.
 
+          *> Statement closing date for this run.
+          SELECT ParametrosFile ASSIGN TO "..\files\CC-PARAMETROS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Cupones swept out of the batch for a blocked/canceled card.
+          SELECT RejectedFile ASSIGN TO "..\files\CC-RECHAZOS.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Fixed-format settlement file for the bank's ACH portal.
+          SELECT SettlementFile ASSIGN TO "..\files\CC-SETTLEMENT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          *> Last WS-CC-Key fully processed - lets a rerun skip the
+          *> cards a prior run already finished.
+          SELECT CheckpointFile ASSIGN TO "..\files\CC-CHECKPOINT.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS CheckpointStatus.
+
+          *> Installments still owed from a prior run's cupones en
+          *> cuotas - one line per card/cupon/cuotas pendientes.
+          *> Read at the start of the run, rewritten at the end with
+          *> whatever is still outstanding after this run posts one
+          *> more cuota against each.
+          SELECT PendingCuotasFile ASSIGN TO
+          "..\files\CC-CUOTAS-PENDIENTES.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS PendingCuotasStatus.
+
+          *> Lines-per-page for the cupon grid - shared with
+          *> sale-control-sample so both reports honor one setting.
+          SELECT PaginacionFile ASSIGN TO "..\files\PAGINACION.DAT"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS PaginacionStatus.
+
        DATA DIVISION.
        FILE SECTION.
 
-       FD Cupon1_file.
-       01 Cupon1_Record.
-         88 EOF-CUPON-1 VALUE HIGH-VALUE.
-        03 C1-NRO-TARJ                   PIC 9(10).
-        03 C1-NRO-CUPON                  PIC 9(5).
-        03 C1-FECHA-COMPRA.
-          06 C1-FILLER                   PIC X(2).
-          06 C1-DAY                      PIC X(2).
-          06 C1-MONTH                    PIC X(2).
-          06 C1-YEAR                     PIC X(4).
-        03 C1-IMPORTE                    PIC 9(6)V99.
-
-       FD Cupon2_file.
-       01 Cupon2_Record.
-         88 EOF-CUPON-2 VALUE HIGH-VALUE.
-        03 C2-NRO-TARJ                   PIC 9(10).
-        03 C2-NRO-CUPON                  PIC 9(5).
-        03 C2-FECHA-COMPRA.
-          06 C2-FILLER                   PIC X(2).
-          06 C2-DAY                      PIC X(2).
-          06 C2-MONTH                    PIC X(2).
-          06 C2-YEAR                     PIC X(4).
-        03 C2-IMPORTE                    PIC 9(6)V99.
-
-       FD Cupon3_file.
-       01 Cupon3_Record.
-         88 EOF-CUPON-3 VALUE HIGH-VALUE.
-        03 C3-NRO-TARJ                   PIC 9(10).
-        03 C3-NRO-CUPON                  PIC 9(5).
-        03 C3-FECHA-COMPRA.
-          06 C3-FILLER                   PIC X(2).
-          06 C3-DAY                      PIC X(2).
-          06 C3-MONTH                    PIC X(2).
-          06 C3-YEAR                     PIC X(4).
-        03 C3-IMPORTE                    PIC 9(6)V99.
+       FD CuponFeedListFile.
+       01 CuponFeedListRecord.
+         88 EOF-CUPON-FEED-LIST VALUE HIGH-VALUES.
+        03 CuponFeedListPath            PIC X(60).
+
+       FD CuponFile.
+       01 Cupon_File_Record.
+         88 EOF-CUPON VALUE HIGH-VALUE.
+        03 C-NRO-TARJ                   PIC 9(10).
+        03 C-NRO-CUPON                  PIC 9(5).
+        03 C-FECHA-COMPRA.
+          06 C-FILLER                   PIC X(2).
+          06 C-DAY                      PIC X(2).
+          06 C-MONTH                    PIC X(2).
+          06 C-YEAR                     PIC X(4).
+        03 C-IMPORTE                    PIC 9(6)V99.
+        03 C-MONEDA                      PIC 9(1).
+          88 C-MONEDA-PESOS VALUE 0.
+          88 C-MONEDA-DOLAR VALUE 1.
+        03 C-CUOTAS                      PIC 9(2).
+        03 C-TIPO                        PIC 9(1).
+          88 C-TIPO-COMPRA VALUE 0.
+          88 C-TIPO-NOTA-CREDITO VALUE 1.
+
+       SD CuponSortFile.
+       01 CuponSortRecord.
+         88 EOF-CUPON-SORT VALUE HIGH-VALUE.
+        03 CS-NRO-TARJ                   PIC 9(10).
+        03 CS-NRO-CUPON                  PIC 9(5).
+        03 CS-FECHA-COMPRA.
+          06 CS-FILLER                  PIC X(2).
+          06 CS-DAY                     PIC X(2).
+          06 CS-MONTH                   PIC X(2).
+          06 CS-YEAR                    PIC X(4).
+        03 CS-IMPORTE                   PIC 9(6)V99.
+        03 CS-MONEDA                     PIC 9(1).
+          88 CS-MONEDA-PESOS VALUE 0.
+          88 CS-MONEDA-DOLAR VALUE 1.
+        03 CS-CUOTAS                     PIC 9(2).
+        03 CS-TIPO                       PIC 9(1).
+          88 CS-TIPO-COMPRA VALUE 0.
+          88 CS-TIPO-NOTA-CREDITO VALUE 1.
+
+       FD MergedCuponFile.
+       01 MergedCuponRecord.
+         88 EOF-MERGED-CUPON VALUE HIGH-VALUE.
+        03 MC-NRO-TARJ                   PIC 9(10).
+        03 MC-NRO-CUPON                  PIC 9(5).
+        03 MC-FECHA-COMPRA.
+          06 MC-FILLER                  PIC X(2).
+          06 MC-DAY                     PIC X(2).
+          06 MC-MONTH                   PIC X(2).
+          06 MC-YEAR                    PIC X(4).
+        03 MC-IMPORTE                   PIC 9(6)V99.
+        03 MC-MONEDA                     PIC 9(1).
+          88 MC-MONEDA-PESOS VALUE 0.
+          88 MC-MONEDA-DOLAR VALUE 1.
+        03 MC-CUOTAS                     PIC 9(2).
+        03 MC-TIPO                       PIC 9(1).
+          88 MC-TIPO-COMPRA VALUE 0.
+          88 MC-TIPO-NOTA-CREDITO VALUE 1.
 
        FD SaldoFile.
        01 SaldoRecord.
@@ -77,6 +158,13 @@
            04 SALD-FECHA                 PIC X(10).
          02 SALD-IMPORTE                 PIC 9(6)V99.
 
+       FD SaldoAuditFile.
+       01 SaldoAuditRecord.
+         02 AUD-NRO-TARJ                 PIC 9(10).
+         02 AUD-IMPORTE-ANTERIOR         PIC 9(10)V99.
+         02 AUD-IMPORTE-NUEVO            PIC 9(10)V99.
+         02 AUD-RUN                      PIC X(10).
+
        SD WorkFile.
        01 SortRecord.
           88 EOF-WorkFile VALUE HIGH-VALUE.
@@ -86,6 +174,10 @@
           *>02 sort-saldo                PIC Z(3),Z(2)9V99.
           02 sort-saldo                  PIC 9(6)V99.
           02 sort-nro-cupon              PIC 9(5).
+          02 sort-limite                 PIC 9(10)V99.
+          02 sort-duplicate              PIC X(1).
+          02 sort-tipo                   PIC 9(1).
+            88 sort-tipo-nota-credito VALUE 1.
           02 sort-fecha.
              06 FILLER                   PIC X(2).
              06 sort-fecha-DAY           PIC X(2).
@@ -96,20 +188,103 @@
        FD ReportFile.
        01 ReportRecord                   PIC X(60).
 
+       FD ParametrosFile.
+       01 REG-PARAM-CC.
+         03 PAR-FECHA-CIERRE             PIC X(10).
+         03 PAR-TASA-CAMBIO              PIC 9(4)V99.
+
+       FD PaginacionFile.
+       01 REG-PAGINACION-CC.
+         03 PAR-LINEAS-POR-PAGINA        PIC 9(3).
+
+       FD RejectedFile.
+       01 RejectedRecord.
+         03 REJ-NRO-TARJ                 PIC 9(10).
+         03 REJ-NRO-CUPON                PIC 9(5).
+         03 REJ-IMPORTE                  PIC 9(6)V99.
+         03 REJ-MOTIVO                   PIC X(20).
+
+       FD SettlementFile.
+       01 SettlementRecord.
+         03 STL-NRO-TARJ                 PIC 9(10).
+         03 STL-IMPORTE                  PIC 9(10)V99.
+
+       FD CheckpointFile.
+       01 CheckpointRecord.
+         03 CKP-NRO-TARJ                 PIC 9(10).
+
+       FD PendingCuotasFile.
+       01 PendingCuotaRecord.
+         03 PC-NRO-TARJ                  PIC 9(10).
+         03 PC-NRO-CUPON                 PIC 9(5).
+         03 PC-IMPORTE                   PIC 9(6)V99.
+         03 PC-CUOTAS-REST               PIC 9(2).
+
        WORKING-STORAGE SECTION.
        *> WS prefix stands for "working storage"
        01   SaldoStatus                  PIC X(2).
+          88 SaldoFound                VALUE "00".
            88 SaldoSuccess   VALUE "00".
            88 SaldoNotFound  VALUE "23".
 
        01   TarjetaStatus                PIC X(2).
+       01   CuponStatus                  PIC X(2).
+       01   CheckpointStatus             PIC X(2).
+       01   WS-Last-Checkpoint           PIC 9(10) VALUE 0.
+       01   PendingCuotasStatus          PIC X(2).
+       01   WS-MAX-PENDING-CUOTAS        PIC 9(3) VALUE 200.
+       01   WS-PENDING-CUOTAS-COUNT      PIC 9(3) VALUE 0.
+       01   WS-PENDING-CUOTAS-TABLE.
+            02 WS-PENDING-CUOTA-ENTRY OCCURS 200 TIMES
+                                   INDEXED BY WS-PC-IX.
+               03 WS-PC-NRO-TARJ         PIC 9(10).
+               03 WS-PC-NRO-CUPON        PIC 9(5).
+               03 WS-PC-IMPORTE          PIC 9(6)V99.
+               03 WS-PC-CUOTAS-REST      PIC 9(2).
+       01   PaginacionStatus             PIC X(2).
+       01   WS-Lines-Per-Page            PIC 9(3) VALUE 60.
+       01   Report_lines_written         PIC 9(3) VALUE 0.
+       01   WS-CUPON-PATH                PIC X(60).
+       01   WS-MAX-CUPON-FEEDS           PIC 9(2) VALUE 20.
+       01   WS-CUPON-FEED-COUNT          PIC 9(2) VALUE 0.
+       01   WS-CUPON-FEED-TABLE.
+            02 WS-CUPON-FEED-ENTRY OCCURS 20 TIMES
+                                   INDEXED BY WS-CUPON-FEED-IX.
+               03 WS-CUPON-FEED-PATH     PIC X(60).
        01   WS-CreditCardValid           PIC X(1).
           88 CC-VALID VALUE HIGH-VALUE.
           88 CC-INVALID VALUE LOW-VALUE.
+       01   WS-CC-REASON                 PIC X(1).
+          88 CC-REASON-OK VALUE "0".
+          88 CC-REASON-NOTFOUND VALUE "1".
+          88 CC-REASON-BLOQUEADA VALUE "2".
+          88 CC-REASON-CANCELADA VALUE "3".
        01   WS-CC-Key                    PIC 9(10).
        01   WS-Saldo-amount              PIC 9(10)V99.
        01   WS-total-amount              PIC 9(10)V99.
        01   WS-cupon-counter             PIC 9(2).
+       01   WS-Card-Limite                PIC 9(10)V99.
+       01   WS-Limit-Flag                 PIC X(1) VALUE "N".
+          88 CC-LIMITE-EXCEDIDO VALUE "S".
+       01   WS-Prev-Nro-Cupon             PIC 9(5).
+       01   WS-Duplicate-Flag             PIC X(1) VALUE "N".
+          88 CC-CUPON-DUPLICADO VALUE "S".
+
+      *> Batch control totals - records/importe read vs posted.
+      *> Leidos and procesados are NOT expected to be the raw same
+      *> count: duplicates are read but never posted, and cuotas
+      *> repuestas are posted this run without having been read this
+      *> run (they were read - and counted as leidos - on whichever
+      *> prior run first saw that cupon). Leidos must instead balance
+      *> against procesados + duplicados, independent of repuestas -
+      *> see the check in Print_Control_Totals.
+       01   WS-CTL-CUPONES-LEIDOS      PIC 9(6) VALUE 0.
+       01   WS-CTL-IMPORTE-LEIDO       PIC 9(10)V99 VALUE 0.
+       01   WS-CTL-CUPONES-PROCESADOS  PIC 9(6) VALUE 0.
+       01   WS-CTL-IMPORTE-PROCESADO   PIC 9(10)V99 VALUE 0.
+       01   WS-CTL-CUPONES-DUPLICADOS  PIC 9(6) VALUE 0.
+       01   WS-CTL-CUOTAS-REPUESTAS    PIC 9(6) VALUE 0.
+       01   WS-CTL-CUPONES-ESPERADOS   PIC 9(6) VALUE 0.
 
        01 Cupon_Record.
         03 WS-nro-tarjeta                PIC 9(10).
@@ -120,8 +295,14 @@
           06 WS-MONTH                    PIC X(2).
           06 WS-YEAR                     PIC X(4).
         03 WS-IMPORTE                    PIC 9(6)V99.
+        03 WS-MONEDA                      PIC 9(1).
+        03 WS-CUOTAS                      PIC 9(2).
+        03 WS-TIPO                        PIC 9(1).
+          88 WS-TIPO-COMPRA VALUE 0.
+          88 WS-TIPO-NOTA-CREDITO VALUE 1.
 
        01 WS-C1-IMPORTE                  PIC 9(6)V99.
+       01 WS-CUOTA-IMPORTE               PIC 9(6)V99.
 
        01 WS-TJ-KEY.
          03 WS-TJ-NRO-TARJ               PIC 9(10).
@@ -136,6 +317,11 @@
            03 TJ-NRO-TARJ        PIC 9(10).
          02 TJ-TITULAR                   PIC X(30).
          02 TJ-DOCUMENTO                 PIC 9(11).
+         02 TJ-LIMITE                    PIC 9(10)V99.
+         02 TJ-ESTADO                    PIC X(01).
+           88 TJ-ACTIVA VALUE "A".
+           88 TJ-BLOQUEADA VALUE "B".
+           88 TJ-CANCELADA VALUE "C".
 
        01 ReportLine.
           02 FILLER                      PIC X(58).
@@ -211,7 +397,10 @@
          02 FILLER                       PIC X(1) VALUE "$".
          *>02 grid_amount                  PIC 9(6)V99.
          02 grid_amount                  PIC Z(5)9.99.
-         02 FILLER                       PIC X(10).
+         02 FILLER                       PIC X(1).
+         02 grid_dup_marker              PIC X(3) VALUE SPACES.
+         02 grid_tipo_marker             PIC X(3) VALUE SPACES.
+         02 FILLER                       PIC X(3).
          02 FILLER                       PIC X(1) VALUE "|".
 
        01 Report_footer_details_1.
@@ -228,24 +417,249 @@
          02 footer_total                 PIC Z(9)9.99.
          02 FILLER                       PIC X(34).
 
+       01 Report_footer_details_3.
+         02 FILLER                       PIC X(28) VALUE
+         "** LIMITE EXCEDIDO - LIMITE ".
+         02 footer_limite                PIC Z(8)9.99.
+         02 FILLER                       PIC X(20).
+
+      *  Grand total across the whole batch, for the daily management
+      *  summary to pull out of cc_report.dat.
+       01 Report_grand_total_line.
+         02 FILLER                       PIC X(21) VALUE
+         "TOTAL GENERAL LOTE: $".
+         02 grand_total_amount           PIC Z(9)9.99.
+         02 FILLER                       PIC X(26).
+
        PROCEDURE DIVISION.
        Begin.
+          PERFORM Load_Parametros.
+          PERFORM Load_Paginacion.
+          PERFORM Load_Checkpoint.
+          PERFORM Load_Pending_Cuotas.
+
+          SORT CuponSortFile ON ASCENDING KEY CS-NRO-TARJ
+                                ASCENDING KEY CS-NRO-CUPON
+                              INPUT PROCEDURE IS Load_Cupon_Feeds
+                              OUTPUT PROCEDURE IS Merge_Cupon_Feeds.
+
+      *-----------------------------------------------------------*
+      *   SaldoFile/SaldoAuditFile are read in Input_Process
+      *   (Copy_Saldo) and rewritten in Output_Process (Update_Saldo).
+      *   Both procedures belong to the same SORT, but the SORT
+      *   verb runs Input_Process to completion before Output_Process
+      *   ever starts - opening these two inside Input_Process would
+      *   leave them closed by the time Output_Process needs them.
+      *   They are opened once here, around the whole SORT, instead.
+      *-----------------------------------------------------------*
+          PERFORM Open_Saldo_Files.
+
           SORT WorkFile ON ASCENDING KEY sort-holder
                               INPUT PROCEDURE IS Input_Process
                               OUTPUT PROCEDURE IS Output_Process.
 
+          PERFORM Close_Saldo_Files.
+          PERFORM Save_Pending_Cuotas.
+
+          PERFORM Print_Control_Totals.
+          PERFORM Clear_Checkpoint.
 
           STOP RUN.
       *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Parametros.
+          OPEN INPUT ParametrosFile.
+          READ ParametrosFile.
+          CLOSE ParametrosFile.
+      *-----------------------------------------------------------*
+      *   Defaults to 60 if PAGINACION.DAT is missing or empty.
+      *-----------------------------------------------------------*
+       Load_Paginacion.
+          OPEN INPUT PaginacionFile.
+          IF PaginacionStatus = "00"
+             READ PaginacionFile
+                AT END CONTINUE
+             END-READ
+             IF PaginacionStatus = "00" AND PAR-LINEAS-POR-PAGINA > ZERO
+                MOVE PAR-LINEAS-POR-PAGINA TO WS-Lines-Per-Page
+             END-IF
+             CLOSE PaginacionFile
+          END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Checkpoint.
+          MOVE 0 TO WS-Last-Checkpoint.
+          OPEN INPUT CheckpointFile.
+          IF CheckpointStatus = "00"
+             READ CheckpointFile NEXT RECORD
+                AT END CONTINUE
+             END-READ
+             IF CheckpointStatus = "00"
+                MOVE CKP-NRO-TARJ TO WS-Last-Checkpoint
+             END-IF
+          END-IF.
+          CLOSE CheckpointFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Save_Checkpoint.
+          OPEN OUTPUT CheckpointFile.
+          MOVE WS-CC-Key TO CKP-NRO-TARJ.
+          WRITE CheckpointRecord.
+          CLOSE CheckpointFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Clear_Checkpoint.
+      *> Run completed end to end - next scheduled run starts clean;
+      *> the checkpoint only matters for restarting a run that died.
+          OPEN OUTPUT CheckpointFile.
+          MOVE 0 TO CKP-NRO-TARJ.
+          WRITE CheckpointRecord.
+          CLOSE CheckpointFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Open_Saldo_Files.
+          OPEN I-O SaldoFile.
+          IF NOT SaldoFound
+             DISPLAY "** Error abriendo SaldoFile - status " SaldoStatus
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT SaldoAuditFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Close_Saldo_Files.
+          CLOSE SaldoFile.
+          CLOSE SaldoAuditFile.
+      *-----------------------------------------------------------*
+      *   Cuotas pendientes left over from a prior run - each one
+      *   rides through this run's sort as if it were a fresh cupon,
+      *   posting one more cuota (see Process_Pending_Cuotas_For_CC).
+      *-----------------------------------------------------------*
+       Load_Pending_Cuotas.
+          MOVE 0 TO WS-PENDING-CUOTAS-COUNT.
+          OPEN INPUT PendingCuotasFile.
+          IF PendingCuotasStatus = "00"
+             READ PendingCuotasFile NEXT RECORD
+                AT END CONTINUE
+             END-READ
+             PERFORM UNTIL PendingCuotasStatus NOT = "00"
+                    OR WS-PENDING-CUOTAS-COUNT = WS-MAX-PENDING-CUOTAS
+                ADD 1 TO WS-PENDING-CUOTAS-COUNT
+                MOVE PC-NRO-TARJ
+                   TO WS-PC-NRO-TARJ(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-NRO-CUPON
+                   TO WS-PC-NRO-CUPON(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-IMPORTE
+                   TO WS-PC-IMPORTE(WS-PENDING-CUOTAS-COUNT)
+                MOVE PC-CUOTAS-REST
+                   TO WS-PC-CUOTAS-REST(WS-PENDING-CUOTAS-COUNT)
+                READ PendingCuotasFile NEXT RECORD
+                   AT END MOVE "10" TO PendingCuotasStatus
+                END-READ
+             END-PERFORM
+             CLOSE PendingCuotasFile
+          END-IF.
+      *-----------------------------------------------------------*
+      *   Whatever cuotas are still owed (WS-PC-CUOTAS-REST > 0)
+      *   after this run's posting rolls forward to the next run.
+      *-----------------------------------------------------------*
+       Save_Pending_Cuotas.
+          OPEN OUTPUT PendingCuotasFile.
+          PERFORM VARYING WS-PC-IX FROM 1 BY 1
+             UNTIL WS-PC-IX > WS-PENDING-CUOTAS-COUNT
+             IF WS-PC-CUOTAS-REST(WS-PC-IX) > 0
+                MOVE WS-PC-NRO-TARJ(WS-PC-IX) TO PC-NRO-TARJ
+                MOVE WS-PC-NRO-CUPON(WS-PC-IX) TO PC-NRO-CUPON
+                MOVE WS-PC-IMPORTE(WS-PC-IX) TO PC-IMPORTE
+                MOVE WS-PC-CUOTAS-REST(WS-PC-IX) TO PC-CUOTAS-REST
+                WRITE PendingCuotaRecord
+             END-IF
+          END-PERFORM.
+          CLOSE PendingCuotasFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Cupon_Feeds SECTION.
+          PERFORM Load_Cupon_Feed_List.
+          PERFORM VARYING WS-CUPON-FEED-IX FROM 1 BY 1
+             UNTIL WS-CUPON-FEED-IX > WS-CUPON-FEED-COUNT
+             MOVE WS-CUPON-FEED-PATH(WS-CUPON-FEED-IX) TO WS-CUPON-PATH
+             PERFORM Release_One_Cupon_Feed
+          END-PERFORM.
+       EXIT SECTION.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Load_Cupon_Feed_List.
+          MOVE 0 TO WS-CUPON-FEED-COUNT.
+          OPEN INPUT CuponFeedListFile.
+          READ CuponFeedListFile NEXT RECORD
+             AT END SET EOF-CUPON-FEED-LIST TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CUPON-FEED-LIST
+                    OR WS-CUPON-FEED-COUNT = WS-MAX-CUPON-FEEDS
+             ADD 1 TO WS-CUPON-FEED-COUNT
+             MOVE CuponFeedListPath
+                TO WS-CUPON-FEED-PATH(WS-CUPON-FEED-COUNT)
+             READ CuponFeedListFile NEXT RECORD
+                AT END SET EOF-CUPON-FEED-LIST TO TRUE
+             END-READ
+          END-PERFORM.
+          CLOSE CuponFeedListFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Release_One_Cupon_Feed.
+          INITIALIZE Cupon_File_Record.
+          OPEN INPUT CuponFile.
+          READ CuponFile NEXT RECORD
+             AT END SET EOF-CUPON TO TRUE
+          END-READ.
+          PERFORM UNTIL EOF-CUPON
+             MOVE C-NRO-TARJ TO CS-NRO-TARJ
+             MOVE C-NRO-CUPON TO CS-NRO-CUPON
+             MOVE C-FECHA-COMPRA TO CS-FECHA-COMPRA
+             MOVE C-IMPORTE TO CS-IMPORTE
+             MOVE C-MONEDA TO CS-MONEDA
+             MOVE C-CUOTAS TO CS-CUOTAS
+             MOVE C-TIPO TO CS-TIPO
+             RELEASE CuponSortRecord
+             ADD 1 TO WS-CTL-CUPONES-LEIDOS
+             ADD C-IMPORTE TO WS-CTL-IMPORTE-LEIDO
+             READ CuponFile NEXT RECORD
+                AT END SET EOF-CUPON TO TRUE
+             END-READ
+          END-PERFORM.
+          CLOSE CuponFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Merge_Cupon_Feeds SECTION.
+          OPEN OUTPUT MergedCuponFile.
+          PERFORM Get_Cupon_From_Feed_Sort.
+          PERFORM UNTIL EOF-CUPON-SORT
+             MOVE CS-NRO-TARJ TO MC-NRO-TARJ
+             MOVE CS-NRO-CUPON TO MC-NRO-CUPON
+             MOVE CS-FECHA-COMPRA TO MC-FECHA-COMPRA
+             MOVE CS-IMPORTE TO MC-IMPORTE
+             MOVE CS-MONEDA TO MC-MONEDA
+             MOVE CS-CUOTAS TO MC-CUOTAS
+             MOVE CS-TIPO TO MC-TIPO
+             WRITE MergedCuponRecord
+             PERFORM Get_Cupon_From_Feed_Sort
+          END-PERFORM.
+          CLOSE MergedCuponFile.
+       EXIT SECTION.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Get_Cupon_From_Feed_Sort.
+          RETURN CuponSortFile AT END SET EOF-CUPON-SORT TO TRUE.
+      *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Input_Process SECTION.
           PERFORM Open_All_Files.
-          PERFORM Read_Sequential_Files.
+          PERFORM Read_Merged_Cupons.
           PERFORM Process_All_Files.
           PERFORM Close_All_Files.
 
        Output_Process SECTION.
          OPEN OUTPUT ReportFile.
+         OPEN OUTPUT SettlementFile.
          *> Set Report_page_num to zero
          *>INITIALIZE Report_page_num.
          ADD 1 TO Report_page_num.
@@ -277,18 +691,39 @@
           *> Backup debt
           MOVE sort-saldo TO WS-Saldo-amount
 
+          *> Backup credit limit (same for every cupon in this group)
+          MOVE sort-limite TO WS-Card-Limite
+
            PERFORM Print_grid_headers
+           MOVE ZERO TO Report_lines_written
 
            *> WS-total-amount = 0
            INITIALIZE WS-total-amount
 
            PERFORM UNTIL sort-holder <> ws-titular
+             IF Report_lines_written >= WS-Lines-Per-Page
+                PERFORM Print_grid_footer
+                ADD 1 TO Report_page_num
+                PERFORM Print_first_section
+                PERFORM Print_grid_headers
+                MOVE ZERO TO Report_lines_written
+             END-IF
+
              PERFORM Print_cupon_detail
+             ADD 1 TO Report_lines_written
 
             COMPUTE sort-importe = FUNCTION NUMVAL(sort-importe)
             END-COMPUTE
 
-             ADD sort-importe TO WS-total-amount
+             IF sort-duplicate = "S"
+                CONTINUE
+             ELSE
+                IF sort-tipo-nota-credito
+                   SUBTRACT sort-importe FROM WS-total-amount
+                ELSE
+                   ADD sort-importe TO WS-total-amount
+                END-IF
+             END-IF
 
              PERFORM Get_record_from_sort_file
            END-PERFORM
@@ -296,10 +731,20 @@
            PERFORM Print_grid_footer
            PERFORM Print_footer
 
+      *> The card's report/settlement/SALDOS output is all done as
+      *> of the line above - only now is it safe to let a restart
+      *> skip this card.
+           MOVE sort-cc-num TO WS-CC-Key
+           PERFORM Save_Checkpoint
+
            ADD 1 TO Report_page_num
 
          END-PERFORM.
+         MOVE SPACES TO Report_grand_total_line.
+         MOVE WS-CTL-IMPORTE-PROCESADO TO grand_total_amount.
+         WRITE ReportRecord FROM Report_grand_total_line.
          CLOSE ReportFile.
+         CLOSE SettlementFile.
        EXIT SECTION.
 
        Get_record_from_sort_file.
@@ -343,6 +788,14 @@
           MOVE sort-fecha-MONTH TO grid_cupon_date_m.
           MOVE sort-fecha-YEAR TO grid_cupon_date_y.
           MOVE sort-importe TO grid_amount.
+          MOVE SPACES TO grid_dup_marker.
+          IF sort-duplicate = "S"
+             MOVE "DUP" TO grid_dup_marker
+          END-IF.
+          MOVE SPACES TO grid_tipo_marker.
+          IF sort-tipo-nota-credito
+             MOVE "NC" TO grid_tipo_marker
+          END-IF.
 
           WRITE ReportRecord FROM Grid_content.
 
@@ -351,6 +804,7 @@
           WRITE ReportRecord FROM Empty_line.
 
        Print_footer.
+           MOVE ZERO TO aux_subtotal.
            ADD WS-total-amount TO aux_subtotal.
            MOVE aux_subtotal TO footer_subtotal.
            WRITE ReportRecord FROM Report_footer_details_1.
@@ -364,9 +818,65 @@
 
            MOVE aux_subtotal TO footer_total.
            WRITE ReportRecord FROM Report_footer_details_2.
+
+           PERFORM Update_Saldo.
+
+           *> One settlement line per card, amount to draft matches
+           *> the "Saldo final" total just printed above.
+           MOVE sort-cc-num TO STL-NRO-TARJ.
+           MOVE aux_subtotal TO STL-IMPORTE.
+           WRITE SettlementRecord.
+
+           MOVE "N" TO WS-Limit-Flag.
+           IF aux_subtotal > WS-Card-Limite
+              MOVE "S" TO WS-Limit-Flag
+              MOVE WS-Card-Limite TO footer_limite
+              WRITE ReportRecord FROM Report_footer_details_3
+           END-IF.
+
            WRITE ReportRecord FROM Empty_line.
            PERFORM Print_NewLine.
 
+      *-----------------------------------------------------------*
+      *   aux_subtotal is the new "Saldo final" just printed above -
+      *   persist it to SALDOS.DAT and journal the before/after
+      *   amounts so a disputed statement can be traced back to this
+      *   run. SaldoFile is DYNAMIC access and stays open (see
+      *   Open_Saldo_Files in Begin) across both Input_Process and
+      *   Output_Process, so it is re-positioned here on the current
+      *   card regardless of where Copy_Saldo last left it. A
+      *   not-found card (SaldoSuccess false) has no record to
+      *   rewrite and is left alone.
+      *-----------------------------------------------------------*
+       Update_Saldo.
+          MOVE sort-cc-num TO SALD-NRO-TARJ.
+          MOVE PAR-FECHA-CIERRE TO SALD-FECHA.
+
+          START SaldoFile KEY IS EQUAL TO SALD-KEY
+          END-START.
+
+          IF SaldoSuccess
+             READ SaldoFile NEXT RECORD
+                AT END SET EOF-SALDO TO TRUE
+             END-READ
+          END-IF.
+
+          IF SaldoSuccess
+             MOVE SALD-IMPORTE TO AUD-IMPORTE-ANTERIOR
+             MOVE SALD-NRO-TARJ TO AUD-NRO-TARJ
+             MOVE aux_subtotal TO SALD-IMPORTE
+
+             REWRITE SaldoRecord
+                INVALID KEY
+                   DISPLAY "** No se pudo actualizar SALDOS.DAT - "
+                      "status " SaldoStatus
+             END-REWRITE
+
+             MOVE aux_subtotal TO AUD-IMPORTE-NUEVO
+             MOVE PAR-FECHA-CIERRE TO AUD-RUN
+             WRITE SaldoAuditRecord
+          END-IF.
+
        Print_NewLine.
           MOVE
        "---------------------- Salto de linea ----------------------"
@@ -375,68 +885,54 @@
           WRITE ReportRecord FROM Empty_line.
 
        Open_All_Files.
-          OPEN INPUT SaldoFile.
-          OPEN INPUT Cupon1_file.
-          OPEN INPUT Cupon2_file.
-          OPEN INPUT Cupon3_file.
+      *> SaldoFile/SaldoAuditFile are opened by Open_Saldo_Files
+      *> around the whole SORT - see Begin.
+          OPEN INPUT MergedCuponFile.
+          OPEN OUTPUT RejectedFile.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Read_Sequential_Files.
-          READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-          END-READ.
-
-          READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-          END-READ.
-
-          READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
+       Read_Merged_Cupons.
+          READ MergedCuponFile NEXT RECORD
+             AT END SET EOF-MERGED-CUPON TO TRUE
           END-READ.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Process_All_Files.
 
-         PERFORM UNTIL EOF-CUPON-1 AND EOF-CUPON-2 AND EOF-CUPON-3
-             PERFORM Find_lowest_CC_Key
+         PERFORM UNTIL EOF-MERGED-CUPON
+             MOVE MC-NRO-TARJ TO WS-CC-Key
 
-             DISPLAY "Processing CC -> " WS-CC-Key
-             PERFORM Process-CreditCard
+             IF WS-CC-Key <= WS-Last-Checkpoint
+                DISPLAY "Skipping CC (checkpointed) -> " WS-CC-Key
+                PERFORM Move_to_Next_CC
+             ELSE
+                DISPLAY "Processing CC -> " WS-CC-Key
+                PERFORM Process-CreditCard
+             END-IF
 
           END-PERFORM.
       *-----------------------------------------------------------*
-      *-----------------------------------------------------------*
-       Find_lowest_CC_Key.
-        INITIALIZE WS-CC-Key.
-        MOVE C1-NRO-TARJ TO WS-CC-Key.
-        *> A=1 B=2 C=3
-
-        IF C1-NRO-TARJ > C2-NRO-TARJ THEN
-           IF C2-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           ELSE
-              MOVE C2-NRO-TARJ TO WS-CC-Key
-           END-IF
-        ELSE
-           IF C1-NRO-TARJ > C3-NRO-TARJ THEN
-              MOVE C3-NRO-TARJ TO WS-CC-Key
-           END-IF
-        END-IF.
-      *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Process-CreditCard.
           PERFORM Check_CreditCard.
 
           IF CC-VALID
                 DISPLAY "VALID CC"
-                PERFORM Copy_CreditCard_Details
-                PERFORM Copy_Saldo
-                PERFORM Process_All_Cupons_For_CC
-                *>PERFORM Print_Amounts
+                IF CC-REASON-OK
+                   PERFORM Copy_CreditCard_Details
+                   PERFORM Copy_Saldo
+                   PERFORM Process_All_Cupons_For_CC
+                   PERFORM Process_Pending_Cuotas_For_CC
+                   *>PERFORM Print_Amounts
+                ELSE
+                   DISPLAY "** CUPONES RECHAZADOS - MOTIVO: "
+                           WS-CC-REASON
+                   PERFORM Reject_All_Cupons_For_CC
+                END-IF
           ELSE
-                DISPLAY "INVALID CC"
+                DISPLAY "INVALID CC - MOTIVO: " WS-CC-REASON
                 PERFORM Move_to_Next_CC
           END-IF.
 
@@ -455,83 +951,126 @@
        Process_All_Cupons_For_CC.
          MOVE 1 TO WS-cupon-counter.
          MOVE 0 TO WS-total-amount.
+         MOVE 0 TO WS-Prev-Nro-Cupon.
 
-         PERFORM Process_CuponFile_1.
-         PERFORM Process_CuponFile_2.
-         PERFORM Process_CuponFile_3.
+         PERFORM Process_Merged_Cupons.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_CuponFile_1.
-         DISPLAY "Processing file 1".
-         PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
+       Process_Merged_Cupons.
+         PERFORM UNTIL EOF-MERGED-CUPON OR MC-NRO-TARJ <> WS-CC-Key
+
+            MOVE MergedCuponRecord TO Cupon_Record
+
+            MOVE "N" TO WS-Duplicate-Flag
+            IF WS-NRO-CUPON = WS-Prev-Nro-Cupon
+               MOVE "S" TO WS-Duplicate-Flag
+            END-IF
+
+            *> Currency conversion and installment split have to
+            *> land in WS-IMPORTE before Copy_Cupon_Details/RELEASE -
+            *> sort-importe is what Output_Process works from once
+            *> the sort round-trip is done, so a conversion applied
+            *> only after RELEASE never reaches the report, SALDOS or
+            *> the settlement draft.
+            IF CC-CUPON-DUPLICADO
+              DISPLAY "** CUPON DUPLICADO - NO SE SUMA AL TOTAL: "
+                      WS-NRO-CUPON
+              ADD 1 TO WS-CTL-CUPONES-DUPLICADOS
+            ELSE
+              MOVE MC-IMPORTE TO WS-C1-IMPORTE
+              COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
+              END-COMPUTE
+
+              MOVE MC-MONEDA TO WS-MONEDA
+              IF MC-MONEDA-DOLAR
+                COMPUTE WS-C1-IMPORTE = WS-C1-IMPORTE * PAR-TASA-CAMBIO
+              END-IF
+
+              MOVE MC-CUOTAS TO WS-CUOTAS
+              IF WS-CUOTAS = 0
+                 MOVE 1 TO WS-CUOTAS
+              END-IF
+              COMPUTE WS-CUOTA-IMPORTE ROUNDED =
+                      WS-C1-IMPORTE / WS-CUOTAS
+
+              MOVE WS-CUOTA-IMPORTE TO WS-IMPORTE
+
+      *> Only one cuota posts against this statement - the rest
+      *> roll to future statements via the pending-cuotas table.
+              IF WS-CUOTAS > 1
+                 PERFORM Add_Pending_Cuota
+              END-IF
+
+              IF MC-TIPO-NOTA-CREDITO
+                 DISPLAY "** NOTA DE CREDITO - SE RESTA DEL TOTAL: "
+                         WS-NRO-CUPON
+                 COMPUTE WS-total-amount =
+                         WS-total-amount - WS-CUOTA-IMPORTE
+                 SUBTRACT WS-CUOTA-IMPORTE FROM WS-CTL-IMPORTE-PROCESADO
+              ELSE
+                 COMPUTE WS-total-amount =
+                         WS-total-amount + WS-CUOTA-IMPORTE
+                 ADD WS-CUOTA-IMPORTE TO WS-CTL-IMPORTE-PROCESADO
+              END-IF
+              ADD 1 TO WS-CTL-CUPONES-PROCESADOS
+            END-IF
 
-            MOVE Cupon1_Record TO Cupon_Record
             PERFORM Copy_Cupon_Details
 
             *> Send record to work (sort) file
             RELEASE SortRecord
 
-            MOVE C1-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
+            MOVE WS-NRO-CUPON TO WS-Prev-Nro-Cupon
 
-            READ Cupon1_file NEXT RECORD
-             AT END SET EOF-CUPON-1 TO TRUE
-            END-READ
+            PERFORM Read_Merged_Cupons
 
             ADD 1 TO WS-cupon-counter
 
          END-PERFORM.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Process_CuponFile_2.
-         DISPLAY "Processing file 2".
-         PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-
-            MOVE Cupon2_Record TO Cupon_Record
-            PERFORM Copy_Cupon_Details
-
-            *> Send record to work (sort) file
-            RELEASE SortRecord
-
-            MOVE C2-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
-
-            READ Cupon2_file NEXT RECORD
-             AT END SET EOF-CUPON-2 TO TRUE
-            END-READ
-
-            ADD 1 TO WS-cupon-counter
-
-         END-PERFORM.
+       Add_Pending_Cuota.
+          IF WS-PENDING-CUOTAS-COUNT < WS-MAX-PENDING-CUOTAS
+             ADD 1 TO WS-PENDING-CUOTAS-COUNT
+             MOVE WS-CC-Key TO WS-PC-NRO-TARJ(WS-PENDING-CUOTAS-COUNT)
+             MOVE WS-NRO-CUPON TO
+                WS-PC-NRO-CUPON(WS-PENDING-CUOTAS-COUNT)
+             MOVE WS-CUOTA-IMPORTE TO
+                WS-PC-IMPORTE(WS-PENDING-CUOTAS-COUNT)
+             COMPUTE WS-PC-CUOTAS-REST(WS-PENDING-CUOTAS-COUNT) =
+                WS-CUOTAS - 1
+          ELSE
+             DISPLAY "** TABLA DE CUOTAS PENDIENTES LLENA - CUPON "
+                     WS-NRO-CUPON " TARJETA " WS-CC-Key
+                     " NO SE REGISTRO PARA FUTURAS CUOTAS"
+          END-IF.
       *-----------------------------------------------------------*
+      *   Cuotas pendientes que quedaron de un cupon en cuotas de
+      *   un run anterior - postean una cuota mas contra esta
+      *   tarjeta, con el mismo sort-holder/sort-saldo/sort-limite
+      *   que Copy_CreditCard_Details/Copy_Saldo ya dejaron armados
+      *   para esta tarjeta mas arriba en Process-CreditCard.
       *-----------------------------------------------------------*
-       Process_CuponFile_3.
-         DISPLAY "Processing file 3".
-         PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
-
-            MOVE Cupon3_Record TO Cupon_Record
-            PERFORM Copy_Cupon_Details
-
-            *> Send record to work (sort) file
-            RELEASE SortRecord
-
-            MOVE C3-IMPORTE TO WS-C1-IMPORTE
-            COMPUTE WS-C1-IMPORTE = FUNCTION NUMVAL(WS-C1-IMPORTE)
-            END-COMPUTE
-            COMPUTE WS-total-amount = (WS-total-amount + WS-C1-IMPORTE)
-
-            READ Cupon3_file NEXT RECORD
-             AT END SET EOF-CUPON-3 TO TRUE
-            END-READ
-
-            ADD 1 TO WS-cupon-counter
-
+       Process_Pending_Cuotas_For_CC.
+         PERFORM VARYING WS-PC-IX FROM 1 BY 1
+            UNTIL WS-PC-IX > WS-PENDING-CUOTAS-COUNT
+            IF WS-PC-NRO-TARJ(WS-PC-IX) = WS-CC-Key
+                  AND WS-PC-CUOTAS-REST(WS-PC-IX) > 0
+               MOVE WS-PC-NRO-CUPON(WS-PC-IX) TO sort-nro-cupon
+               MOVE PAR-FECHA-CIERRE TO sort-fecha
+               MOVE WS-PC-IMPORTE(WS-PC-IX) TO sort-importe
+               MOVE "N" TO sort-duplicate
+               MOVE 0 TO sort-tipo
+
+               RELEASE SortRecord
+
+               ADD WS-PC-IMPORTE(WS-PC-IX) TO WS-total-amount
+               ADD WS-PC-IMPORTE(WS-PC-IX) TO WS-CTL-IMPORTE-PROCESADO
+               ADD 1 TO WS-CTL-CUOTAS-REPUESTAS
+
+               SUBTRACT 1 FROM WS-PC-CUOTAS-REST(WS-PC-IX)
+            END-IF
          END-PERFORM.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -539,26 +1078,32 @@
          MOVE WS-NRO-CUPON TO sort-nro-cupon.
          MOVE WS-FECHA-COMPRA TO sort-fecha.
          MOVE WS-IMPORTE TO sort-importe.
+         MOVE WS-Duplicate-Flag TO sort-duplicate.
+         MOVE WS-TIPO TO sort-tipo.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
-       Move_to_Next_CC.
-        *>MOVE C1-NRO-TARJ TO WS-nro-tarjeta.
-        PERFORM UNTIL C1-NRO-TARJ <> WS-CC-Key
-             READ Cupon1_file NEXT RECORD
-              AT END SET EOF-CUPON-1 TO TRUE
-             END-READ
-        END-PERFORM.
+       Reject_All_Cupons_For_CC.
+         PERFORM UNTIL EOF-MERGED-CUPON OR MC-NRO-TARJ <> WS-CC-Key
 
-        PERFORM UNTIL C2-NRO-TARJ <> WS-CC-Key
-             READ Cupon2_file NEXT RECORD
-              AT END SET EOF-CUPON-2 TO TRUE
-             END-READ
-        END-PERFORM.
+            MOVE MC-NRO-TARJ TO REJ-NRO-TARJ
+            MOVE MC-NRO-CUPON TO REJ-NRO-CUPON
+            MOVE MC-IMPORTE TO REJ-IMPORTE
+            IF CC-REASON-BLOQUEADA
+               MOVE "TARJETA BLOQUEADA" TO REJ-MOTIVO
+            ELSE
+               MOVE "TARJETA CANCELADA" TO REJ-MOTIVO
+            END-IF
+            WRITE RejectedRecord
 
-        PERFORM UNTIL C3-NRO-TARJ <> WS-CC-Key
-             READ Cupon3_file NEXT RECORD
-              AT END SET EOF-CUPON-3 TO TRUE
-             END-READ
+            PERFORM Read_Merged_Cupons
+
+         END-PERFORM.
+
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Move_to_Next_CC.
+        PERFORM UNTIL EOF-MERGED-CUPON OR MC-NRO-TARJ <> WS-CC-Key
+             PERFORM Read_Merged_Cupons
         END-PERFORM.
 
       *-----------------------------------------------------------*
@@ -568,7 +1113,8 @@
         *> defined in checkcc.cob file
         CALL 'checkcc' USING BY CONTENT WS-CC-Key,
         BY REFERENCE WS-CreditCardValid,
-        BY REFERENCE TarjetaRecord.
+        BY REFERENCE TarjetaRecord,
+        BY REFERENCE WS-CC-REASON.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
@@ -576,13 +1122,14 @@
         MOVE TJ-TITULAR TO sort-holder.
         MOVE TJ-DOCUMENTO TO sort-doc_num.
         MOVE TJ-NRO-TARJ TO sort-cc-num.
+        MOVE TJ-LIMITE TO sort-limite.
 
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Copy_Saldo.
 
          MOVE WS-CC-Key TO SALD-NRO-TARJ.
-         MOVE "  10062016" TO SALD-FECHA.
+         MOVE PAR-FECHA-CIERRE TO SALD-FECHA.
 
          START SaldoFile KEY IS EQUAL TO SALD-KEY
           *>INVALID KEY DISPLAY "Invalid Saldo Key :- ", SaldoStatus
@@ -603,10 +1150,35 @@
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        Close_All_Files.
-         CLOSE SaldoFile.
-         CLOSE Cupon1_file.
-         CLOSE Cupon2_file.
-         CLOSE Cupon3_file.
+      *> SaldoFile/SaldoAuditFile are closed by Close_Saldo_Files
+      *> around the whole SORT - see Begin.
+         CLOSE MergedCuponFile.
+         CLOSE RejectedFile.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Control_Totals.
+         COMPUTE WS-CTL-CUPONES-ESPERADOS =
+            WS-CTL-CUPONES-PROCESADOS + WS-CTL-CUPONES-DUPLICADOS.
+         DISPLAY "======================================".
+         DISPLAY "CONTROL DE LOTE".
+         DISPLAY "Cupones leidos:          " WS-CTL-CUPONES-LEIDOS.
+         DISPLAY "Importe leido:           " WS-CTL-IMPORTE-LEIDO.
+         DISPLAY "Cupones duplicados:      " WS-CTL-CUPONES-DUPLICADOS.
+         DISPLAY "Cupones procesados:      " WS-CTL-CUPONES-PROCESADOS.
+         DISPLAY "Importe procesado:       " WS-CTL-IMPORTE-PROCESADO.
+         DISPLAY "Cuotas repuestas         "
+                 "(de runs anteriores): " WS-CTL-CUOTAS-REPUESTAS.
+      *> Leidos must equal procesados + duplicados on a clean run -
+      *> cuotas repuestas are excluded from both sides since they
+      *> were not read this run. A mismatch here, and only here,
+      *> means the batch did not finish.
+         IF WS-CTL-CUPONES-LEIDOS = WS-CTL-CUPONES-ESPERADOS
+            DISPLAY "LOTE COMPLETO - leidos = procesados + duplicados"
+         ELSE
+            DISPLAY "** LOTE INCOMPLETO - "
+                    "leidos <> procesados + duplicados **"
+         END-IF.
+         DISPLAY "======================================".
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        END PROGRAM CreditCard-Sample.
