@@ -11,7 +11,8 @@
                              ORGANIZATION IS LINE SEQUENTIAL
                              FILE STATUS IS ACT-TIMES-ESTADO.
         SELECT EMPRESAS  ASSIGN TO DISK
-                           ORGANIZATION IS LINE SEQUENTIAL.
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS EMPRESAS-ESTADO.
 
 
         SELECT LISTADO-ESTAD ASSIGN TO PRINTER "LISTADOESTADISTICO.DAT".
@@ -80,20 +81,54 @@
                10  WS-GMT-TIME        PIC X(04).
 
 
-       01 SUBINDICE PIC 9(2) VALUE 1.
+       01 SUBINDICE PIC 9(3) VALUE 1.
+       01 CANT-EMPRESAS PIC 9(3) VALUE 0.
        01 TABLA-EMPRESAS.
-           02 TAB-EMPRESAS OCCURS 100 TIMES INDEXED BY EMP-INDICE.
+           02 TAB-EMPRESAS OCCURS 100 TIMES
+                           DEPENDING ON CANT-EMPRESAS
+                           INDEXED BY EMP-INDICE.
                03 TAB-EMP-EMPRESA PIC 9(3).
                03 TAB-EMP-RAZON PIC X(25).
                03 TAB-EMP-DIRE PIC X(20).
                03 TAB-EMP-TEL PIC X(20).
                03 TAB-EMP-CUIT PIC 9(11).
+      *   Una fila de TAB-HORAS-EMP por empresa de TABLA-EMPRESAS -
+      *   EMP-H-INDICE se posiciona igual que EMP-INDICE (ver
+      *   ACTUALIZAR-TABLA-HORAS) asi las horas quedan acumuladas
+      *   por empresa/anio/mes, no mezcladas entre empresas.
        01 TABLA-HORAS.
-           02 TAB-HORAS OCCURS 5 TIMES INDEXED BY ANIO-INDICE.
-               03 TAB-HORAS-MESES OCCURS 12 TIMES INDEXED BY MES-INDICE.
-                   05 TAB-HORAS-CANTIDAD PIC 9(2)V99.
-
-
+           02 TAB-HORAS-EMP OCCURS 100 TIMES INDEXED BY EMP-H-INDICE.
+               03 TAB-HORAS OCCURS 5 TIMES INDEXED BY ANIO-INDICE.
+                   04 TAB-HORAS-MESES OCCURS 12 TIMES
+                                      INDEXED BY MES-INDICE.
+                       05 TAB-HORAS-CANTIDAD PIC 9(3)V99 VALUE ZERO.
+
+      *   Primer anio de la tabla de acumulacion de horas - los cinco
+      *   anios de la tabla van de WS-ANIO-BASE en adelante.
+       01 WS-ANIO-BASE PIC 9(4) VALUE 2010.
+       01 WS-ANIO-CALC PIC 9(3).
+
+       01 WS-EMP-SUB PIC 9(3).
+       01 WS-ANIO-SUB PIC 9(1).
+       01 WS-MES-SUB PIC 9(2).
+
+       01 ENCABEZADO-ESTADISTICA.
+           02 FILLER PIC X(42) VALUE
+              "ESTADISTICA DE HORAS MENSUALES POR EMPRESA".
+           02 FILLER PIC X(28) VALUE SPACES.
+
+       01 DETALLE-ESTADISTICA.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DET-EMPRESA PIC 9(3).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DET-RAZON PIC X(25).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DET-ANIO PIC 9(4).
+           02 FILLER PIC X(1) VALUE SPACES.
+           02 DET-MES PIC 9(2).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DET-HORAS PIC ZZ9.99.
+           02 FILLER PIC X(21) VALUE SPACES.
 
 
 
@@ -104,7 +139,8 @@
        PERFORM INICIO.
        PERFORM CARGAR-TABLAS.
        PERFORM PROCESAR-ESTADISTICAS.
-
+       PERFORM IMPRIMIR-ESTADISTICAS.
+       PERFORM CIERRE.
 
        STOP RUN.
 
@@ -112,13 +148,16 @@
       *-----------------------------------------------------------*
        INICIO.
         OPEN INPUT ACT-TIMES
+                   EMPRESAS.
         OPEN OUTPUT LISTADO-ESTAD.
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
 
        CARGAR-TABLAS.
         MOVE 1 TO SUBINDICE.
+        PERFORM LEER-EMPRESAS.
         PERFORM CARGAR-EMPRESAS UNTIL EOF-EMPRESAS.
+        COMPUTE CANT-EMPRESAS = SUBINDICE - 1.
 
        CARGAR-EMPRESAS.
         MOVE EMP-EMPRESA TO TAB-EMP-EMPRESA(SUBINDICE).
@@ -147,23 +186,66 @@
       *-----------------------------------------------------------*
 
        PROCESAR-ESTADISTICAS.
-        SET EMP-INDICE TO 1.
-        PERFORM PROCESAR-EMPRESAS UNTIL EOF-TIMES
-            OR (ACT-TIMES-EMPRESA =
-
+        PERFORM LEER-TIMES.
+        PERFORM PROCESAR-EMPRESAS UNTIL EOF-TIMES.
 
-
-       PROCESAR-EMPRESAS
+      *   Cada registro de ACT-TIMES puede corresponder a cualquier
+      *   empresa de la tabla, asi que el indice de busqueda se
+      *   reinicia antes de cada SEARCH.
+       PROCESAR-EMPRESAS.
+        SET EMP-INDICE TO 1.
         SEARCH TAB-EMPRESAS
-           AT END DISPLAY 'EMPRESA NO ENCONTRADA'
+           AT END DISPLAY "EMPRESA NO ENCONTRADA: " ACT-TIMES-EMPRESA
            WHEN TAB-EMP-EMPRESA(EMP-INDICE) EQUAL ACT-TIMES-EMPRESA
-           PERFORM ACTUALIZAR-TABLA-HORAS.
-           END-SEARCH
-         PERFORM LEER-TIMES.
+              PERFORM ACTUALIZAR-TABLA-HORAS
+        END-SEARCH.
+        PERFORM LEER-TIMES.
 
+      *   Las horas se acumulan por empresa/anio/mes; los registros
+      *   de anios fuera de la ventana de la tabla se informan y se
+      *   descartan.
        ACTUALIZAR-TABLA-HORAS.
-        COMPUTE INDICE = ACT-TIMES-ANIO - 2010.
-        TAB
+        COMPUTE WS-ANIO-CALC = ACT-TIMES-ANIO - WS-ANIO-BASE + 1.
+        IF WS-ANIO-CALC >= 1 AND WS-ANIO-CALC <= 5
+           SET EMP-H-INDICE TO EMP-INDICE
+           SET ANIO-INDICE TO WS-ANIO-CALC
+           SET MES-INDICE TO ACT-TIMES-MES
+           ADD ACT-TIMES-HORAS
+               TO TAB-HORAS-CANTIDAD(EMP-H-INDICE, ANIO-INDICE,
+                                      MES-INDICE)
+        ELSE
+           DISPLAY "ANIO FUERA DE RANGO: " ACT-TIMES-ANIO
+        END-IF.
 
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       IMPRIMIR-ESTADISTICAS.
+        MOVE ENCABEZADO-ESTADISTICA TO LINEA-LISTADO.
+        WRITE LINEA-LISTADO.
+        PERFORM IMPRIMIR-DETALLE
+           VARYING WS-EMP-SUB FROM 1 BY 1
+              UNTIL WS-EMP-SUB > CANT-EMPRESAS
+           AFTER WS-ANIO-SUB FROM 1 BY 1 UNTIL WS-ANIO-SUB > 5
+           AFTER WS-MES-SUB FROM 1 BY 1 UNTIL WS-MES-SUB > 12.
+
+       IMPRIMIR-DETALLE.
+        IF TAB-HORAS-CANTIDAD(WS-EMP-SUB, WS-ANIO-SUB, WS-MES-SUB)
+              > ZERO
+           MOVE SPACES TO DETALLE-ESTADISTICA
+           MOVE TAB-EMP-EMPRESA(WS-EMP-SUB) TO DET-EMPRESA
+           MOVE TAB-EMP-RAZON(WS-EMP-SUB) TO DET-RAZON
+           COMPUTE DET-ANIO = WS-ANIO-BASE + WS-ANIO-SUB - 1
+           MOVE WS-MES-SUB TO DET-MES
+           MOVE TAB-HORAS-CANTIDAD(WS-EMP-SUB, WS-ANIO-SUB, WS-MES-SUB)
+              TO DET-HORAS
+           MOVE DETALLE-ESTADISTICA TO LINEA-LISTADO
+           WRITE LINEA-LISTADO
+        END-IF.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       CIERRE.
+        CLOSE ACT-TIMES
+              EMPRESAS
+              LISTADO-ESTAD.
 
        END PROGRAM TP.
