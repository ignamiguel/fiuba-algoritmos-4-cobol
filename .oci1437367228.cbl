@@ -13,6 +13,9 @@
         SELECT EMPRESAS  ASSIGN TO DISK
                            ORGANIZATION IS LINE SEQUENTIAL.
 
+        SELECT PARAMETROS  ASSIGN TO DISK
+                           ORGANIZATION IS LINE SEQUENTIAL
+                           FILE STATUS IS PARAM-ESTADO.
 
         SELECT LISTADO-ESTAD ASSIGN TO PRINTER "LISTADOESTADISTICO.DAT".
 
@@ -45,11 +48,20 @@
           03 EMP-TEL        PIC X(20).
           03 EMP-CUIT    PIC 9(11).
 
+      *   Anio base y cantidad de anios de la tabla - si falta el
+      *   archivo se siguen usando los valores por defecto de abajo.
+       FD PARAMETROS     LABEL RECORD IS STANDARD
+                         VALUE OF FILE-ID IS "PARAMETROS.DAT".
+       01 REG-PARAMETROS.
+          03 PAR-ANIO-BASE    PIC 9(4).
+          03 PAR-CANT-ANIOS   PIC 9(2).
+
 
        WORKING-STORAGE SECTION.
 
        77 ACT-TIMES-ESTADO PIC XX.
        77 EMPRESAS-ESTADO PIC XX.
+       77 PARAM-ESTADO PIC XX.
 
        77 EOF-TIM PIC XX VALUE "NO".
             88 EOF-TIMES VALUE "SI".
@@ -86,22 +98,36 @@
        01 WS-AUX PIC 99 VALUE 0.
        01 WS-AUX-2 PIC 99 VALUE 0.       
        
+      *   WS-YEAR esta dimensionado a WS-MAX-ANIOS (holgado) en vez de
+      *   a los WS-CANT-ANIOS realmente usados, que vienen del archivo
+      *   de parametros y pueden ser menos - las columnas de mas
+      *   simplemente no se recorren (ver LOAD-YEARS/PRINT-COMAPNY).
+       01 WS-MAX-ANIOS PIC 9(2) VALUE 20.
        01 WS-REGISTER.
            05 WS-COMPANY OCCURS 10 TIMES.
                10 WS-COMPANY-CODE PIC 9(3).
                10 WS-COMPANY-NAME PIC A(20).
-               10 WS-YEAR OCCURS 5 TIMES.
+               10 WS-YEAR OCCURS 20 TIMES.
                    15 WS-YEAR-NAME PIC A(20).
                    15 WS-MONTHS OCCURS 12 TIMES.
                        20 WS-MONTH-NAME PIC A(15).
                        20 WS-MONTH-HOURS PIC S999.
 
+      *   Anio base y cantidad de anios de la tabla - leidos de
+      *   PARAMETROS.DAT en CARGAR-PARAMETROS; estos valores son solo
+      *   el default si ese archivo no esta disponible.
+       01 WS-ANIO-BASE PIC 9(4) VALUE 2011.
+       01 WS-CANT-ANIOS PIC 9(2) VALUE 5.
+       01 WS-ANIO-CALC PIC 9(4).
+       01 WS-ANIO-CALC-X REDEFINES WS-ANIO-CALC PIC X(4).
+
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        COMIENZO.
 
        PERFORM INICIO.
+       PERFORM CARGAR-PARAMETROS.
        PERFORM CARGAR-TABLAS.
        PERFORM CARGAR-DATOS.
        PERFORM PRINT-TABLE.
@@ -112,10 +138,26 @@
       *-----------------------------------------------------------*
       *-----------------------------------------------------------*
        INICIO.
-           OPEN INPUT EMPRESAS. 
+           OPEN INPUT EMPRESAS.
            OPEN INPUT ACT-TIMES.
       *  OPEN OUTPUT LISTADO-ESTAD.
       *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+
+       CARGAR-PARAMETROS.
+           OPEN INPUT PARAMETROS.
+           IF PARAM-ESTADO = "00"
+              READ PARAMETROS
+              IF PARAM-ESTADO = "00"
+                 MOVE PAR-ANIO-BASE TO WS-ANIO-BASE
+                 IF PAR-CANT-ANIOS > 0 AND
+                       PAR-CANT-ANIOS NOT > WS-MAX-ANIOS
+                    MOVE PAR-CANT-ANIOS TO WS-CANT-ANIOS
+                 END-IF
+              END-IF
+              CLOSE PARAMETROS
+           END-IF.
+      *-----------------------------------------------------------*
       *-----------------------------------------------------------*
 
        CARGAR-TABLAS.
@@ -149,15 +191,20 @@
       *-----------------------------------------------------------*
 
        LOAD-YEARS.
-           MOVE '2011' TO WS-YEAR-NAME(SUBINDICE,1).
-           MOVE '2012' TO WS-YEAR-NAME(SUBINDICE,2).
-           MOVE '2013' TO WS-YEAR-NAME(SUBINDICE,3).
-           MOVE '2014' TO WS-YEAR-NAME(SUBINDICE,4).
-           MOVE '2015' TO WS-YEAR-NAME(SUBINDICE,5).
-          
+           MOVE 1 TO WS-AUX.
+           PERFORM CARGAR-UN-ANIO UNTIL WS-AUX > WS-CANT-ANIOS.
+
+      *   El anio de cada columna se calcula a partir de WS-ANIO-BASE,
+      *   y la cantidad de columnas usadas viene de WS-CANT-ANIOS -
+      *   ambos leidos de PARAMETROS.DAT en CARGAR-PARAMETROS.
+       CARGAR-UN-ANIO.
+           COMPUTE WS-ANIO-CALC = WS-ANIO-BASE + WS-AUX - 1.
+           MOVE WS-ANIO-CALC-X TO WS-YEAR-NAME(SUBINDICE,WS-AUX).
+           ADD 1 TO WS-AUX.
+
        LOAD-YEAR-MONTH.
            MOVE 1 TO WS-AUX.
-           PERFORM LOAD-MONTHS UNTIL WS-AUX > 5.
+           PERFORM LOAD-MONTHS UNTIL WS-AUX > WS-CANT-ANIOS.
 
        LOAD-MONTHS.
            MOVE 'ENERO' TO WS-MONTH-NAME(SUBINDICE,WS-AUX,1).
@@ -181,7 +228,8 @@
              
        CARGAR-DAT0-TABLA.
           MOVE 1 TO SUBINDICE.
-          PERFORM BC UNTIL ACT-TIMES-EMPRESA = WS-COMPANY-CODE(SUBINDICE).
+          PERFORM BC UNTIL ACT-TIMES-EMPRESA =
+              WS-COMPANY-CODE(SUBINDICE).
           PERFORM LEER-TIMES.  
          
        BC.
@@ -206,7 +254,8 @@
        PRINT-COMAPNY.
            DISPLAY WS-COMPANY-NAME(WS-COUNTER).
            MOVE 1 TO WS-AUX.
-           PERFORM PRINT-YEAR WITH TEST AFTER UNTIL WS-AUX > 5.
+           PERFORM PRINT-YEAR WITH TEST AFTER UNTIL
+              WS-AUX > WS-CANT-ANIOS.
            ADD 1 TO WS-COUNTER.
 
        PRINT-YEAR.
