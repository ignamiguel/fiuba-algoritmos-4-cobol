@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MantConsultores.
+      * AUTHOR:  nacho.
+      * Online add/update/inquire maintenance for the consultant
+      * master, keyed on CONS-NUMERO - so a single consultant no
+      * longer needs a full reload of the flat input through the
+      * original batch load, and a duplicate CONS-NUMERO gets rejected
+      * instead of silently overwriting the file's original layout.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT CONSULTORES ASSIGN TO DISK
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS DYNAMIC
+                              RECORD KEY CONS-NUMERO
+                              FILE STATUS IS FS-CONS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CONSULTORES     LABEL RECORD IS STANDARD
+                          VALUE OF FILE-ID IS "CONSind2.DAT".
+       01 REG-CONSULTORES.
+          03 CONS-NUMERO    PIC X(5).
+          03 CONS-DNI    PIC 9(8).
+          03 CONS-SRT       PIC X(2).
+          03 CONS-NOMBRE        PIC X(25).
+          03 CONS-DIRE        PIC X(20).
+          03 CONS-TEL        PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01   FS-CONS               PIC X(2).
+          88 CONS-FOUND       VALUE "00".
+          88 CONS-NOTFOUND    VALUE "23".
+          88 CONS-DUPLICADO   VALUE "22".
+
+       01   WS-MENU-OPTION           PIC 9(1) VALUE 0.
+       01   WS-KEEP-GOING            PIC X(1) VALUE "S".
+          88 WS-DONE VALUE "N".
+
+       PROCEDURE DIVISION.
+       Begin.
+          OPEN I-O CONSULTORES.
+          IF NOT CONS-FOUND
+             DISPLAY "** Error abriendo CONSULTORES - status " FS-CONS
+             STOP RUN
+          END-IF.
+
+          PERFORM UNTIL WS-DONE
+             PERFORM Print_Menu
+             ACCEPT WS-MENU-OPTION
+             EVALUATE WS-MENU-OPTION
+                WHEN 1 PERFORM Add_Consultor
+                WHEN 2 PERFORM Update_Consultor
+                WHEN 3 PERFORM Inquire_Consultor
+                WHEN 4 MOVE "N" TO WS-KEEP-GOING
+                WHEN OTHER DISPLAY "Opcion invalida"
+             END-EVALUATE
+          END-PERFORM.
+
+          CLOSE CONSULTORES.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Menu.
+          DISPLAY "------------------------------------".
+          DISPLAY "Mantenimiento de Consultores".
+          DISPLAY "1 - Alta".
+          DISPLAY "2 - Modificacion".
+          DISPLAY "3 - Consulta".
+          DISPLAY "4 - Salir".
+          DISPLAY "Opcion -> " WITH NO ADVANCING.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Add_Consultor.
+          DISPLAY "Nro de consultor -> " WITH NO ADVANCING.
+          ACCEPT CONS-NUMERO.
+          DISPLAY "DNI -> " WITH NO ADVANCING.
+          ACCEPT CONS-DNI.
+          DISPLAY "Categoria SRT -> " WITH NO ADVANCING.
+          ACCEPT CONS-SRT.
+          DISPLAY "Nombre -> " WITH NO ADVANCING.
+          ACCEPT CONS-NOMBRE.
+          DISPLAY "Direccion -> " WITH NO ADVANCING.
+          ACCEPT CONS-DIRE.
+          DISPLAY "Telefono -> " WITH NO ADVANCING.
+          ACCEPT CONS-TEL.
+
+          WRITE REG-CONSULTORES
+             INVALID KEY
+                DISPLAY "** El consultor " CONS-NUMERO " ya existe"
+             NOT INVALID KEY
+                DISPLAY "Consultor " CONS-NUMERO " dado de alta"
+          END-WRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Consultor.
+          DISPLAY "Nro de consultor -> " WITH NO ADVANCING.
+          ACCEPT CONS-NUMERO.
+
+          READ CONSULTORES
+             INVALID KEY
+                DISPLAY "** El consultor " CONS-NUMERO " no existe"
+             NOT INVALID KEY
+                PERFORM Update_Consultor_Fields
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Consultor_Fields.
+          DISPLAY "DNI [" CONS-DNI "] -> " WITH NO ADVANCING.
+          ACCEPT CONS-DNI.
+          DISPLAY "Categoria SRT [" CONS-SRT "] -> "
+             WITH NO ADVANCING.
+          ACCEPT CONS-SRT.
+          DISPLAY "Nombre [" CONS-NOMBRE "] -> " WITH NO ADVANCING.
+          ACCEPT CONS-NOMBRE.
+          DISPLAY "Direccion [" CONS-DIRE "] -> " WITH NO ADVANCING.
+          ACCEPT CONS-DIRE.
+          DISPLAY "Telefono [" CONS-TEL "] -> " WITH NO ADVANCING.
+          ACCEPT CONS-TEL.
+
+          REWRITE REG-CONSULTORES
+             INVALID KEY
+                DISPLAY "** No se pudo actualizar el consultor"
+             NOT INVALID KEY
+                DISPLAY "Consultor " CONS-NUMERO " actualizado"
+          END-REWRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Inquire_Consultor.
+          DISPLAY "Nro de consultor -> " WITH NO ADVANCING.
+          ACCEPT CONS-NUMERO.
+
+          READ CONSULTORES
+             INVALID KEY
+                DISPLAY "** El consultor " CONS-NUMERO " no existe"
+             NOT INVALID KEY
+                DISPLAY "DNI: " CONS-DNI
+                DISPLAY "Categoria SRT: " CONS-SRT
+                DISPLAY "Nombre: " CONS-NOMBRE
+                DISPLAY "Direccion: " CONS-DIRE
+                DISPLAY "Telefono: " CONS-TEL
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM MantConsultores.
