@@ -0,0 +1,125 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ArchivePurgeTimes.
+      * AUTHOR:  nacho.
+      * Year-end housekeeping for TIMESind2.DAT - hour records never
+      * got pruned out of it, so it only grows and START/READ lookups
+      * keyed on TIM-NFC get slower every year. Records dated before
+      * the cutoff in ARCHPARAM.DAT are copied to a history file and
+      * removed from TIM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+        SELECT TIM        ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY TIM-NFC
+                          FILE STATUS IS FS-TIMES.
+        SELECT TIMESHIST  ASSIGN TO DISK
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS FS-TIMESHIST.
+      * Archive cutoff date for this run.
+        SELECT ARCHPARAM  ASSIGN TO DISK
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS FS-ARCHPARAM.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD TIM     LABEL RECORD IS STANDARD
+                  VALUE OF FILE-ID IS "TIMESind2.DAT".
+       01 REG-TIMES.
+           02 TIM-NFC.
+               03 TIM-NUMERO    PIC X(5).
+               03 TIM-FECHA.
+                   05 TIM-ANIO    PIC 9(4).
+                   05 TIM-MES    PIC 9(2).
+                   05 TIM-DIA    PIC 9(2).
+               03 TIM-CUIT    PIC 9(11).
+           02 TIM-TAREA        PIC X(4).
+           02 TIM-HORAS        PIC 9(2)V99.
+
+       FD TIMESHIST  LABEL RECORD IS STANDARD
+                     VALUE OF FILE-ID IS "TIMESHIST.DAT".
+       01 REG-TIMESHIST.
+           02 TIMHIST-NUMERO   PIC X(5).
+           02 TIMHIST-FECHA.
+               03 TIMHIST-ANIO PIC 9(4).
+               03 TIMHIST-MES  PIC 9(2).
+               03 TIMHIST-DIA  PIC 9(2).
+           02 TIMHIST-CUIT     PIC 9(11).
+           02 TIMHIST-TAREA    PIC X(4).
+           02 TIMHIST-HORAS    PIC 9(2)V99.
+
+       FD ARCHPARAM  LABEL RECORD IS STANDARD
+                     VALUE OF FILE-ID IS "ARCHPARAM.DAT".
+       01 REG-ARCHPARAM.
+           03 PAR-FECHA-CORTE  PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01   FS-TIMES        PIC X(2).
+          88 TIM-FOUND      VALUE "00".
+       01   FS-TIMESHIST    PIC X(2).
+       01   FS-ARCHPARAM    PIC X(2).
+
+       01   WS-FECHA-CORTE     PIC 9(8).
+       01   WS-TIM-FECHA-NUM   PIC 9(8).
+       01   WS-EOF-TIMES       PIC X(1) VALUE "N".
+          88 EOF-TIMES VALUE "S".
+
+       01   CONTADOR-TIM-ARCH  PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+          PERFORM ABRIR-ARCHIVOS.
+          PERFORM LEER-PARAMETROS.
+          PERFORM ARCHIVAR-TIMES.
+          PERFORM CERRAR-ARCHIVOS.
+          DISPLAY "Registros de horas archivados: " CONTADOR-TIM-ARCH.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       ABRIR-ARCHIVOS.
+          OPEN I-O TIM.
+          IF NOT TIM-FOUND
+             DISPLAY "** Error abriendo TIM - status " FS-TIMES
+             STOP RUN
+          END-IF.
+          OPEN OUTPUT TIMESHIST.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       LEER-PARAMETROS.
+          OPEN INPUT ARCHPARAM.
+          READ ARCHPARAM.
+          MOVE PAR-FECHA-CORTE TO WS-FECHA-CORTE.
+          CLOSE ARCHPARAM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+      *   Browses TIM in key order; a record dated before the cutoff
+      *   is copied to history and removed from the live file.
+       ARCHIVAR-TIMES.
+          MOVE LOW-VALUES TO TIM-NFC.
+          START TIM KEY IS NOT LESS THAN TIM-NFC
+             INVALID KEY SET EOF-TIMES TO TRUE
+          END-START.
+          PERFORM UNTIL EOF-TIMES
+             READ TIM NEXT RECORD
+                AT END SET EOF-TIMES TO TRUE
+             END-READ
+             IF NOT EOF-TIMES
+                COMPUTE WS-TIM-FECHA-NUM = TIM-ANIO * 10000
+                   + TIM-MES * 100 + TIM-DIA
+                IF WS-TIM-FECHA-NUM < WS-FECHA-CORTE
+                   MOVE REG-TIMES TO REG-TIMESHIST
+                   WRITE REG-TIMESHIST
+                   DELETE TIM RECORD
+                   ADD 1 TO CONTADOR-TIM-ARCH
+                END-IF
+             END-IF
+          END-PERFORM.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       CERRAR-ARCHIVOS.
+          CLOSE TIM, TIMESHIST.
+       END PROGRAM ArchivePurgeTimes.
