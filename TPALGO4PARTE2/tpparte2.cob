@@ -25,14 +25,38 @@
                               ACCESS MODE IS SEQUENTIAL
                               RECORD KEY TAR-SVD
                               FILE STATUS IS FS-TAR.
+        SELECT SRTHIST        ASSIGN TO DISK
+                              ORGANIZATION IS INDEXED
+                              ACCESS MODE IS SEQUENTIAL
+                              RECORD KEY SRT-NCV
+                              FILE STATUS IS FS-SRTHIST.
         SELECT PARAMETROS    ASSIGN TO DISK
                             ORGANIZATION IS LINE SEQUENTIAL
                             FILE STATUS IS PARAM-ESTADO.
         SELECT ARCH-ORDENAR    ASSIGN TO DISK
                                FILE STATUS IS FS-ARCH-ORDENAR.
 
+        SELECT RECHAZOS       ASSIGN TO DISK
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS IS FS-RECHAZOS.
+
+        SELECT CSV-FACTURACION ASSIGN TO DISK
+                              ORGANIZATION IS LINE SEQUENTIAL
+                              FILE STATUS IS FS-CSV.
 
         SELECT LISTADO ASSIGN TO PRINTER "LISTADOdelSORT.DAT".
+
+        SELECT FACTURAS ASSIGN TO PRINTER "FACTURAS.DAT".
+
+        SELECT UTILIZACION ASSIGN TO PRINTER "UTILIZACION.DAT".
+
+        SELECT HISTORIAL ASSIGN TO PRINTER "HISTORIALTARIFAS.DAT".
+
+      *   Lines-per-page for LISTADO - one place to change printer
+      *   stock instead of hunting hardcoded thresholds.
+        SELECT PAGINACION    ASSIGN TO DISK
+                            ORGANIZATION IS LINE SEQUENTIAL
+                            FILE STATUS IS FS-PAGINACION.
        DATA DIVISION.
        FILE SECTION.
 
@@ -67,6 +91,10 @@
           03 EMP-DIRE        PIC X(20).
           03 EMP-TEL        PIC X(20).
           03 EMP-CUIT    PIC 9(11).
+      *   Tope de horas mensuales contratadas - cero significa que la
+      *   empresa no tiene un contrato de horas fijas y por lo tanto
+      *   no se controla ningun limite para ella.
+          03 EMP-LIMITE-HORAS PIC 9(4)V99.
 
        FD TARIFAS     LABEL RECORD IS STANDARD
                       VALUE OF FILE-ID IS "TARind2.DAT".
@@ -76,12 +104,30 @@
               05 TAR-VIG-DES PIC 9(8).
           03 TAR-TARIFA        PIC 9(5)V99.
 
+      *   Historial de categoria SRT por consultor - cuando un
+      *   consultor cambia de categoria a mitad de un periodo, cada
+      *   dia de TIM se factura con la categoria vigente en su propia
+      *   fecha en lugar de la categoria actual del consultor.
+       FD SRTHIST     LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "SRTHISTind2.DAT".
+       01 REG-SRTHIST.
+           03 SRT-NCV.
+               05 SRT-CONS-NUMERO PIC X(5).
+               05 SRT-VIG-DESDE PIC 9(8).
+           03 SRT-CATEGORIA PIC X(2).
+
        FD PARAMETROS     LABEL RECORD IS STANDARD
                       VALUE OF FILE-ID IS "PARAMETROS.DAT".
+      *   Now one record per CUIT range, instead of a single range.
        01 REG-PARAM.
            03 PAR-CUIT-DESDE PIC 9(11).
            03 PAR-CUIT-HASTA PIC 9(11).
 
+       FD PAGINACION     LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "PAGINACION.DAT".
+       01 REG-PAGINACION.
+           03 PAR-LINEAS-POR-HOJA PIC 9(3).
+
        SD ARCH-ORDENAR DATA RECORD IS REG-ORDENAR.
        01 REG-ORDENAR.
            03 ORD-EMP-RAZON    PIC X(25).
@@ -95,9 +141,34 @@
            03 ORD-HORAS PIC 9(2)V99.
            03 ORD-IMPORTE PIC 9(7)V99.
 
+       FD RECHAZOS     LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "RECHAZOS.DAT".
+       01 REG-RECHAZO.
+           03 RECH-TIPO PIC X(15).
+           03 RECH-CLAVE PIC X(11).
+           03 RECH-MOTIVO PIC X(40).
+
+      *   Mismo detalle que LISTADOdelSORT.DAT pero en CSV, para
+      *   importar directo al sistema de contabilidad.
+       FD CSV-FACTURACION     LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "FACTURACION.CSV".
+       01 LINEA-CSV PIC X(80).
+
        FD LISTADO     LABEL RECORD OMITTED.
        01 LINEA-LISTADO PIC X(70).
 
+       FD FACTURAS     LABEL RECORD OMITTED.
+      *   FACTURA-TOTAL es 71 bytes (20+20+11+20) - un byte mas larga
+      *   que las demas lineas de factura - asi que LINEA-FACTURA
+      *   tiene que ser al menos igual de ancha para no truncarla.
+       01 LINEA-FACTURA PIC X(71).
+
+       FD UTILIZACION     LABEL RECORD OMITTED.
+       01 LINEA-UTIL PIC X(70).
+
+       FD HISTORIAL     LABEL RECORD OMITTED.
+       01 LINEA-HIST PIC X(70).
+
        WORKING-STORAGE SECTION.
        77 PARAM-ESTADO PIC XX.
        01 FS-TIMES PIC XX.
@@ -116,12 +187,38 @@
            88 OK-TAR VALUE '00'.
            88 NO-TAR VALUE '23'.
            88 EOF-TAR VALUE '10'.
+       01 FS-SRTHIST PIC XX.
+           88 OK-SRTHIST VALUE '00'.
+           88 NO-SRTHIST VALUE '23'.
+           88 EOF-SRTHIST VALUE '10'.
        01 FS-ARCH-ORDENAR PIC XX.
            88 OK-ORD VALUE '00'.
            88 NO-ORD VALUE '23'.
            88 EOF-ORD VALUE '10'.
        01 EOF-ARCH-ORD PIC XX.
            88 EOF-ARCH-ORDENAR VALUE 'SI'.
+       01 EOF-PARAM-SW PIC XX VALUE 'NO'.
+           88 FIN-PARAM VALUE 'SI'.
+       01 FS-RECHAZOS PIC XX.
+       01 FS-CSV PIC XX.
+
+       01 TIM-MULTIPLICADOR PIC 9V99 VALUE 1.00.
+
+       01 CONSULTOR-VALIDO PIC X VALUE 'S'.
+           88 CONSULTOR-OK VALUE 'S'.
+           88 CONSULTOR-ERROR VALUE 'N'.
+       01 EMPRESA-VALIDA PIC X VALUE 'S'.
+           88 EMPRESA-OK VALUE 'S'.
+           88 EMPRESA-ERROR VALUE 'N'.
+
+       01 TABLA-PARAMETROS.
+           03 PARAM-ELEMENT OCCURS 20 TIMES INDEXED BY IX-PARAM.
+               05 TAB-CUIT-DESDE PIC 9(11).
+               05 TAB-CUIT-HASTA PIC 9(11).
+       01 CANT-PARAM PIC 9(3) VALUE 0.
+       01 CUIT-EN-RANGO PIC X VALUE 'N'.
+           88 CUIT-VALIDO VALUE 'S'.
+           88 CUIT-INVALIDO VALUE 'N'.
 
        01 REG-RELEASE.
            03 REG-RELEASE-EMP-RAZON PIC X(25).
@@ -218,8 +315,158 @@
            03 DATO-TOTAL-GRAL-IMPORTE PIC ZZZZZZZZ.99.
            03 FILLER PIC X(3) VALUE SPACES.
            03 AUX-TOTAL-GRAL-IMPORTE PIC 9(8)V99.
+       01 LIMITE-HORAS-EMPRESA-ACT PIC 9(4)V99 VALUE ZERO.
+       01 LINEA-ALERTA-LIMITE.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FILLER PIC X(45) VALUE
+              'ALERTA: TOTAL EXCEDE EL LIMITE CONTRATADO DE'.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 ALERTA-LIMITE-HORAS PIC ZZZZ9.99.
+           03 FILLER PIC X(3) VALUE ' HS'.
+           03 FILLER PIC X(13) VALUE SPACES.
+
+      *   Detalle de facturacion en CSV, con las mismas columnas que
+      *   el detalle impreso en LISTADOdelSORT.DAT.
+       01 ENCABEZADO-CSV.
+           03 FILLER PIC X(80) VALUE
+              "EMPRESA,CUIT,CONSULTOR,FECHA,HORAS,IMPORTE".
+       01 LINEA-DET-CSV.
+           03 CSV-EMP-RAZON PIC X(25).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-EMP-CUIT PIC 9(11).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-CONS-NUMERO PIC X(5).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-FECHA.
+               05 CSV-ANIO PIC 9(4).
+               05 FILLER PIC X VALUE '-'.
+               05 CSV-MES PIC 9(2).
+               05 FILLER PIC X VALUE '-'.
+               05 CSV-DIA PIC 9(2).
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-HORAS PIC 9(2).99.
+           03 FILLER PIC X(1) VALUE ','.
+           03 CSV-IMPORTE PIC 9(7).99.
+           03 FILLER PIC X(9) VALUE SPACES.
+
+       01 NRO-FACTURA PIC 9(6) VALUE 0.
+       01 FACTURA-SEPARADOR.
+           03 FILLER PIC X(70) VALUE ALL "=".
+       01 FACTURA-VACIA.
+           03 FILLER PIC X(70) VALUE SPACES.
+       01 FACTURA-ENCABEZADO.
+           03 FILLER PIC X(9) VALUE "FACTURA #".
+           03 FACT-NRO PIC 9(6).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FILLER PIC X(9) VALUE "EMPRESA: ".
+           03 FACT-EMPRESA PIC X(25).
+           03 FILLER PIC X(18) VALUE SPACES.
+       01 FACTURA-CUIT-LINEA.
+           03 FILLER PIC X(6) VALUE "CUIT: ".
+           03 FACT-CUIT PIC 9(11).
+           03 FILLER PIC X(53) VALUE SPACES.
+       01 FACTURA-DETALLE.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 FACT-DET-FECHA.
+               05 FACT-DET-DIA PIC 9(2).
+               05 FILLER PIC X VALUE '/'.
+               05 FACT-DET-MES PIC 9(2).
+               05 FILLER PIC X VALUE '/'.
+               05 FACT-DET-ANIO PIC 9(4).
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FACT-DET-CONSULTOR PIC X(25).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 FACT-DET-HORAS PIC ZZ.99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 FACT-DET-IMPORTE PIC ZZZZZZ9.99.
+           03 FILLER PIC X(11) VALUE SPACES.
+       01 FACTURA-TOTAL.
+           03 FILLER PIC X(20) VALUE "TOTAL A PAGAR:      ".
+           03 FILLER PIC X(20) VALUE SPACES.
+           03 FACT-TOTAL-IMPORTE PIC ZZZZZZZ9.99.
+           03 FILLER PIC X(20) VALUE SPACES.
+
+      *   Horas totales por consultor a lo largo de toda la corrida,
+      *   acumuladas a medida que se arma ARCH-ORDENAR, sin importar
+      *   para que empresa haya trabajado cada dia.
+       01 CANT-UTIL PIC 9(3) VALUE 0.
+       01 TABLA-UTILIZACION.
+           03 UTIL-ELEMENT OCCURS 50 TIMES INDEXED BY IX-UTIL.
+               05 UTIL-CONS-NRO PIC X(5).
+               05 UTIL-CONS-NOMBRE PIC X(25).
+               05 UTIL-HORAS PIC 9(5)V99 VALUE ZERO.
+       01 UTIL-ENCONTRADO PIC X VALUE 'N'.
+           88 UTIL-OK VALUE 'S'.
+           88 UTIL-NOTFOUND VALUE 'N'.
+       01 HORAS-STD-MES PIC 9(3)V99 VALUE 160.00.
+
+      *   Limite diario/semanal de horas facturables por consultor -
+      *   lo que exceda el limite se recorta y queda asentado en
+      *   RECHAZOS en lugar de facturarse.
+       01 HORAS-LIMITE-DIARIO PIC 9(2)V99 VALUE 12.00.
+       01 HORAS-LIMITE-SEMANAL PIC 9(3)V99 VALUE 60.00.
+       01 HORAS-A-FACTURAR PIC 9(2)V99.
+       01 ACUM-HORAS-DIA PIC 9(3)V99 VALUE ZERO.
+       01 ACUM-HORAS-SEMANA PIC 9(3)V99 VALUE ZERO.
+       01 FECHA-DIA-ANT PIC 9(8) VALUE ZERO.
+       01 WS-FECHA-NUM PIC 9(8).
+       01 SEMANA-ANT PIC 9(9) VALUE ZERO.
+       01 SEMANA-ACTUAL PIC 9(9).
+
+       01 ENCABEZADO-UTIL.
+           03 FILLER PIC X(70) VALUE
+              "REPORTE DE UTILIZACION DE CONSULTORES".
+       01 DETALLE-UTIL.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 DET-UTIL-NRO PIC X(5).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 DET-UTIL-NOMBRE PIC X(25).
+           03 FILLER PIC X(2) VALUE SPACES.
+           03 DET-UTIL-HORAS PIC ZZZZ9.99.
+           03 FILLER PIC X(3) VALUE SPACES.
+           03 DET-UTIL-PORC PIC ZZ9.99.
+           03 FILLER PIC X(1) VALUE "%".
+           03 FILLER PIC X(17) VALUE SPACES.
+
+      *   Historial de cambios de tarifa por categoria SRT - TARIFAS
+      *   ya viene ordenada por SRT y, dentro de cada SRT, por fecha
+      *   de vigencia, asi que un acumulador simple alcanza para
+      *   calcular la variacion contra la tarifa anterior de la
+      *   misma categoria.
+       01 SRT-ANT-HIST PIC X(2) VALUE SPACES.
+       01 TARIFA-ANT-HIST PIC 9(5)V99 VALUE ZERO.
+
+       01 ENCABEZADO-HIST.
+           03 FILLER PIC X(70) VALUE
+              "HISTORIAL DE TARIFAS POR CATEGORIA".
+       01 DETALLE-HIST.
+           03 FILLER PIC X(1) VALUE SPACES.
+           03 DET-HIST-SRT PIC X(2).
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 DET-HIST-VIG-DESDE.
+               05 DET-HIST-ANIO PIC 9(4).
+               05 FILLER PIC X VALUE '/'.
+               05 DET-HIST-MES PIC 9(2).
+               05 FILLER PIC X VALUE '/'.
+               05 DET-HIST-DIA PIC 9(2).
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 DET-HIST-TARIFA PIC ZZZZ9.99.
+           03 FILLER PIC X(4) VALUE SPACES.
+           03 DET-HIST-VAR PIC +ZZ9.99.
+           03 FILLER PIC X(2) VALUE "%".
+           03 FILLER PIC X(31) VALUE SPACES.
 
        01 LINEA-A-ESCRIBIR PIC 9(2) VALUE 1.
+
+      *   Lineas por hoja, leidas de PAGINACION.DAT - las dos marcas
+      *   de reserva son para no partir un bloque de 2 o 3 lineas
+      *   entre el pie de una hoja y el encabezado de la siguiente.
+       01 FS-PAGINACION PIC XX.
+       01 WS-LINEAS-POR-HOJA    PIC 9(3) VALUE 60.
+       01 WS-LINEA-RESERVA-3    PIC 9(3) VALUE 57.
+       01 WS-LINEA-RESERVA-2    PIC 9(3) VALUE 58.
+       01 WS-LINEA-TOPE-HOJA    PIC 9(3) VALUE 61.
+
        01  WS-CURRENT-DATE-FIELDS.
            05  WS-CURRENT-DATE.
                10 WS-CURRENT-YEAR     PIC X(04).
@@ -241,14 +488,15 @@
                                  ASCENDING KEY ORD-CONS-NOMBRE
                               INPUT PROCEDURE IS ENTRADA
                               OUTPUT PROCEDURE IS SALIDA.
+            PERFORM IMPRIMIR-UTILIZACION.
+            PERFORM IMPRIMIR-HISTORIAL-TARIFAS.
             STOP RUN.
        ENTRADA SECTION.
       ******************************************************************
        ARMAR-ENTRADA.
         PERFORM INICIO-ENTRADA.
-        PERFORM LEER-PARAMETROS.
-        PERFORM LEER-TIMES UNTIL (PAR-CUIT-HASTA >= TIM-CUIT
-             AND TIM-CUIT >= PAR-CUIT-DESDE) OR EOF-TIM.
+        PERFORM LEER-PARAMETROS UNTIL FIN-PARAM.
+        PERFORM LEER-TIMES-VALIDO.
         PERFORM PROCESO-TIMES UNTIL FS-TIMES EQUAL '10'.
         PERFORM FIN-ENTRADA.
       ******************************************************************
@@ -273,6 +521,7 @@
          OPEN INPUT CONSULTORES.
          OPEN INPUT EMPRESAS.
          OPEN INPUT PARAMETROS.
+         OPEN OUTPUT RECHAZOS.
       *   OPEN INPUT TARIFAS.
       ******************************************************************
        FIN-ENTRADA.
@@ -281,15 +530,44 @@
          CLOSE EMPRESAS.
          CLOSE PARAMETROS.
          CLOSE TARIFAS.
+         CLOSE RECHAZOS.
       ******************************************************************
        LEER-PARAMETROS.
-         READ PARAMETROS.
+         READ PARAMETROS
+             AT END MOVE 'SI' TO EOF-PARAM-SW
+         END-READ.
+         IF NOT FIN-PARAM AND CANT-PARAM < 20
+             ADD 1 TO CANT-PARAM
+             MOVE PAR-CUIT-DESDE TO TAB-CUIT-DESDE (CANT-PARAM)
+             MOVE PAR-CUIT-HASTA TO TAB-CUIT-HASTA (CANT-PARAM)
+         END-IF.
+      ******************************************************************
+       VALIDAR-CUIT.
+         SET CUIT-INVALIDO TO TRUE.
+         PERFORM VARYING IX-PARAM FROM 1 BY 1
+             UNTIL IX-PARAM > CANT-PARAM
+             IF TIM-CUIT >= TAB-CUIT-DESDE (IX-PARAM)
+                 AND TIM-CUIT <= TAB-CUIT-HASTA (IX-PARAM)
+                 SET CUIT-VALIDO TO TRUE
+             END-IF
+         END-PERFORM.
+      ******************************************************************
+       LEER-TIMES-VALIDO.
+         PERFORM LEER-TIMES.
+         PERFORM VALIDAR-CUIT.
+         PERFORM UNTIL CUIT-VALIDO OR EOF-TIM
+             PERFORM LEER-TIMES
+             PERFORM VALIDAR-CUIT
+         END-PERFORM.
       ******************************************************************
        LEER-TIMES.
          READ TIM RECORD.
       ******************************************************************
        LEER-TARIFAS.
          READ TARIFAS RECORD.
+      ******************************************************************
+       LEER-SRTHIST.
+         READ SRTHIST RECORD.
       ******************************************************************
        LEER-ORDENADO.
          RETURN ARCH-ORDENAR AT END MOVE "SI" TO EOF-ARCH-ORD.
@@ -299,38 +577,108 @@
       ******************************************************************
        PROCESO-TIMES.
          MOVE TIM-NUMERO TO CONS-ANT.
+         MOVE 0 TO ACUM-HORAS-DIA.
+         MOVE 0 TO ACUM-HORAS-SEMANA.
+         MOVE 0 TO FECHA-DIA-ANT.
+         MOVE 0 TO SEMANA-ANT.
          PERFORM BUSQUEDA-CON-CONSULTOR.
          PERFORM PROCESO-CONS UNTIL FS-TIMES EQUAL '10'
              OR CONS-ANT NOT EQUAL TIM-NUMERO.
       ******************************************************************
        PROCESO-CONS.
          PERFORM BUSQUEDA-EN-EMPRESAS.
-         MOVE TIM-HORAS TO REG-RELEASE-TIM-HORAS.
-         MOVE TIM-CUIT TO REG-RELEASE-EMP-CUIT.
-         MOVE TIM-NUMERO TO REG-RELEASE-CONS-NRO.
-         MOVE TIM-FECHA TO REG-RELEASE-TIM-FECHA.
-         PERFORM BUSQUEDA-EN-TARIFAS.
-         RELEASE REG-ORDENAR FROM REG-RELEASE.
-         MOVE 0 TO TIM-CUIT.
-         PERFORM LEER-TIMES UNTIL (PAR-CUIT-HASTA >= TIM-CUIT
-             AND TIM-CUIT >= PAR-CUIT-DESDE)OR EOF-TIM.
+         IF CONSULTOR-OK AND EMPRESA-OK
+             PERFORM APLICAR-LIMITE-HORAS
+             IF HORAS-A-FACTURAR > ZERO
+                 MOVE HORAS-A-FACTURAR TO REG-RELEASE-TIM-HORAS
+                 MOVE TIM-CUIT TO REG-RELEASE-EMP-CUIT
+                 MOVE TIM-NUMERO TO REG-RELEASE-CONS-NRO
+                 MOVE TIM-FECHA TO REG-RELEASE-TIM-FECHA
+                 PERFORM BUSQUEDA-EN-SRTHIST
+                 PERFORM BUSQUEDA-EN-TARIFAS
+                 PERFORM ACUMULAR-UTILIZACION
+                 RELEASE REG-ORDENAR FROM REG-RELEASE
+             END-IF
+         END-IF.
+         PERFORM LEER-TIMES-VALIDO.
+      ******************************************************************
+      *   El limite diario se reinicia cuando cambia TIM-FECHA y el
+      *   semanal cuando cambia de semana calendario (dia juliano / 7);
+      *   ambos acumuladores quedan siempre por debajo de su limite,
+      *   asi que nunca hace falta corregir un resultado negativo.
+       APLICAR-LIMITE-HORAS.
+         IF TIM-FECHA NOT EQUAL FECHA-DIA-ANT
+             MOVE 0 TO ACUM-HORAS-DIA
+             MOVE TIM-FECHA TO FECHA-DIA-ANT
+         END-IF.
+         MOVE TIM-FECHA TO WS-FECHA-NUM.
+         COMPUTE SEMANA-ACTUAL =
+                 FUNCTION INTEGER-OF-DATE(WS-FECHA-NUM) / 7.
+         IF SEMANA-ACTUAL NOT EQUAL SEMANA-ANT
+             MOVE 0 TO ACUM-HORAS-SEMANA
+             MOVE SEMANA-ACTUAL TO SEMANA-ANT
+         END-IF.
+         MOVE TIM-HORAS TO HORAS-A-FACTURAR.
+         IF ACUM-HORAS-DIA + HORAS-A-FACTURAR > HORAS-LIMITE-DIARIO
+             COMPUTE HORAS-A-FACTURAR =
+                     HORAS-LIMITE-DIARIO - ACUM-HORAS-DIA
+         END-IF.
+         IF ACUM-HORAS-SEMANA + HORAS-A-FACTURAR > HORAS-LIMITE-SEMANAL
+             COMPUTE HORAS-A-FACTURAR =
+                     HORAS-LIMITE-SEMANAL - ACUM-HORAS-SEMANA
+         END-IF.
+         ADD HORAS-A-FACTURAR TO ACUM-HORAS-DIA.
+         ADD HORAS-A-FACTURAR TO ACUM-HORAS-SEMANA.
+         IF HORAS-A-FACTURAR NOT EQUAL TIM-HORAS
+             MOVE "LIMITE HORAS" TO RECH-TIPO
+             MOVE TIM-NUMERO TO RECH-CLAVE
+             MOVE "Horas recortadas por limite diario/semanal"
+                 TO RECH-MOTIVO
+             WRITE REG-RECHAZO
+         END-IF.
       ******************************************************************
        BUSQUEDA-CON-CONSULTOR.
+         SET CONSULTOR-OK TO TRUE.
          MOVE CONS-ANT TO CONS-NUMERO.
          READ CONSULTORES RECORD.
          IF OK-CONS THEN
              MOVE CONS-NOMBRE TO REG-RELEASE-CONS-NOMBRE
              MOVE CONS-SRT TO CATEGORIA-SRT
          ELSE
-             DISPLAY "ERROR BUSQUEDA CON CONSULTOR".
+             SET CONSULTOR-ERROR TO TRUE
+             MOVE "CONSULTOR" TO RECH-TIPO
+             MOVE CONS-ANT TO RECH-CLAVE
+             MOVE "Consultor no encontrado" TO RECH-MOTIVO
+             WRITE REG-RECHAZO.
       ******************************************************************
        BUSQUEDA-EN-EMPRESAS.
+         SET EMPRESA-OK TO TRUE.
          MOVE TIM-CUIT TO EMP-CUIT.
          READ EMPRESAS RECORD KEY IS EMP-CUIT.
          IF OK-EMP THEN
              MOVE EMP-RAZON TO REG-RELEASE-EMP-RAZON
          ELSE
-             DISPLAY "ERROR BUSQUEDA EN EMPRESAS".
+             SET EMPRESA-ERROR TO TRUE
+             MOVE "EMPRESA" TO RECH-TIPO
+             MOVE TIM-CUIT TO RECH-CLAVE
+             MOVE "Empresa no encontrada" TO RECH-MOTIVO
+             WRITE REG-RECHAZO.
+      ******************************************************************
+      *   SRTHIST viene ordenado por consultor y, dentro de cada
+      *   consultor, por fecha de vigencia - se busca el ultimo cambio
+      *   de categoria cuya vigencia no sea posterior a este TIM. Si
+      *   el consultor no tiene historial cargado, se factura con la
+      *   categoria de CONSULTORES que ya trae CATEGORIA-SRT.
+       BUSQUEDA-EN-SRTHIST.
+         OPEN INPUT SRTHIST.
+         PERFORM LEER-SRTHIST
+             UNTIL SRT-CONS-NUMERO EQUAL CONS-ANT OR EOF-SRTHIST.
+         PERFORM UNTIL SRT-VIG-DESDE > TIM-FECHA
+             OR SRT-CONS-NUMERO <> CONS-ANT OR EOF-SRTHIST
+             MOVE SRT-CATEGORIA TO CATEGORIA-SRT
+             PERFORM LEER-SRTHIST
+         END-PERFORM.
+         CLOSE SRTHIST.
       ******************************************************************
        BUSQUEDA-EN-TARIFAS.
       *   MOVE 15.00 TO REG-RELEASE-IMPORTE.
@@ -341,29 +689,102 @@
              MOVE REG-TARIFAS TO TARIFA-ANT
              PERFORM LEER-TARIFAS
          END-PERFORM.
+         PERFORM OBTENER-MULTIPLICADOR.
          COMPUTE REG-RELEASE-IMPORTE = REG-RELEASE-TIM-HORAS
-         * ANT-TARIFA.
+         * ANT-TARIFA * TIM-MULTIPLICADOR.
          DISPLAY REG-RELEASE-TIM-HORAS," // ", ANT-TARIFA
          , " // ", REG-RELEASE-IMPORTE.
          CLOSE TARIFAS.
+      ******************************************************************
+       ACUMULAR-UTILIZACION.
+         SET UTIL-NOTFOUND TO TRUE.
+         PERFORM VARYING IX-UTIL FROM 1 BY 1 UNTIL IX-UTIL > CANT-UTIL
+             IF UTIL-CONS-NRO (IX-UTIL) EQUAL TIM-NUMERO
+                 SET UTIL-OK TO TRUE
+                 ADD HORAS-A-FACTURAR TO UTIL-HORAS (IX-UTIL)
+             END-IF
+         END-PERFORM.
+         IF UTIL-NOTFOUND AND CANT-UTIL < 50
+             ADD 1 TO CANT-UTIL
+             MOVE TIM-NUMERO TO UTIL-CONS-NRO (CANT-UTIL)
+             MOVE REG-RELEASE-CONS-NOMBRE
+                 TO UTIL-CONS-NOMBRE (CANT-UTIL)
+             MOVE HORAS-A-FACTURAR TO UTIL-HORAS (CANT-UTIL)
+         END-IF.
+      ******************************************************************
+      *   TIM-TAREA carries the kind of hours worked on this entry -
+      *   overtime and holiday hours bill at a premium over the base
+      *   TARIFAS rate; anything else bills at the plain rate.
+       OBTENER-MULTIPLICADOR.
+         EVALUATE TIM-TAREA
+             WHEN "HEXT"
+                 MOVE 1.50 TO TIM-MULTIPLICADOR
+             WHEN "FERI"
+                 MOVE 2.00 TO TIM-MULTIPLICADOR
+             WHEN OTHER
+                 MOVE 1.00 TO TIM-MULTIPLICADOR
+         END-EVALUATE.
       ******************************************************************
       *********************  METODOS DE SALIDA  ************************
       ******************************************************************
        INICIO-SALIDA.
          OPEN OUTPUT LISTADO.
+         OPEN OUTPUT FACTURAS.
+         OPEN INPUT EMPRESAS.
+         OPEN OUTPUT CSV-FACTURACION.
+         WRITE LINEA-CSV FROM ENCABEZADO-CSV.
+         PERFORM CARGAR-PAGINACION.
+      ******************************************************************
+      *   Si no esta configurado PAGINACION.DAT se sigue imprimiendo
+      *   a 60 lineas por hoja, como siempre.
+       CARGAR-PAGINACION.
+         OPEN INPUT PAGINACION.
+         IF FS-PAGINACION EQUAL '00'
+             READ PAGINACION
+                 AT END CONTINUE
+             END-READ
+             IF FS-PAGINACION EQUAL '00'
+                 MOVE PAR-LINEAS-POR-HOJA TO WS-LINEAS-POR-HOJA
+             END-IF
+             CLOSE PAGINACION
+         END-IF.
+         COMPUTE WS-LINEA-RESERVA-3 = WS-LINEAS-POR-HOJA - 3.
+         COMPUTE WS-LINEA-RESERVA-2 = WS-LINEAS-POR-HOJA - 2.
+         COMPUTE WS-LINEA-TOPE-HOJA = WS-LINEAS-POR-HOJA + 1.
       ******************************************************************
        FIN-SALIDA.
          CLOSE LISTADO.
+         CLOSE FACTURAS.
+         CLOSE EMPRESAS.
+         CLOSE CSV-FACTURACION.
       ******************************************************************
        PROCESO-ARCH-ORDENAR.
          MOVE 1 TO LINEA-A-ESCRIBIR.
          MOVE ORD-EMP-RAZON TO EMP-ANT.
          MOVE ORD-EMP-RAZON TO DATO-EMPRESA-NOMBRE.
          MOVE ORD-EMP-CUIT TO DATO-EMPRESA-CUIT.
+         MOVE ORD-EMP-CUIT TO EMP-CUIT.
+         READ EMPRESAS RECORD KEY IS EMP-CUIT.
+         IF OK-EMP
+             MOVE EMP-LIMITE-HORAS TO LIMITE-HORAS-EMPRESA-ACT
+         ELSE
+             MOVE 0 TO LIMITE-HORAS-EMPRESA-ACT
+         END-IF.
          WRITE LINEA-LISTADO FROM PRIMER-DATO-EMPRESA.
          WRITE LINEA-LISTADO FROM SEGUNDO-DATO-EMPRESA.
          WRITE LINEA-LISTADO FROM LINEA-VACIA.
          ADD 3 TO LINEA-A-ESCRIBIR.
+
+      *   Una factura por empresa, con el mismo agrupamiento que ya
+      *   usa el listado del sort.
+         ADD 1 TO NRO-FACTURA.
+         MOVE NRO-FACTURA TO FACT-NRO.
+         MOVE ORD-EMP-RAZON TO FACT-EMPRESA.
+         MOVE ORD-EMP-CUIT TO FACT-CUIT.
+         WRITE LINEA-FACTURA FROM FACTURA-SEPARADOR.
+         WRITE LINEA-FACTURA FROM FACTURA-ENCABEZADO.
+         WRITE LINEA-FACTURA FROM FACTURA-CUIT-LINEA.
+         WRITE LINEA-FACTURA FROM FACTURA-VACIA.
       *   PERFORM UNTIL LINEA-A-ESCRIBIR EQUAL 55
       *       WRITE LINEA-LISTADO FROM LINEA-VACIA
       *       ADD 1 TO LINEA-A-ESCRIBIR
@@ -375,18 +796,34 @@
              OR EMP-ANT NOT EQUAL ORD-EMP-RAZON.
          COMPUTE AUX-TOTAL-GRAL-IMPORTE = AUX-TOTAL-GRAL-IMPORTE
          + AUX-TOTAL-POR-EMP-IMPORTE.
-         IF LINEA-A-ESCRIBIR > 60 THEN PERFORM SALTO-DE-PAGINA.
+         IF LINEA-A-ESCRIBIR > WS-LINEAS-POR-HOJA
+             PERFORM SALTO-DE-PAGINA
+         END-IF.
          MOVE AUX-TOTAL-POR-EMP-HORAS TO DATO-TOTAL-POR-EMP-HORAS.
          MOVE AUX-TOTAL-POR-EMP-IMPORTE TO DATO-TOTAL-POR-EMP-IMPORTE.
          WRITE LINEA-LISTADO FROM LINEA-TOTAL-POR-EMPRESA.
          ADD 1 TO LINEA-A-ESCRIBIR.
+         IF LIMITE-HORAS-EMPRESA-ACT > ZERO
+             AND AUX-TOTAL-POR-EMP-HORAS > LIMITE-HORAS-EMPRESA-ACT
+             IF LINEA-A-ESCRIBIR > WS-LINEAS-POR-HOJA
+                 PERFORM SALTO-DE-PAGINA
+             END-IF
+             MOVE LIMITE-HORAS-EMPRESA-ACT TO ALERTA-LIMITE-HORAS
+             WRITE LINEA-LISTADO FROM LINEA-ALERTA-LIMITE
+             ADD 1 TO LINEA-A-ESCRIBIR
+         END-IF.
          PERFORM SALTO-DE-PAGINA.
+         MOVE AUX-TOTAL-POR-EMP-IMPORTE TO FACT-TOTAL-IMPORTE.
+         WRITE LINEA-FACTURA FROM FACTURA-TOTAL.
+         WRITE LINEA-FACTURA FROM FACTURA-VACIA.
       ******************************************************************
        PROCESO-POR-CUIT.
          MOVE 0 TO AUX-TOTAL-POR-FECHA-HORAS.
          MOVE 0 TO AUX-TOTAL-POR-FECHA-IMPORTE.
          MOVE ORD-TIM-FECHA TO FECHA-ANT.
-         IF LINEA-A-ESCRIBIR > 57 THEN PERFORM SALTO-DE-PAGINA.
+         IF LINEA-A-ESCRIBIR > WS-LINEA-RESERVA-3
+             PERFORM SALTO-DE-PAGINA
+         END-IF.
          WRITE LINEA-LISTADO FROM BARRA.
          WRITE LINEA-LISTADO FROM ENCABEZADO-TABLA.
          WRITE LINEA-LISTADO FROM BARRA.
@@ -398,7 +835,9 @@
          + AUX-TOTAL-POR-FECHA-HORAS.
          COMPUTE AUX-TOTAL-POR-EMP-IMPORTE = AUX-TOTAL-POR-EMP-IMPORTE
          + AUX-TOTAL-POR-FECHA-IMPORTE.
-         IF LINEA-A-ESCRIBIR > 58 THEN PERFORM SALTO-DE-PAGINA.
+         IF LINEA-A-ESCRIBIR > WS-LINEA-RESERVA-2
+             PERFORM SALTO-DE-PAGINA
+         END-IF.
          WRITE LINEA-LISTADO FROM BARRA-TOTAL.
          MOVE AUX-TOTAL-POR-FECHA-HORAS TO DATO-TOTAL-POR-FECHA-HORAS.
          MOVE AUX-TOTAL-POR-FECHA-IMPORTE
@@ -416,13 +855,30 @@
          MOVE ORD-IMPORTE TO ORD-IMP.
          DISPLAY ORD-IMPORTE," ",ORD-IMP.
          DISPLAY LINEA-ORD.
-         IF LINEA-A-ESCRIBIR > 60 THEN PERFORM SALTO-DE-PAGINA.
+         IF LINEA-A-ESCRIBIR > WS-LINEAS-POR-HOJA
+             PERFORM SALTO-DE-PAGINA
+         END-IF.
          WRITE LINEA-LISTADO FROM LINEA-ORD.
          ADD 1 TO LINEA-A-ESCRIBIR.
+         MOVE ORD-DIA TO FACT-DET-DIA.
+         MOVE ORD-MES TO FACT-DET-MES.
+         MOVE ORD-ANIO TO FACT-DET-ANIO.
+         MOVE ORD-NOMBRE TO FACT-DET-CONSULTOR.
+         MOVE ORD-HS TO FACT-DET-HORAS.
+         MOVE ORD-IMP TO FACT-DET-IMPORTE.
+         WRITE LINEA-FACTURA FROM FACTURA-DETALLE.
+         MOVE ORD-EMP-RAZON TO CSV-EMP-RAZON.
+         MOVE ORD-EMP-CUIT TO CSV-EMP-CUIT.
+         MOVE ORD-CONS-NUMERO TO CSV-CONS-NUMERO.
+         MOVE ORD-ANIO TO CSV-ANIO.
+         MOVE ORD-MES TO CSV-MES.
+         MOVE ORD-DIA TO CSV-DIA.
+         MOVE ORD-HORAS TO CSV-HORAS.
+         MOVE ORD-IMPORTE TO CSV-IMPORTE.
+         WRITE LINEA-CSV FROM LINEA-DET-CSV.
          COMPUTE AUX-TOTAL-POR-FECHA-HORAS = AUX-TOTAL-POR-FECHA-HORAS
          + ORD-HORAS.
-         COMPUTE AUX-TOTAL-POR-FECHA-IMPORTE =
-         AUX-TOTAL-POR-FECHA-IMPORTE + ORD-IMPORTE.
+         ADD ORD-IMPORTE TO AUX-TOTAL-POR-FECHA-IMPORTE.
          PERFORM LEER-ORDENADO.
       ******************************************************************
        ESCRIBIR-ENCABEZADO.
@@ -438,10 +894,61 @@
       ******************************************************************
        SALTO-DE-PAGINA.
       *  DISPLAY LINEA-A-ESCRIBIR.
-        PERFORM UNTIL LINEA-A-ESCRIBIR EQUAL 61
+        PERFORM UNTIL LINEA-A-ESCRIBIR EQUAL WS-LINEA-TOPE-HOJA
             WRITE LINEA-LISTADO FROM LINEA-VACIA
             ADD 1 TO LINEA-A-ESCRIBIR
         END-PERFORM.
         ADD 1 TO HOJA.
         PERFORM ESCRIBIR-ENCABEZADO.
+      ******************************************************************
+      *   Reporte de horas totales por consultor a lo largo de toda la
+      *   corrida, comparadas contra un mes estandar de HORAS-STD-MES.
+       IMPRIMIR-UTILIZACION.
+        OPEN OUTPUT UTILIZACION.
+        WRITE LINEA-UTIL FROM ENCABEZADO-UTIL.
+        WRITE LINEA-UTIL FROM LINEA-VACIA.
+        PERFORM VARYING IX-UTIL FROM 1 BY 1 UNTIL IX-UTIL > CANT-UTIL
+            PERFORM IMPRIMIR-DETALLE-UTIL
+        END-PERFORM.
+        CLOSE UTILIZACION.
+      ******************************************************************
+       IMPRIMIR-DETALLE-UTIL.
+        MOVE UTIL-CONS-NRO (IX-UTIL) TO DET-UTIL-NRO.
+        MOVE UTIL-CONS-NOMBRE (IX-UTIL) TO DET-UTIL-NOMBRE.
+        MOVE UTIL-HORAS (IX-UTIL) TO DET-UTIL-HORAS.
+        COMPUTE DET-UTIL-PORC ROUNDED =
+                UTIL-HORAS (IX-UTIL) / HORAS-STD-MES * 100.
+        WRITE LINEA-UTIL FROM DETALLE-UTIL.
+      ******************************************************************
+      *   Recorre TARIFAS en su propio orden de clave (SRT, luego
+      *   fecha de vigencia) y va mostrando, para cada tarifa, en
+      *   cuanto vario contra la ultima vigente para la misma
+      *   categoria.
+       IMPRIMIR-HISTORIAL-TARIFAS.
+        OPEN INPUT TARIFAS.
+        OPEN OUTPUT HISTORIAL.
+        WRITE LINEA-HIST FROM ENCABEZADO-HIST.
+        WRITE LINEA-HIST FROM LINEA-VACIA.
+        MOVE SPACES TO SRT-ANT-HIST.
+        MOVE 0 TO TARIFA-ANT-HIST.
+        PERFORM LEER-TARIFAS.
+        PERFORM IMPRIMIR-DETALLE-HIST UNTIL EOF-TAR.
+        CLOSE TARIFAS.
+        CLOSE HISTORIAL.
+      ******************************************************************
+       IMPRIMIR-DETALLE-HIST.
+        MOVE SPACES TO DETALLE-HIST.
+        MOVE TAR-SRT TO DET-HIST-SRT.
+        MOVE TAR-VIG-DES(1:4) TO DET-HIST-ANIO.
+        MOVE TAR-VIG-DES(5:2) TO DET-HIST-MES.
+        MOVE TAR-VIG-DES(7:2) TO DET-HIST-DIA.
+        MOVE TAR-TARIFA TO DET-HIST-TARIFA.
+        IF TAR-SRT EQUAL SRT-ANT-HIST AND TARIFA-ANT-HIST > ZERO
+            COMPUTE DET-HIST-VAR ROUNDED =
+                (TAR-TARIFA - TARIFA-ANT-HIST) / TARIFA-ANT-HIST * 100
+        END-IF.
+        WRITE LINEA-HIST FROM DETALLE-HIST.
+        MOVE TAR-SRT TO SRT-ANT-HIST.
+        MOVE TAR-TARIFA TO TARIFA-ANT-HIST.
+        PERFORM LEER-TARIFAS.
        END PROGRAM TP.
