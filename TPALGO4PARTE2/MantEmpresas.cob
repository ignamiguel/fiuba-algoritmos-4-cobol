@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MantEmpresas.
+      * AUTHOR:  nacho.
+      * Online add/update/inquire maintenance for the company master,
+      * keyed on EMP-EMPRESA - EMPRESAS used to be populated only by a
+      * straight batch load with no key validation at all, so two
+      * companies could be loaded with the same EMP-CUIT. EMP-CUIT is
+      * declared here the same way tpparte2.cob declares it, as a
+      * unique alternate key, so a WRITE against a CUIT already on
+      * file is rejected the same way a duplicate EMP-EMPRESA is.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+          SELECT EMPRESAS ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY EMP-EMPRESA
+                          ALTERNATE RECORD KEY IS EMP-CUIT
+                          FILE STATUS IS FS-EMP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EMPRESAS     LABEL RECORD IS STANDARD
+                      VALUE OF FILE-ID IS "EMPind2.DAT".
+       01 REG-EMPRESAS.
+          03 EMP-EMPRESA    PIC 9(3).
+          03 EMP-RAZON        PIC X(25).
+          03 EMP-DIRE        PIC X(20).
+          03 EMP-TEL        PIC X(20).
+          03 EMP-CUIT    PIC 9(11).
+          03 EMP-LIMITE-HORAS PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01   FS-EMP                PIC X(2).
+          88 EMP-FOUND        VALUE "00".
+          88 EMP-NOTFOUND     VALUE "23".
+          88 EMP-DUPLICADO    VALUE "22".
+
+       01   WS-MENU-OPTION           PIC 9(1) VALUE 0.
+       01   WS-KEEP-GOING            PIC X(1) VALUE "S".
+          88 WS-DONE VALUE "N".
+
+       PROCEDURE DIVISION.
+       Begin.
+          OPEN I-O EMPRESAS.
+          IF NOT EMP-FOUND
+             DISPLAY "** Error abriendo EMPRESAS - status " FS-EMP
+             STOP RUN
+          END-IF.
+
+          PERFORM UNTIL WS-DONE
+             PERFORM Print_Menu
+             ACCEPT WS-MENU-OPTION
+             EVALUATE WS-MENU-OPTION
+                WHEN 1 PERFORM Add_Empresa
+                WHEN 2 PERFORM Update_Empresa
+                WHEN 3 PERFORM Inquire_Empresa
+                WHEN 4 MOVE "N" TO WS-KEEP-GOING
+                WHEN OTHER DISPLAY "Opcion invalida"
+             END-EVALUATE
+          END-PERFORM.
+
+          CLOSE EMPRESAS.
+          STOP RUN.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Print_Menu.
+          DISPLAY "------------------------------------".
+          DISPLAY "Mantenimiento de Empresas".
+          DISPLAY "1 - Alta".
+          DISPLAY "2 - Modificacion".
+          DISPLAY "3 - Consulta".
+          DISPLAY "4 - Salir".
+          DISPLAY "Opcion -> " WITH NO ADVANCING.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Add_Empresa.
+          DISPLAY "Nro de empresa -> " WITH NO ADVANCING.
+          ACCEPT EMP-EMPRESA.
+          DISPLAY "Razon social -> " WITH NO ADVANCING.
+          ACCEPT EMP-RAZON.
+          DISPLAY "Direccion -> " WITH NO ADVANCING.
+          ACCEPT EMP-DIRE.
+          DISPLAY "Telefono -> " WITH NO ADVANCING.
+          ACCEPT EMP-TEL.
+          DISPLAY "CUIT -> " WITH NO ADVANCING.
+          ACCEPT EMP-CUIT.
+          DISPLAY "Limite de horas mensuales (0 = sin limite) -> "
+             WITH NO ADVANCING.
+          ACCEPT EMP-LIMITE-HORAS.
+
+          WRITE REG-EMPRESAS
+             INVALID KEY
+                DISPLAY "** Ya existe una empresa con ese numero "
+                   "o ese CUIT"
+             NOT INVALID KEY
+                DISPLAY "Empresa " EMP-EMPRESA " dada de alta"
+          END-WRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Empresa.
+          DISPLAY "Nro de empresa -> " WITH NO ADVANCING.
+          ACCEPT EMP-EMPRESA.
+
+          READ EMPRESAS
+             INVALID KEY
+                DISPLAY "** La empresa " EMP-EMPRESA " no existe"
+             NOT INVALID KEY
+                PERFORM Update_Empresa_Fields
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Update_Empresa_Fields.
+          DISPLAY "Razon social [" EMP-RAZON "] -> "
+             WITH NO ADVANCING.
+          ACCEPT EMP-RAZON.
+          DISPLAY "Direccion [" EMP-DIRE "] -> " WITH NO ADVANCING.
+          ACCEPT EMP-DIRE.
+          DISPLAY "Telefono [" EMP-TEL "] -> " WITH NO ADVANCING.
+          ACCEPT EMP-TEL.
+          DISPLAY "CUIT [" EMP-CUIT "] -> " WITH NO ADVANCING.
+          ACCEPT EMP-CUIT.
+          DISPLAY "Limite de horas [" EMP-LIMITE-HORAS "] -> "
+             WITH NO ADVANCING.
+          ACCEPT EMP-LIMITE-HORAS.
+
+          REWRITE REG-EMPRESAS
+             INVALID KEY
+                DISPLAY "** No se pudo actualizar la empresa - "
+                   "el CUIT puede pertenecer a otra empresa"
+             NOT INVALID KEY
+                DISPLAY "Empresa " EMP-EMPRESA " actualizada"
+          END-REWRITE.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       Inquire_Empresa.
+          DISPLAY "Nro de empresa -> " WITH NO ADVANCING.
+          ACCEPT EMP-EMPRESA.
+
+          READ EMPRESAS
+             INVALID KEY
+                DISPLAY "** La empresa " EMP-EMPRESA " no existe"
+             NOT INVALID KEY
+                DISPLAY "Razon social: " EMP-RAZON
+                DISPLAY "Direccion: " EMP-DIRE
+                DISPLAY "Telefono: " EMP-TEL
+                DISPLAY "CUIT: " EMP-CUIT
+                DISPLAY "Limite de horas: " EMP-LIMITE-HORAS
+          END-READ.
+      *-----------------------------------------------------------*
+      *-----------------------------------------------------------*
+       END PROGRAM MantEmpresas.
