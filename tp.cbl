@@ -1,207 +1,417 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TP.
-     
+
        ENVIRONMENT DIVISION.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	    SELECT NOV-TIMES1	ASSIGN TO DISK
-							ORGANIZATION IS LINE SEQUENTIAL
-							FILE STATUS IS NOV-TIMES1-ESTADO.
-	    SELECT NOV-TIMES2	ASSIGN TO DISK
-	  						ORGANIZATION IS LINE SEQUENTIAL
-	  						FILE STATUS IS NOV-TIMES2-ESTADO.
-	    SELECT NOV-TIMES3	ASSIGN TO DISK
-	  						ORGANIZATION IS LINE SEQUENTIAL
-	  						FILE STATUS IS NOV-TIMES3-ESTADO.
-		SELECT CONSULTORES	ASSIGN TO DISK
-	  						ORGANIZATION IS LINE SEQUENTIAL
-	  						FILE STATUS IS CONSULTORES-ESTADO.
-		SELECT TIM		ASSIGN TO DISK
-	  					ORGANIZATION IS LINE SEQUENTIAL
-	  					FILE STATUS IS TIMES-ESTADO.
-		SELECT EMPRESAS	ASSIGN TO DISK
-	  					ORGANIZATION IS LINE SEQUENTIAL
-	  					FILE STATUS IS EMPRESAS-ESTADO.
-		SELECT CATEGORIAS	ASSIGN TO DISK
-	  						ORGANIZATION IS LINE SEQUENTIAL
-	  						FILE STATUS IS CATEGORIAS-ESTADO.
-		SELECT LISTADOA	ASSIGN TO PRINTER.
-		SELECT LISTADOB	ASSIGN TO PRINTER.
-		
-	   DATA DIVISION.
-	   FILE SECTION.
-	   
-	   FD NOV-TIMES1 	LABEL RECORD IS STANDARD
-						VALUE OF FILE-ID IS "NOV1.DAT".
-	   01 REG-NOV-TIMES1.
-			03 NOV-TIMES1-NUMERO	PIC X(5).
-			03 NOV-TIMES1-FECHA.
-				05 NOV-TIMES1-ANIO	PIC 9(4).
-				05 NOV-TIMES1-MES	PIC 9(2).
-				05 NOV-TIMES1-DIA	PIC 9(2).
-			03 NOV-TIMES1-EMPRESA	PIC 9(3).
-			03 NOV-TIMES1-TAREA		PIC X(4).
-			03 NOV-TIMES1-HORAS		PIC 9(2)V99.
-			
-	   FD NOV-TIMES2 	LABEL RECORD IS STANDARD
-						VALUE OF FILE-ID IS "NOV2.DAT".
-	   01 REG-NOV-TIMES2.
-		03 NOV-TIMES2-NUMERO	PIC X(5).
-	  	03 NOV-TIMES2-FECHA.
-				05 NOV-TIMES2-ANIO	PIC 9(4).
-				05 NOV-TIMES2-MES	PIC 9(2).
-				05 NOV-TIMES2-DIA	PIC 9(2).
-	  	03 NOV-TIMES2-EMPRESA	PIC 9(3).
-	  	03 NOV-TIMES2-TAREA		PIC X(4).
-	  	03 NOV-TIMES2-HORAS		PIC 9(2)V99.
-	  	
-	   FD NOV-TIMES3 	LABEL RECORD IS STANDARD
-	  				VALUE OF FILE-ID IS "NOV3.DAT".
-	   01 REG-NOV-TIMES3.
-	  	03 NOV-TIMES3-NUMERO	PIC X(5).
-	  	03 NOV-TIMES3-FECHA.
-				05 NOV-TIMES3-ANIO	PIC 9(4).
-				05 NOV-TIMES3-MES	PIC 9(2).
-				05 NOV-TIMES3-DIA	PIC 9(2).
-	  	03 NOV-TIMES3-EMPRESA	PIC 9(3).
-	  	03 NOV-TIMES3-TAREA		PIC X(4).
-	  	03 NOV-TIMES3-HORAS		PIC 9(2)V99.
-		
-	   FD CONSULTORES 	LABEL RECORD IS STANDARD
-	  				VALUE OF FILE-ID IS "CONSULTORES.DAT".
-	   01 REG-CONS.
-	  	03 CONS-NUMERO	PIC X(5).
-	  	03 CONS-DNI		PIC 9(8).
-	  	03 CONS-SRT		PIC X(2).
-	  	03 CONS-NOMBRE	PIC X(25).
-	  	03 CONS-DIRE	PIC X(20).
-	  	03 CONS-TEL		PIC X(20).
-		
-	   FD TIM 	LABEL RECORD IS STANDARD
-				VALUE OF FILE-ID IS "TIMES.DAT".
-	   01 REG-TIM.
-	  	03 TIM-NUMERO	PIC X(5).
-	  	03 TIM-FECHA		PIC 9(8).
-	  	03 TIM-EMPRESA		PIC X(3).
-	  	03 TIM-TAREA	PIC X(4).
-	  	03 TIM-HORAS	PIC 9(2)V99.
-	
-	   FD EMPRESAS 	LABEL RECORD IS STANDARD
-	  				VALUE OF FILE-ID IS "EMPRESAS.DAT".
-	   01 REG-EMPRESAS.
-	  	03 EMP-EMPRESA	PIC X(3).
-	  	03 EMP-RAZON		PIC X(25).
-	  	03 EMP-DIRE		PIC X(20).
-	  	03 EMP-TEL		PIC X(20).
-	  	03 EMP-CUIT	PIC 9(11).
-		
-	   FD CATEGORIAS 	LABEL RECORD IS STANDARD
-	  				VALUE OF FILE-ID IS "CATEGORIAS.DAT".
-	   01 REG-CATEGORIAS.
-	  	03 CAT-SRT		PIC X(2).
-	  	03 CAT-DESC		PIC X(20).
-	  	03 EMP-TARIFA	PIC 9(5)V99.
-	  	
-	   FD LISTADOA 	LABEL RECORD OMITTED.
-	   01 LINEAA	PIC X(80).
-	  
-	   FD LISTADOB 	LABEL RECORD OMITTED.
-	   01 LINEAB	PIC X(80).
-		
-	   
-	   WORKING-STORAGE SECTION. 
-	   77 NOV-TIMES1-ESTADO PIC XX.
-	   77 NOV-TIMES2-ESTADO PIC XX.
-	   77 NOV-TIMES3-ESTADO PIC XX.
-	   77 CONSULTORES-ESTADO PIC XX.
-	   77 TIMES-ESTADO PIC XX.
-	   77 EMPRESAS-ESTADO PIC XX.
-	   77 CATEGORIAS-ESTADO PIC XX.
-	   77 EOF-NOVTIMES1 PIC XX VALUE "NO".
-			88 EOF-NOV-TIMES1 VALUE "SI".
-	   77 EOF-NOVTIMES2 PIC XX VALUE "NO".
-			88 EOF-NOV-TIMES2 VALUE "SI".
-	   77 EOF-NOVTIMES3 PIC XX VALUE "NO".
-			88 EOF-NOV-TIMES3 VALUE "SI".
-	   77 EOF-CONS PIC XX VALUE "NO".
-			88 EOF-CONSULTORES VALUE "SI".
-	   77 EOF-TIM PIC XX VALUE "NO".
-			88 EOF-TIMES VALUE "SI".
-	   77 EOF-EMP PIC XX VALUE "NO".
-			88 EOF-EMPRESAS VALUE "SI".
-	   77 EOF-CAT PIC XX VALUE "NO".
-			88 EOF-CATEGORIAS VALUE "SI".
-	   
-	   01 CLAVE-NOV-TIMES1.
-			03 CLAVE-NOV-TIMES1-NUMERO 	PIC 9(5).
-			03 CLAVE-NOV-TIMES1-FECHA	PIC 9(8).
-	   01 CLAVE-NOV-TIMES2.
-			03 CLAVE-NOV-TIMES2-NUMERO 	PIC 9(5).
-			03 CLAVE-NOV-TIMES2-FECHA	PIC 9(8).
-	   01 CLAVE-NOV-TIMES3.
-			03 CLAVE-NOV-TIMES3-NUMERO 	PIC 9(5).
-			03 CLAVE-NOV-TIMES3-FECHA	PIC 9(8).
-		
-     
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOV-TIMES1   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS NOV-TIMES1-ESTADO.
+           SELECT NOV-TIMES2   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS NOV-TIMES2-ESTADO.
+           SELECT NOV-TIMES3   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS NOV-TIMES3-ESTADO.
+           SELECT CONSULTORES  ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CONSULTORES-ESTADO.
+           SELECT TIM          ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS TIMES-ESTADO.
+           SELECT EMPRESAS     ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS EMPRESAS-ESTADO.
+           SELECT CATEGORIAS   ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CATEGORIAS-ESTADO.
+           SELECT LISTADOA     ASSIGN TO PRINTER.
+           SELECT LISTADOB     ASSIGN TO PRINTER.
+
+      *    Ultima clave NUMERO+FECHA aplicada de la mezcla de
+      *    novedades - permite que un reinicio salte lo que ya quedo
+      *    posteado en una corrida anterior.
+           SELECT CHECKPOINT    ASSIGN TO DISK
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS CHECKPOINT-ESTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD NOV-TIMES1   LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "NOV1.DAT".
+       01 REG-NOV-TIMES1.
+           03 NOV-TIMES1-NUMERO   PIC X(5).
+           03 NOV-TIMES1-FECHA.
+               05 NOV-TIMES1-ANIO PIC 9(4).
+               05 NOV-TIMES1-MES  PIC 9(2).
+               05 NOV-TIMES1-DIA  PIC 9(2).
+           03 NOV-TIMES1-EMPRESA  PIC 9(3).
+           03 NOV-TIMES1-TAREA    PIC X(4).
+           03 NOV-TIMES1-HORAS    PIC 9(2)V99.
+
+       FD NOV-TIMES2   LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "NOV2.DAT".
+       01 REG-NOV-TIMES2.
+           03 NOV-TIMES2-NUMERO   PIC X(5).
+           03 NOV-TIMES2-FECHA.
+               05 NOV-TIMES2-ANIO PIC 9(4).
+               05 NOV-TIMES2-MES  PIC 9(2).
+               05 NOV-TIMES2-DIA  PIC 9(2).
+           03 NOV-TIMES2-EMPRESA  PIC 9(3).
+           03 NOV-TIMES2-TAREA    PIC X(4).
+           03 NOV-TIMES2-HORAS    PIC 9(2)V99.
+
+       FD NOV-TIMES3   LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "NOV3.DAT".
+       01 REG-NOV-TIMES3.
+           03 NOV-TIMES3-NUMERO   PIC X(5).
+           03 NOV-TIMES3-FECHA.
+               05 NOV-TIMES3-ANIO PIC 9(4).
+               05 NOV-TIMES3-MES  PIC 9(2).
+               05 NOV-TIMES3-DIA  PIC 9(2).
+           03 NOV-TIMES3-EMPRESA  PIC 9(3).
+           03 NOV-TIMES3-TAREA    PIC X(4).
+           03 NOV-TIMES3-HORAS    PIC 9(2)V99.
+
+       FD CONSULTORES  LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "CONSULTORES.DAT".
+       01 REG-CONS.
+           03 CONS-NUMERO PIC X(5).
+           03 CONS-DNI    PIC 9(8).
+           03 CONS-SRT    PIC X(2).
+           03 CONS-NOMBRE PIC X(25).
+           03 CONS-DIRE   PIC X(20).
+           03 CONS-TEL    PIC X(20).
+
+       FD TIM  LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "TIMES.DAT".
+       01 REG-TIM.
+           03 TIM-NUMERO  PIC X(5).
+           03 TIM-FECHA   PIC 9(8).
+           03 TIM-EMPRESA PIC X(3).
+           03 TIM-TAREA   PIC X(4).
+           03 TIM-HORAS   PIC 9(2)V99.
+
+       FD EMPRESAS     LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "EMPRESAS.DAT".
+       01 REG-EMPRESAS.
+           03 EMP-EMPRESA PIC X(3).
+           03 EMP-RAZON   PIC X(25).
+           03 EMP-DIRE    PIC X(20).
+           03 EMP-TEL     PIC X(20).
+           03 EMP-CUIT    PIC 9(11).
+
+       FD CATEGORIAS   LABEL RECORD IS STANDARD
+                       VALUE OF FILE-ID IS "CATEGORIAS.DAT".
+       01 REG-CATEGORIAS.
+           03 CAT-SRT     PIC X(2).
+           03 CAT-DESC    PIC X(20).
+           03 EMP-TARIFA  PIC 9(5)V99.
+
+       FD LISTADOA     LABEL RECORD OMITTED.
+      *   LINEA-DETALLE-A es 81 bytes - un byte mas larga que 80 -
+      *   asi que LINEAA tiene que ser al menos igual de ancha para
+      *   no truncarla.
+       01 LINEAA   PIC X(81).
+
+       FD LISTADOB     LABEL RECORD OMITTED.
+       01 LINEAB   PIC X(80).
+
+       FD CHECKPOINT   LABEL RECORD OMITTED.
+       01 REG-CHECKPOINT.
+           03 CKP-NUMERO  PIC 9(5).
+           03 CKP-FECHA   PIC 9(8).
+
+
+       WORKING-STORAGE SECTION.
+       77 NOV-TIMES1-ESTADO PIC XX.
+       77 NOV-TIMES2-ESTADO PIC XX.
+       77 NOV-TIMES3-ESTADO PIC XX.
+       77 CONSULTORES-ESTADO PIC XX.
+       77 TIMES-ESTADO PIC XX.
+       77 EMPRESAS-ESTADO PIC XX.
+       77 CATEGORIAS-ESTADO PIC XX.
+       77 CHECKPOINT-ESTADO PIC XX.
+       77 EOF-NOVTIMES1 PIC XX VALUE "NO".
+           88 EOF-NOV-TIMES1 VALUE "SI".
+       77 EOF-NOVTIMES2 PIC XX VALUE "NO".
+           88 EOF-NOV-TIMES2 VALUE "SI".
+       77 EOF-NOVTIMES3 PIC XX VALUE "NO".
+           88 EOF-NOV-TIMES3 VALUE "SI".
+       77 EOF-CONS PIC XX VALUE "NO".
+           88 EOF-CONSULTORES VALUE "SI".
+       77 EOF-TIM PIC XX VALUE "NO".
+           88 EOF-TIMES VALUE "SI".
+       77 EOF-EMP PIC XX VALUE "NO".
+           88 EOF-EMPRESAS VALUE "SI".
+       77 EOF-CAT PIC XX VALUE "NO".
+           88 EOF-CATEGORIAS VALUE "SI".
+
+       01 CLAVE-NOV-TIMES1.
+           03 CLAVE-NOV-TIMES1-NUMERO PIC 9(5).
+           03 CLAVE-NOV-TIMES1-FECHA  PIC 9(8).
+       01 CLAVE-NOV-TIMES2.
+           03 CLAVE-NOV-TIMES2-NUMERO PIC 9(5).
+           03 CLAVE-NOV-TIMES2-FECHA  PIC 9(8).
+       01 CLAVE-NOV-TIMES3.
+           03 CLAVE-NOV-TIMES3-NUMERO PIC 9(5).
+           03 CLAVE-NOV-TIMES3-FECHA  PIC 9(8).
+
+      * Las tres novedades se mezclan por NUMERO y, a igualdad de
+      * NUMERO, por FECHA - IND-ARCHIVO-MENOR indica cual de las tres
+      * trae la clave mas chica en cada paso de la mezcla.
+       01 IND-ARCHIVO-MENOR PIC 9 VALUE ZERO.
+       01 CLAVE-MENOR.
+           03 CLAVE-MENOR-NUMERO PIC 9(5).
+           03 CLAVE-MENOR-FECHA  PIC 9(8).
+
+      * Ultima clave NUMERO+FECHA que quedo aplicada al archivo TIM
+      * en la corrida anterior, leida de CHECKPOINT al arrancar.
+       01 ULTIMO-CHECKPOINT.
+           03 ULTIMO-CKP-NUMERO PIC 9(5) VALUE ZERO.
+           03 ULTIMO-CKP-FECHA  PIC 9(8) VALUE ZERO.
+
+       01 CONTADOR-NOV1 PIC 9(5) VALUE ZERO.
+       01 CONTADOR-NOV2 PIC 9(5) VALUE ZERO.
+       01 CONTADOR-NOV3 PIC 9(5) VALUE ZERO.
+
+       01 LINEA-DETALLE-A.
+           03 FILLER       PIC X(2) VALUE SPACES.
+           03 DET-A-ORIGEN PIC 9(1).
+           03 FILLER       PIC X(2) VALUE SPACES.
+           03 DET-A-NUMERO PIC X(5).
+           03 FILLER       PIC X(2) VALUE SPACES.
+           03 DET-A-FECHA.
+               05 DET-A-ANIO PIC 9(4).
+               05 FILLER     PIC X VALUE '/'.
+               05 DET-A-MES  PIC 9(2).
+               05 FILLER     PIC X VALUE '/'.
+               05 DET-A-DIA  PIC 9(2).
+           03 FILLER        PIC X(2) VALUE SPACES.
+           03 DET-A-EMPRESA PIC 9(3).
+           03 FILLER        PIC X(2) VALUE SPACES.
+           03 DET-A-TAREA   PIC X(4).
+           03 FILLER        PIC X(2) VALUE SPACES.
+           03 DET-A-HORAS   PIC ZZ.99.
+           03 FILLER        PIC X(41) VALUE SPACES.
+
+       01 LINEA-RESUMEN-B.
+           03 FILLER          PIC X(20) VALUE SPACES.
+           03 RES-B-ETIQUETA  PIC X(32).
+           03 RES-B-CANTIDAD  PIC ZZZZ9.
+           03 FILLER          PIC X(23) VALUE SPACES.
+
+
        PROCEDURE DIVISION.
        COMIENZO.
-			DISPLAY 'Hola mundo'.
-			PERFORM INICIO.
-			PERFORM LEER-NOV-TIMES1.
-			PERFORM LEER-NOV-TIMES2.
-			PERFORM LEER-NOV-TIMES3.
-			PERFORM LEER-CONSULTORES.
-			PERFORM PROCESAR-ARCHIVOS UNTIL EOF-NOV-TIMES1 
-			AND EOF-NOV-TIMES2 AND EOF-NOV-TIMES3.
-			PERFORM CERRAR-NOVEDADES.
-			STOP RUN.
-		
-	   INICIO.
-	    OPEN INPUT NOV-TIMES1.
-	    OPEN INPUT NOV-TIMES2.
-	    OPEN INPUT NOV-TIMES3.
-	    OPEN INPUT CONSULTORES.
-	    OPEN INPUT TIM.
-	    OPEN INPUT EMPRESAS.
-	    OPEN INPUT CATEGORIAS.
-	    OPEN OUTPUT LISTADOA.
-	    OPEN OUTPUT LISTADOB.
-	
-	   CERRAR-NOVEDADES.
-	    CLOSE NOV-TIMES1.
-	    CLOSE NOV-TIMES2.
-	    CLOSE NOV-TIMES3.
-	    CLOSE CONSULTORES.
-	    CLOSE TIM.
-	    CLOSE EMPRESAS.
-	    CLOSE CATEGORIAS.
-		
-	   LEER-NOV-TIMES1.
-	    READ NOV-TIMES1 
-			AT END MOVE "SI" TO EOF-NOVTIMES1.
-		MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES1-FECHA.
-		MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES1-NUMERO.
-	   
-	   LEER-NOV-TIMES2.
-	    READ NOV-TIMES2 
-			AT END MOVE "SI" TO EOF-NOVTIMES2.
-		MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES2-NUMERO.
-		MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES2-FECHA.
-	   
-	   LEER-NOV-TIMES3.
-	    READ NOV-TIMES3 
-			AT END MOVE "SI" TO EOF-NOVTIMES3.
-		MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES3-NUMERO.
-		MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES3-FECHA.
-	   
-	   LEER-CONSULTORES.
-	    READ CONSULTORES
-			AT END MOVE "SI" TO EOF-CONS.
-		
-	   PROCESAR-ARCHIVOS.
-	    PERFORM LEER-NOV-TIMES1.
-		PERFORM LEER-NOV-TIMES2.
-		PERFORM LEER-NOV-TIMES3.
-	
-		
-		
\ No newline at end of file
+           DISPLAY 'Hola mundo'.
+           PERFORM INICIO.
+           PERFORM LEER-NOV-TIMES1.
+           PERFORM LEER-NOV-TIMES2.
+           PERFORM LEER-NOV-TIMES3.
+           PERFORM LEER-CONSULTORES.
+           PERFORM CARGAR-CHECKPOINT.
+           PERFORM PROCESAR-ARCHIVOS UNTIL EOF-NOV-TIMES1
+               AND EOF-NOV-TIMES2 AND EOF-NOV-TIMES3.
+           PERFORM IMPRIMIR-RESUMEN.
+           PERFORM CERRAR-NOVEDADES.
+           PERFORM BORRAR-CHECKPOINT.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT NOV-TIMES1.
+           OPEN INPUT NOV-TIMES2.
+           OPEN INPUT NOV-TIMES3.
+           OPEN INPUT CONSULTORES.
+           OPEN EXTEND TIM.
+           OPEN INPUT EMPRESAS.
+           OPEN INPUT CATEGORIAS.
+           OPEN OUTPUT LISTADOA.
+           OPEN OUTPUT LISTADOB.
+
+       CERRAR-NOVEDADES.
+           CLOSE NOV-TIMES1.
+           CLOSE NOV-TIMES2.
+           CLOSE NOV-TIMES3.
+           CLOSE CONSULTORES.
+           CLOSE TIM.
+           CLOSE EMPRESAS.
+           CLOSE CATEGORIAS.
+           CLOSE LISTADOA.
+           CLOSE LISTADOB.
+
+       LEER-NOV-TIMES1.
+           READ NOV-TIMES1
+               AT END MOVE "SI" TO EOF-NOVTIMES1.
+           MOVE NOV-TIMES1-NUMERO TO CLAVE-NOV-TIMES1-NUMERO.
+           MOVE NOV-TIMES1-FECHA TO CLAVE-NOV-TIMES1-FECHA.
+
+       LEER-NOV-TIMES2.
+           READ NOV-TIMES2
+               AT END MOVE "SI" TO EOF-NOVTIMES2.
+           MOVE NOV-TIMES2-NUMERO TO CLAVE-NOV-TIMES2-NUMERO.
+           MOVE NOV-TIMES2-FECHA TO CLAVE-NOV-TIMES2-FECHA.
+
+       LEER-NOV-TIMES3.
+           READ NOV-TIMES3
+               AT END MOVE "SI" TO EOF-NOVTIMES3.
+           MOVE NOV-TIMES3-NUMERO TO CLAVE-NOV-TIMES3-NUMERO.
+           MOVE NOV-TIMES3-FECHA TO CLAVE-NOV-TIMES3-FECHA.
+
+       LEER-CONSULTORES.
+           READ CONSULTORES
+               AT END MOVE "SI" TO EOF-CONS.
+
+       PROCESAR-ARCHIVOS.
+           PERFORM SELECCIONAR-MENOR.
+           IF CLAVE-MENOR-NUMERO < ULTIMO-CKP-NUMERO
+               OR (CLAVE-MENOR-NUMERO = ULTIMO-CKP-NUMERO AND
+                   CLAVE-MENOR-FECHA NOT > ULTIMO-CKP-FECHA)
+               PERFORM SALTAR-MENOR
+           ELSE
+               EVALUATE IND-ARCHIVO-MENOR
+                   WHEN 1 PERFORM APLICAR-NOV-TIMES1
+                   WHEN 2 PERFORM APLICAR-NOV-TIMES2
+                   WHEN 3 PERFORM APLICAR-NOV-TIMES3
+               END-EVALUATE
+               PERFORM GRABAR-CHECKPOINT
+           END-IF.
+
+      * La novedad ya habia quedado posteada en una corrida anterior -
+      * solo se avanza el archivo que la trae, sin volver a escribirla
+      * en TIM.
+       SALTAR-MENOR.
+           EVALUATE IND-ARCHIVO-MENOR
+               WHEN 1 PERFORM LEER-NOV-TIMES1
+               WHEN 2 PERFORM LEER-NOV-TIMES2
+               WHEN 3 PERFORM LEER-NOV-TIMES3
+           END-EVALUATE.
+
+      * Busca, entre las novedades que todavia no llegaron a fin de
+      * archivo, cual trae la clave NUMERO+FECHA mas chica.
+       SELECCIONAR-MENOR.
+           MOVE 0 TO IND-ARCHIVO-MENOR.
+           IF NOT EOF-NOV-TIMES1
+               MOVE 1 TO IND-ARCHIVO-MENOR
+               MOVE CLAVE-NOV-TIMES1-NUMERO TO CLAVE-MENOR-NUMERO
+               MOVE CLAVE-NOV-TIMES1-FECHA TO CLAVE-MENOR-FECHA
+           END-IF.
+           IF NOT EOF-NOV-TIMES2
+               IF IND-ARCHIVO-MENOR = 0
+                   OR CLAVE-NOV-TIMES2-NUMERO < CLAVE-MENOR-NUMERO
+                   OR (CLAVE-NOV-TIMES2-NUMERO = CLAVE-MENOR-NUMERO AND
+                       CLAVE-NOV-TIMES2-FECHA < CLAVE-MENOR-FECHA)
+                   MOVE 2 TO IND-ARCHIVO-MENOR
+                   MOVE CLAVE-NOV-TIMES2-NUMERO TO CLAVE-MENOR-NUMERO
+                   MOVE CLAVE-NOV-TIMES2-FECHA TO CLAVE-MENOR-FECHA
+               END-IF
+           END-IF.
+           IF NOT EOF-NOV-TIMES3
+               IF IND-ARCHIVO-MENOR = 0
+                   OR CLAVE-NOV-TIMES3-NUMERO < CLAVE-MENOR-NUMERO
+                   OR (CLAVE-NOV-TIMES3-NUMERO = CLAVE-MENOR-NUMERO AND
+                       CLAVE-NOV-TIMES3-FECHA < CLAVE-MENOR-FECHA)
+                   MOVE 3 TO IND-ARCHIVO-MENOR
+                   MOVE CLAVE-NOV-TIMES3-NUMERO TO CLAVE-MENOR-NUMERO
+                   MOVE CLAVE-NOV-TIMES3-FECHA TO CLAVE-MENOR-FECHA
+               END-IF
+           END-IF.
+
+       APLICAR-NOV-TIMES1.
+           MOVE NOV-TIMES1-NUMERO TO TIM-NUMERO.
+           MOVE NOV-TIMES1-FECHA TO TIM-FECHA.
+           MOVE NOV-TIMES1-EMPRESA TO TIM-EMPRESA.
+           MOVE NOV-TIMES1-TAREA TO TIM-TAREA.
+           MOVE NOV-TIMES1-HORAS TO TIM-HORAS.
+           WRITE REG-TIM.
+           MOVE 1 TO DET-A-ORIGEN.
+           PERFORM ESCRIBIR-DETALLE-A.
+           ADD 1 TO CONTADOR-NOV1.
+           PERFORM LEER-NOV-TIMES1.
+
+       APLICAR-NOV-TIMES2.
+           MOVE NOV-TIMES2-NUMERO TO TIM-NUMERO.
+           MOVE NOV-TIMES2-FECHA TO TIM-FECHA.
+           MOVE NOV-TIMES2-EMPRESA TO TIM-EMPRESA.
+           MOVE NOV-TIMES2-TAREA TO TIM-TAREA.
+           MOVE NOV-TIMES2-HORAS TO TIM-HORAS.
+           WRITE REG-TIM.
+           MOVE 2 TO DET-A-ORIGEN.
+           PERFORM ESCRIBIR-DETALLE-A.
+           ADD 1 TO CONTADOR-NOV2.
+           PERFORM LEER-NOV-TIMES2.
+
+       APLICAR-NOV-TIMES3.
+           MOVE NOV-TIMES3-NUMERO TO TIM-NUMERO.
+           MOVE NOV-TIMES3-FECHA TO TIM-FECHA.
+           MOVE NOV-TIMES3-EMPRESA TO TIM-EMPRESA.
+           MOVE NOV-TIMES3-TAREA TO TIM-TAREA.
+           MOVE NOV-TIMES3-HORAS TO TIM-HORAS.
+           WRITE REG-TIM.
+           MOVE 3 TO DET-A-ORIGEN.
+           PERFORM ESCRIBIR-DETALLE-A.
+           ADD 1 TO CONTADOR-NOV3.
+           PERFORM LEER-NOV-TIMES3.
+
+       ESCRIBIR-DETALLE-A.
+           MOVE SPACES TO LINEA-DETALLE-A.
+           MOVE TIM-NUMERO TO DET-A-NUMERO.
+           MOVE TIM-FECHA(1:4) TO DET-A-ANIO.
+           MOVE TIM-FECHA(5:2) TO DET-A-MES.
+           MOVE TIM-FECHA(7:2) TO DET-A-DIA.
+           MOVE TIM-EMPRESA TO DET-A-EMPRESA.
+           MOVE TIM-TAREA TO DET-A-TAREA.
+           MOVE TIM-HORAS TO DET-A-HORAS.
+           MOVE LINEA-DETALLE-A TO LINEAA.
+           WRITE LINEAA.
+
+       IMPRIMIR-RESUMEN.
+           MOVE SPACES TO LINEA-RESUMEN-B.
+           MOVE "NOVEDADES APLICADAS DE NOV1.DAT:" TO RES-B-ETIQUETA.
+           MOVE CONTADOR-NOV1 TO RES-B-CANTIDAD.
+           MOVE LINEA-RESUMEN-B TO LINEAB.
+           WRITE LINEAB.
+           MOVE SPACES TO LINEA-RESUMEN-B.
+           MOVE "NOVEDADES APLICADAS DE NOV2.DAT:" TO RES-B-ETIQUETA.
+           MOVE CONTADOR-NOV2 TO RES-B-CANTIDAD.
+           MOVE LINEA-RESUMEN-B TO LINEAB.
+           WRITE LINEAB.
+           MOVE SPACES TO LINEA-RESUMEN-B.
+           MOVE "NOVEDADES APLICADAS DE NOV3.DAT:" TO RES-B-ETIQUETA.
+           MOVE CONTADOR-NOV3 TO RES-B-CANTIDAD.
+           MOVE LINEA-RESUMEN-B TO LINEAB.
+           WRITE LINEAB.
+
+       CARGAR-CHECKPOINT.
+           MOVE ZERO TO ULTIMO-CKP-NUMERO.
+           MOVE ZERO TO ULTIMO-CKP-FECHA.
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-ESTADO = "00"
+               READ CHECKPOINT
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-ESTADO = "00"
+                   MOVE CKP-NUMERO TO ULTIMO-CKP-NUMERO
+                   MOVE CKP-FECHA TO ULTIMO-CKP-FECHA
+               END-IF
+           END-IF.
+           CLOSE CHECKPOINT.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE CLAVE-MENOR-NUMERO TO CKP-NUMERO.
+           MOVE CLAVE-MENOR-FECHA TO CKP-FECHA.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+      * Corrida terminada de punta a punta - la proxima empieza de
+      * cero en lugar de saltar novedades que ya se aplicaron ahora.
+       BORRAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           MOVE ZERO TO CKP-NUMERO.
+           MOVE ZERO TO CKP-FECHA.
+           WRITE REG-CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+       END PROGRAM TP.
